@@ -0,0 +1,333 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POAGERPT.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * 10/13 Purchase order aging/delinquency report - reads the
+      * PURC-FILES output FINALEX writes for every good record and
+      * ages each purchase order off its DELIVERY-DATE (ORDER-DATE if
+      * DELIVERY-DATE was left blank) against today, bucketing it into
+      * the standard 30/60/90-day aging brackets.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input File PURC-FILES, as written by FINALEX
+           SELECT PURC-FILES ASSIGN TO PURCHASE
+           FILE STATUS IS IN-PURCHASE-KEY.
+
+      * Output Purchase Order Aging Report
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+           FILE STATUS IS REPORT-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *10/31 RECORD CONTAINS added and trailing fields picked up - this
+      * had fallen behind FINALEX's PURCHASE-REC (which grew to 57
+      * bytes for CURRENCY-CODE/PO-COMMENTS) and was implicitly sizing
+      * itself off the 34-byte prefix alone.
+       FD  PURC-FILES
+           RECORDING MODE IS F
+           RECORD CONTAINS 57 CHARACTERS
+           DATA RECORD IS PURCHASE-REC.
+       01  PURCHASE-REC.
+           05  REC-PO-NUMBER           PIC X(06) VALUE SPACES.
+           05  REC-BUYER-CODE          PIC X(03) VALUE SPACES.
+           05  REC-QUANTITY            PIC S9(8) COMP VALUE ZERO.
+           05  REC-UNIT-PRICE          PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05  REC-ORDER-DATE          PIC X(08) VALUE SPACES.
+           05  REC-DELIVERY-DATE       PIC X(08) VALUE SPACES.
+           05  REC-CURRENCY-CODE       PIC X(03) VALUE SPACES.
+           05  REC-PO-COMMENTS         PIC X(20) VALUE SPACES.
+
+      *11/09 FINALEX now ends PURC-FILES with a trailer record -
+      * checked below so it is skipped rather than aged like a real
+      * purchase order.
+       01  PURCHASE-REC-TEST REDEFINES PURCHASE-REC.
+           05  PURC-TRAILER-TEST       PIC X(07).
+           05  FILLER                  PIC X(50).
+
+       FD  RPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS RPT-REC.
+       01  RPT-REC PIC X(133).
+
+       FD  PRINT-LINE RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-REC.
+       01  PRINT-REC      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-CODES.
+      * File status key for input File PURC-FILES
+           05 IN-PURCHASE-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File Status key for Report
+           05 REPORT-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 PURCHASE-EOF-WS                 PIC X(01) VALUE 'N'.
+              88 PURCHASE-END-OF-FILE                    VALUE 'Y'.
+
+       01 WS-IN-PURCHASE-CTR               PIC 9(7) VALUE ZERO.
+
+      *10/13 Date conversion work area - CEEDAYS turns a YYYYMMDD date
+      * string into a Lilian day number so the aging in days is a
+      * simple subtraction, the same CEEDAYS call POEDIT already uses
+      * to validate ORDER-DATE/DELIVERY-DATE.
+       01 WS-PICSTR-IN.
+           05  WS-PICSTR-LTH-IN     PIC S9(4) COMP VALUE 8.
+           05  WS-PICSTR-STR-IN     PIC X(8)  VALUE 'YYYYMMDD'.
+       01 WS-DATE-IN-CEE.
+           05  WS-DATE-IN-LTH-CEE   PIC S9(4) COMP VALUE 8.
+           05  WS-DATE-IN-STR-CEE   PIC X(8).
+       01 FC.
+           05  FC-SEV              PIC S9(4) COMP.
+           05  FC-MSG              PIC S9(4) COMP.
+           05  FC-CTW              PIC X.
+           05  FC-FAC              PIC X(3).
+           05  FC-ISI              PIC S9(8) COMP.
+       01 WS-TODAY-STR                     PIC X(08).
+       01 WS-TODAY-INT                     PIC 9(9) COMP.
+       01 WS-AGE-BASIS-INT                 PIC 9(9) COMP.
+       01 WS-AGE-DAYS                      PIC S9(9) COMP.
+       01 WS-AGE-DATE-USED                 PIC X(01) VALUE SPACES.
+           88 AGE-FROM-DELIVERY-DATE                 VALUE 'D'.
+           88 AGE-FROM-ORDER-DATE                     VALUE 'O'.
+
+       01 WS-FLAGS.
+           05 WS-LINE-KTR               PIC 9(4) VALUE 0.
+       01 WS-PAGE-CTR                   PIC 9(4) VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE         PIC 9(4) VALUE 0055.
+
+ *************************************************************
+      ****** Report headings ******
+      *************************************************************
+       01 WS-BLANK-LINE                 PIC X(133)     VALUE SPACES.
+       01 WS-PAGE-HEADING.
+           05 FILLER              PIC X(3)       VALUE SPACES.
+           05 FILLER              PIC X(46) VALUE
+              'Destiny Auto Parts - PO Aging/Delinquency Rpt'.
+           05 FILLER              PIC X(62)      VALUE SPACES.
+           05 FILLER              PIC X(5)       VALUE 'PAGE '.
+           05 WS-PAGE-NO-OUT      PIC ZZZ9       VALUE ZERO.
+       01 WS-HEADER.
+          05 FILLER              PIC X(3)       VALUE SPACES.
+          05 FILLER              PIC X(10)      VALUE 'PO Number'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(08)      VALUE 'Buyer'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(10)      VALUE 'Order Dt'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(10)      VALUE 'Delivery'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(09)      VALUE 'Age Days'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(14)      VALUE 'Aging Bracket'.
+
+       01 WS-UNDERLINE.
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 FILLER                    PIC X(10)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACE.
+           05 FILLER                    PIC X(08)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACE.
+           05 FILLER                    PIC X(10)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACE.
+           05 FILLER                    PIC X(10)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACE.
+           05 FILLER                    PIC X(09)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACE.
+           05 FILLER                    PIC X(14)      VALUE ALL '='.
+
+       01 WS-AGING-LINE-OUT.
+          05 FILLER                 PIC X(3)       VALUE SPACES.
+          05 AGING-PO-OUT           PIC X(10)      VALUE SPACES.
+          05 FILLER                 PIC X(05)      VALUE SPACES.
+          05 AGING-BUYER-OUT        PIC X(08)      VALUE SPACES.
+          05 FILLER                 PIC X(05)      VALUE SPACES.
+          05 AGING-ORDER-DT-OUT     PIC X(10)      VALUE SPACES.
+          05 FILLER                 PIC X(05)      VALUE SPACES.
+          05 AGING-DELIV-DT-OUT     PIC X(10)      VALUE SPACES.
+          05 FILLER                 PIC X(05)      VALUE SPACES.
+          05 AGING-DAYS-OUT         PIC ----9      VALUE ZERO.
+          05 FILLER                 PIC X(08)      VALUE SPACES.
+          05 AGING-BRACKET-OUT      PIC X(14)      VALUE SPACES.
+
+       01 WS-GRAND-TOTALS.
+           05 WS-GRAND-PO-CTR           PIC 9(07) VALUE ZERO.
+           05 WS-GRAND-CURRENT-CTR      PIC 9(07) VALUE ZERO.
+           05 WS-GRAND-1-30-CTR         PIC 9(07) VALUE ZERO.
+           05 WS-GRAND-31-60-CTR        PIC 9(07) VALUE ZERO.
+           05 WS-GRAND-61-90-CTR        PIC 9(07) VALUE ZERO.
+           05 WS-GRAND-OVER-90-CTR      PIC 9(07) VALUE ZERO.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-SUMMARY-LABEL      PIC X(34) VALUE SPACES.
+           05 WS-SUMMARY-COUNT      PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER                PIC X(96) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-Main2 UNTIL PURCHASE-EOF-WS = 'Y'.
+           PERFORM 900-WriteSummary.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+           PERFORM 300-Open-Files.
+           ACCEPT WS-TODAY-STR FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-STR TO WS-DATE-IN-STR-CEE.
+           CALL "CEEDAYS" USING WS-DATE-IN-CEE, WS-PICSTR-IN,
+              WS-TODAY-INT, FC.
+           MOVE SPACES TO PRINT-REC.
+           PERFORM 800-NEW-PAGE.
+      * Priming Read
+           PERFORM 400-Read-PURC-FILES.
+
+       100-Main2.
+           PERFORM 200-Age-Purchase-Order.
+           PERFORM 400-Read-PURC-FILES.
+
+       300-Open-Files.
+           OPEN INPUT PURC-FILES.
+      *    Input File Status Checking for PURC-FILES
+           IF IN-PURCHASE-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input PURC-FILES'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT RPTFILE.
+      *Output File Status checking for RPTFILE
+           IF REPORT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning RPTFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT PRINT-LINE.
+
+       400-Read-PURC-FILES.
+           READ PURC-FILES
+      * Set AT END Switch
+                AT END MOVE "Y" TO PURCHASE-EOF-WS
+                IF IN-PURCHASE-KEY  = '00' THEN
+                    DISPLAY
+                        '---------------------------------------------'
+                    DISPLAY 'Input file PURC-FILES reading problem'
+                    PERFORM 2000-ABEND-RTN
+                END-IF
+           END-READ.
+           IF (NOT PURCHASE-END-OF-FILE)
+              AND PURC-TRAILER-TEST = 'TRAILER'
+              MOVE 'Y' TO PURCHASE-EOF-WS
+           END-IF.
+           IF (NOT PURCHASE-END-OF-FILE) THEN
+              ADD +1 TO WS-IN-PURCHASE-CTR
+           END-IF.
+
+       600-CLOSE-FILES.
+           CLOSE  PURC-FILES, RPTFILE, PRINT-LINE.
+
+      *11/21 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       200-Age-Purchase-Order.
+      *10/13 Age off DELIVERY-DATE when present; fall back to
+      * ORDER-DATE for POs that were never given a delivery date, so
+      * every open PO still lands in a bracket instead of being
+      * silently skipped.
+           IF REC-DELIVERY-DATE NOT = SPACES
+              MOVE REC-DELIVERY-DATE TO WS-DATE-IN-STR-CEE
+              SET AGE-FROM-DELIVERY-DATE TO TRUE
+           ELSE
+              MOVE REC-ORDER-DATE TO WS-DATE-IN-STR-CEE
+              SET AGE-FROM-ORDER-DATE TO TRUE
+           END-IF.
+           CALL "CEEDAYS" USING WS-DATE-IN-CEE, WS-PICSTR-IN,
+              WS-AGE-BASIS-INT, FC.
+           IF FC-SEV NOT = ZERO
+              GO TO 200-Age-Purchase-Order-Exit
+           END-IF.
+           COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-AGE-BASIS-INT.
+           PERFORM 210-Write-Aging-Line.
+       200-Age-Purchase-Order-Exit.
+           EXIT.
+
+       210-Write-Aging-Line.
+           IF WS-LINE-KTR > WS-MAX-LINES-PER-PAGE
+              PERFORM 800-NEW-PAGE
+           END-IF.
+           MOVE REC-PO-NUMBER TO AGING-PO-OUT.
+           MOVE REC-BUYER-CODE TO AGING-BUYER-OUT.
+           MOVE REC-ORDER-DATE TO AGING-ORDER-DT-OUT.
+           MOVE REC-DELIVERY-DATE TO AGING-DELIV-DT-OUT.
+           MOVE WS-AGE-DAYS TO AGING-DAYS-OUT.
+           ADD 1 TO WS-GRAND-PO-CTR.
+           EVALUATE TRUE
+              WHEN WS-AGE-DAYS <= 0
+                 MOVE 'NOT YET DUE' TO AGING-BRACKET-OUT
+                 ADD 1 TO WS-GRAND-CURRENT-CTR
+              WHEN WS-AGE-DAYS <= 30
+                 MOVE '1-30 DAYS' TO AGING-BRACKET-OUT
+                 ADD 1 TO WS-GRAND-1-30-CTR
+              WHEN WS-AGE-DAYS <= 60
+                 MOVE '31-60 DAYS' TO AGING-BRACKET-OUT
+                 ADD 1 TO WS-GRAND-31-60-CTR
+              WHEN WS-AGE-DAYS <= 90
+                 MOVE '61-90 DAYS' TO AGING-BRACKET-OUT
+                 ADD 1 TO WS-GRAND-61-90-CTR
+              WHEN OTHER
+                 MOVE 'OVER 90 DAYS' TO AGING-BRACKET-OUT
+                 ADD 1 TO WS-GRAND-OVER-90-CTR
+           END-EVALUATE.
+           WRITE PRINT-REC FROM WS-AGING-LINE-OUT.
+           ADD 1 TO WS-LINE-KTR.
+
+       800-NEW-PAGE.
+           ADD 1 TO WS-PAGE-CTR.
+           MOVE WS-PAGE-CTR TO WS-PAGE-NO-OUT.
+           WRITE PRINT-REC FROM WS-PAGE-HEADING AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM WS-HEADER.
+           WRITE PRINT-REC FROM WS-UNDERLINE.
+           MOVE ZERO TO WS-LINE-KTR.
+
+       900-WriteSummary.
+           WRITE PRINT-REC FROM WS-BLANK-LINE.
+           MOVE 'RUN SUMMARY' TO WS-SUMMARY-LABEL.
+           MOVE ZERO TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL PURCHASE ORDERS AGED' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-PO-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'NOT YET DUE' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-CURRENT-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE '1-30 DAYS DELINQUENT' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-1-30-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE '31-60 DAYS DELINQUENT' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-31-60-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE '61-90 DAYS DELINQUENT' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-61-90-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'OVER 90 DAYS DELINQUENT' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-OVER-90-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
