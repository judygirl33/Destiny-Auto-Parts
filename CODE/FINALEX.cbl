@@ -28,21 +28,111 @@
            SELECT PARTS-FILE ASSIGN TO PARTS
            FILE STATUS IS OUT-PARTSFILE-KEY.
 
+      *11/21 Government-coded parts (GOVT-COMML-CODE-PO = 'G') are
+      * split off PARTS-FILE into their own restricted output file so
+      * access to ITAR/export-control-sensitive data can be controlled
+      * on this dataset separately from the general commercial parts
+      * catalog - PARTS-FILE now carries commercial parts only.
+           SELECT GOVTPARTS-FILE ASSIGN TO GOVTPRTS
+           FILE STATUS IS OUT-GOVTPARTSFILE-KEY.
+
            SELECT ADDR-FILES ASSIGN TO ADDR
            FILE STATUS IS OUT-ADDRFILE-KEY.
 
            SELECT PURC-FILES  ASSIGN TO PURCHASE
            FILE STATUS IS OUT-PURCFILE-KEY.
 
+      *10/05 Output File carrying every good record, feeding FINALRPT
+           SELECT GOODDATA-FILE ASSIGN TO GOODDATA
+           FILE STATUS IS OUT-GOODDATA-KEY.
+
+      *10/06 Control file with the valid vehicle-model-year window
+           SELECT YEARLIM ASSIGN TO YEARLIM
+           FILE STATUS IS IN-YEARLIM-KEY.
+
+      *10/07 Control file with the valid vehicle-make codes/names
+           SELECT VEHMAKE ASSIGN TO VEHMAKE
+           FILE STATUS IS IN-VEHMAKE-KEY.
+
+      *11/21 Control file with the valid vehicle-make/model
+      * combinations - see MODELTAB.
+           SELECT VEHMODEL ASSIGN TO VEHMODEL
+           FILE STATUS IS IN-VEHMODEL-KEY.
+
+      *11/21 Control file with each part's order-history statistics
+      * for POEDIT's outlier check - see POHISTAB.
+           SELECT POHIST ASSIGN TO POHIST
+           FILE STATUS IS IN-POHIST-KEY.
+
+      *10/09 End-of-run control total reconciliation report
+           SELECT RECONFILE ASSIGN TO RECONRPT
+           FILE STATUS IS OUT-RECON-KEY.
+
+      *10/10 Restart/checkpoint control file for the PARTSUPP batch
+      * window - holds the count of the last PARTSUPPIN record fully
+      * processed so a rerun after an abend can pick up where it left
+      * off instead of redoing the whole file.
+           SELECT CHECKPT ASSIGN TO CHKPOINT
+           FILE STATUS IS CHECKPT-KEY.
+
+      *10/14 Comma-delimited mirrors of PARTS-FILE, ADDR-FILES and
+      * PURC-FILES for non-mainframe consumers to pick up by SFTP
+      * without a separate unload job.
+           SELECT PARTSCSV ASSIGN TO PARTSCSV
+           FILE STATUS IS OUT-PARTSCSV-KEY.
+
+           SELECT ADDRCSV ASSIGN TO ADDRCSV
+           FILE STATUS IS OUT-ADDRCSV-KEY.
+
+           SELECT PURCCSV ASSIGN TO PURCCSV
+           FILE STATUS IS OUT-PURCCSV-KEY.
+
+      *10/18 Records carrying a PART-NUMBER-PO already seen earlier in
+      * this same PARTSUPPIN run.
+           SELECT DUPLICATE-FILE ASSIGN TO DUPFILE
+           FILE STATUS IS OUT-DUPFILE-KEY.
+
+      *10/19 Control file with the error-count reject threshold, so the
+      * >3-warnings-then-reject cutoff can be tuned without a recompile
+      * of the four edit subprograms.
+           SELECT ERRTHRESH ASSIGN TO ERRTHRSH
+           FILE STATUS IS IN-ERRTHRESH-KEY.
+
+      *10/31 Full PART-SUPP-ADDR-PO record for every record that landed
+      * on ERRORFILE or WARNINGFILE, so RESUBMIT has something to read
+      * and correct - ERRORFILE itself only carries the part number,
+      * reason code and message, per the structured ERRORFILE layout
+      * change.
+           SELECT BADDATA-FILE ASSIGN TO BADDATA
+           FILE STATUS IS OUT-BADDATA-KEY.
+
+      *11/02 Supplier-performance trend history - one row per good
+      * record per run, keyed by SUPPLIER-CODE-PO and the run date, so
+      * a supplier's SUPPLIER-PERF-PO can be charted over time instead
+      * of only ever showing this run's value. Unlike every other
+      * output file above, SUPPHIST is meant to build up across many
+      * separate runs, not just within one restarted run, so it is
+      * opened EXTEND unconditionally in 300-Open-Files rather than
+      * following the RESTART-RUN OPEN EXTEND/OPEN OUTPUT pattern.
+           SELECT SUPPHIST ASSIGN TO SUPPHIST
+           FILE STATUS IS OUT-SUPPHIST-KEY.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PARTSUPPIN
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 473 CHARACTERS
+      *11/21 Widened from 558 to 971 - SUPP-ADDRESS-PO and
+      * PURCHASE-ORDER-PO in PARTSUB grew from a fixed OCCURS 3 TIMES
+      * to OCCURS 1 TO 6 TIMES DEPENDING ON, so the flat PART-SUPP-
+      * ADDR-PO record this feed carries is physically bigger even
+      * for a record that only uses 3 of each - every DD that moves
+      * this record whole (PARTSUPP input, GOODDATA, DUPFILE, BADDATA)
+      * needs the same new LRECL.
+           RECORD CONTAINS 971 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PARTSUPPIN-REC.
-       01  PARTSUPPIN-REC     PIC X(473).
+       01  PARTSUPPIN-REC     PIC X(971).
 
        FD  STATEZIP
            RECORDING MODE IS F
@@ -58,15 +148,30 @@
            RECORD CONTAINS 500 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS ERRORFILE-REC.
-       01  ERRORFILE-REC PIC X(500).
-
+      *10/26 Structured layout so a downstream tracker can pull the
+      * part number, reason code and message without screen-scraping
+      * the old "Wrong Data!!" banner plus a raw 473-byte dump.
+       01  ERRORFILE-REC.
+           05  ERRFILE-PART-NUMBER  PIC X(23) VALUE SPACES.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  ERRFILE-REASON-CODE  PIC 9(03) VALUE ZERO.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  ERRFILE-MESSAGE      PIC X(80) VALUE SPACES.
+           05  FILLER               PIC X(392) VALUE SPACES.
+
+      *11/21 Widened from 500 to 971 - 208-ProcessWarning MOVEs the
+      * whole PART-SUPP-ADDR-PO record in here as a raw text dump
+      * right after the "Some Errors on this Data Line:" banner, same
+      * as GOODDATA-REC/DUPLICATE-REC/BADDATA-REC above, so this needs
+      * the same 971-byte width those got or the dump truncates away
+      * SUPP-ADDRESS-PO/PURCHASE-ORDER-PO.
        FD  WARNINGFILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 500 CHARACTERS
+           RECORD CONTAINS 971 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS WARNING-REC.
-       01  WARNING-REC PIC X(500).
+       01  WARNING-REC PIC X(971).
 
        FD  PURC-FILES
            RECORDING MODE IS F
@@ -78,6 +183,22 @@
            05  REC-UNIT-PRICE          PIC S9(7)V99 COMP-3 VALUE ZERO.
            05  REC-ORDER-DATE          PIC X(08) VALUE SPACES.
            05  REC-DELIVERY-DATE       PIC X(08) VALUE SPACES.
+      *10/27 ISO 4217 currency the order is priced in - see PARTSUB.
+           05  REC-CURRENCY-CODE       PIC X(03) VALUE SPACES.
+      *10/31 Free-text special-handling note - see PARTSUB's
+      * PO-COMMENTS-PO.
+           05  REC-PO-COMMENTS         PIC X(20) VALUE SPACES.
+
+      *11/09 Trailer record closing out PURC-FILES, so a program
+      * reading this file can confirm it got every record instead of
+      * finding out days later that the job stream truncated it. Same
+      * size as PURCHASE-REC, sharing the FD the way GOODDATA-REC
+      * shares PARTS-OUT fields elsewhere in this program.
+       01  PURCHASE-TRAILER-REC.
+           05  PURC-TRAILER-ID         PIC X(07) VALUE 'TRAILER'.
+           05  PURC-TRAILER-COUNT      PIC 9(07).
+           05  PURC-TRAILER-CHECKSUM   PIC 9(09).
+           05  FILLER                  PIC X(34) VALUE SPACES.
 
        FD  ADDR-FILES
            RECORDING MODE IS F
@@ -92,10 +213,18 @@
               08 REC-ADDR-STATE        PIC X(02) VALUE SPACES.
               08 REC-ZIP-CODE          PIC X(05) VALUE SPACES.
 
+      *11/09 Trailer record closing out ADDR-FILES - see the note on
+      * PURCHASE-TRAILER-REC above.
+       01  ADDRESS-TRAILER-REC.
+           05  ADDR-TRAILER-ID         PIC X(07) VALUE 'TRAILER'.
+           05  ADDR-TRAILER-COUNT      PIC 9(07).
+           05  ADDR-TRAILER-CHECKSUM   PIC 9(09).
+           05  FILLER                  PIC X(45) VALUE SPACES.
+
        FD  PARTS-FILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 72 CHARACTERS
+           RECORD CONTAINS 102 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS PARTS-REC.
        01  PARTS-REC.
@@ -109,6 +238,164 @@
            05  REC-VEHICLE-MAKE      PIC X(03) VALUE SPACES.
            05  REC-VEHICLE-MODEL     PIC X(05) VALUE SPACES.
            05  REC-VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+      *10/31 Free-text special-handling note - see PARTSUB's
+      * COMMENTS-PO.
+           05  REC-COMMENTS          PIC X(30) VALUE SPACES.
+
+      *11/09 Trailer record closing out PARTS-FILE - see the note on
+      * PURCHASE-TRAILER-REC above.
+       01  PARTS-TRAILER-REC.
+           05  PARTS-TRAILER-ID      PIC X(07) VALUE 'TRAILER'.
+           05  PARTS-TRAILER-COUNT   PIC 9(07).
+           05  PARTS-TRAILER-CHECKSUM PIC 9(09).
+           05  FILLER                PIC X(79) VALUE SPACES.
+
+      *11/21 Restricted output file carrying government-coded parts
+      * split off PARTS-FILE - see the SELECT GOVTPARTS-FILE note
+      * above. Same record shape as PARTS-FILE/PARTS-REC.
+       FD  GOVTPARTS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 102 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS GOVTPARTS-REC.
+       01  GOVTPARTS-REC.
+           05  GP-REC-PART-NUMBER       PIC X(23) VALUE SPACES.
+           05  GP-REC-PART-NAME         PIC X(14) VALUE SPACES.
+           05  GP-REC-SPEC-NUMBER       PIC X(07) VALUE SPACES.
+           05  GP-REC-GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+           05  GP-REC-BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+           05  GP-REC-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+           05  GP-REC-WEEKS-LEAD-TIME   PIC S9(04) COMP VALUE ZEROS.
+           05  GP-REC-VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+           05  GP-REC-VEHICLE-MODEL     PIC X(05) VALUE SPACES.
+           05  GP-REC-VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+           05  GP-REC-COMMENTS          PIC X(30) VALUE SPACES.
+
+       01  GOVTPARTS-TRAILER-REC.
+           05  GP-TRAILER-ID           PIC X(07) VALUE 'TRAILER'.
+           05  GP-TRAILER-COUNT        PIC 9(07).
+           05  GP-TRAILER-CHECKSUM     PIC 9(09).
+           05  FILLER                  PIC X(79) VALUE SPACES.
+
+       FD  GOODDATA-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS GOODDATA-REC.
+       01  GOODDATA-REC     PIC X(971).
+
+       FD  YEARLIM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 8 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS YEARLIM-REC.
+       01  YEARLIM-REC     PIC X(8).
+
+       FD  VEHMAKE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHMAKE-REC.
+       01  VEHMAKE-REC     PIC X(20).
+
+       FD  VEHMODEL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 14 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHMODEL-REC.
+       01  VEHMODEL-REC     PIC X(14).
+
+       FD  POHIST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS POHIST-REC.
+       01  POHIST-REC     PIC X(60).
+
+       FD  RECONFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RECON-REC.
+       01  RECON-REC.
+           05  RECON-LABEL      PIC X(40) VALUE SPACES.
+           05  RECON-COUNT      PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+           05  FILLER           PIC X(33) VALUE SPACES.
+
+       FD  CHECKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 7 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPT-REC.
+       01  CHECKPT-REC     PIC 9(7).
+
+       FD  PARTSCSV
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 150 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTSCSV-REC.
+       01  PARTSCSV-REC     PIC X(150).
+
+       FD  ADDRCSV
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ADDRCSV-REC.
+       01  ADDRCSV-REC     PIC X(100).
+
+       FD  PURCCSV
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PURCCSV-REC.
+       01  PURCCSV-REC     PIC X(100).
+
+       FD  DUPLICATE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS DUPLICATE-REC.
+       01  DUPLICATE-REC     PIC X(971).
+
+       FD  ERRTHRESH
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 2 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ERRTHRESH-REC.
+       01  ERRTHRESH-REC     PIC 9(2).
+
+       FD  BADDATA-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BADDATA-REC.
+       01  BADDATA-REC     PIC X(971).
+
+      *11/02 Supplier-performance trend history file
+       FD  SUPPHIST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 21 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUPPHIST-REC.
+       01  SUPPHIST-REC.
+           05  SH-SUPPLIER-CODE        PIC X(10).
+           05  SH-RUN-DATE             PIC 9(08).
+           05  SH-SUPPLIER-PERF        PIC 9(03).
 
        WORKING-STORAGE SECTION.
            COPY PARTS. *>Parts Copybook
@@ -118,6 +405,13 @@
            COPY SUPPLIER. *>Suppliers Copybook]
            COPY ERRORS.   *> Used for Warnings/Errors.
            COPY STATEZIP. *> Zip State CopyBook
+           COPY YEARLIM.  *>10/06 Vehicle-year valid range control card
+           COPY MAKETAB.  *>10/07 Vehicle-make code/name control table
+      *11/21 Vehicle-make/model cross-reference control table
+           COPY MODELTAB.
+      *11/21 Per-part order-history statistics for POEDIT's outlier
+      * check
+           COPY POHISTAB.
       *>9/16 variable to determine return code
        01 WS-RETURN-CODE                   PIC X(1) VALUE SPACE.
 
@@ -143,6 +437,9 @@
            05 OUT-PARTSFILE-KEY          PIC X(2).
                 88 CODE-WRITE               VALUE SPACES.
 
+           05 OUT-GOVTPARTSFILE-KEY      PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
            05 OUT-PURCFILE-KEY           PIC X(2).
                 88 CODE-WRITE               VALUE SPACES.
 
@@ -152,11 +449,75 @@
            05 OUT-WARNING-KEY            PIC X(2).
                 88 CODE-WRITE               VALUE SPACES.
 
+           05 OUT-GOODDATA-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File YEARLIM
+           05 IN-YEARLIM-KEY             PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File VEHMAKE
+           05 IN-VEHMAKE-KEY             PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File VEHMODEL
+           05 IN-VEHMODEL-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File POHIST
+           05 IN-POHIST-KEY              PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output RECONFILE
+           05 OUT-RECON-KEY              PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for the CHECKPT restart-control file
+           05 CHECKPT-KEY                PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+                88 CHECKPT-NOT-FOUND       VALUE '35'.
+
+      *10/14 File status keys for the delimited CSV exports
+           05 OUT-PARTSCSV-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+           05 OUT-ADDRCSV-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+           05 OUT-PURCCSV-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output DUPLICATE-FILE
+           05 OUT-DUPFILE-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File ERRTHRESH
+           05 IN-ERRTHRESH-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output BADDATA-FILE
+           05 OUT-BADDATA-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for Output SUPPHIST
+           05 OUT-SUPPHIST-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      *11/02 Run date stamped on every SUPPHIST row, same way
+      * POAGERPT stamps WS-TODAY-STR onto its aging report.
+       01 WS-RUN-DATE-STR                  PIC 9(08) VALUE ZERO.
+
        01 FILES-EOF.
            05 PARTSUPPIN-EOF-WS               PIC X(01) VALUE 'N'.
               88 PARTSUP-END-OF-FILE                    VALUE 'Y'.
            05 STATEZIP-EOF-WS                 PIC X(01) VALUE 'N'.
               88 STATEZIP-EOF                           VALUE 'Y'.
+           05 VEHMAKE-EOF-WS                  PIC X(01) VALUE 'N'.
+              88 VEHMAKE-EOF                             VALUE 'Y'.
+           05 VEHMODEL-EOF-WS                 PIC X(01) VALUE 'N'.
+              88 VEHMODEL-EOF                            VALUE 'Y'.
+           05 POHIST-EOF-WS                   PIC X(01) VALUE 'N'.
+              88 POHIST-EOF                              VALUE 'Y'.
 
 
       * Internal VARIABLE GROUP FOR PART-SUPP-ADDR-PO Copybook
@@ -166,8 +527,15 @@
                10  PART-NAME-OUT         PIC X(14) VALUE SPACES.
                10  SPEC-NUMBER-OUT       PIC X(07) VALUE SPACES.
                10  GOVT-COMML-CODE-OUT   PIC X(01) VALUE SPACES.
+                    88 GOVT-PART          VALUE 'G'.
+                    88 COMML-PART         VALUE 'C'.
                10  BLUEPRINT-NUMBER-OUT  PIC X(10) VALUE SPACES.
                10  UNIT-OF-MEASURE-OUT   PIC X(03) VALUE SPACES.
+                    88 EACH               VALUE 'EA '.
+                    88 BOX                VALUE 'BX '.
+                    88 CASE               VALUE 'CS '.
+                    88 POUND              VALUE 'LB '.
+                    88 FEET               VALUE 'FT '.
                10  WEEKS-LEAD-TIME-OUT   PIC 9(03) VALUE ZERO.
                10  VEHICLE-MAKE-OUT      PIC X(03) VALUE SPACES.
                     88 CHRYSLER       VALUE 'CHR'.
@@ -217,6 +585,8 @@
                10  UNIT-PRICE        PIC S9(7)V99 VALUE ZERO.
                10  ORDER-DATE        PIC 9(08) VALUE ZERO.
                10  DELIVERY-DATE     PIC 9(08) VALUE ZERO.
+      *10/27 ISO 4217 currency the order is priced in - see PARTSUB.
+               10  CURRENCY-CODE     PIC X(03) VALUE 'USD'.
 
       *Counter of records readed from PARTSUPPIN file:
        01 WS-IN-PARTSUPP-CTR               PIC 9(7) VALUE ZERO.
@@ -224,7 +594,98 @@
       *9/18 ADDED THIS AUXILIAR VARIABLE AS WORKAROUND WITH COMP FIELD
        01 WS-WEEKS-LEAD-AUX                PIC 9(03) COMP.
 
-       01 WS-ADDR-COUNTER                   PIC 9 VALUE 1.
+      *10/26 Widened from PIC 9 - this counter also walks ERROR-
+      * MESSAGES in 208-ProcessWarning/209-MoveAddresses, and that
+      * table now OCCURS 20 times (see ERRORS.cbl), not 9.
+       01 WS-ADDR-COUNTER                   PIC 9(02) VALUE 1.
+
+       01 WS-PO-COUNTER                     PIC 9 VALUE 1.
+
+      *10/31 Tallies for 207-CheckAddressCompleteness below - counts
+      * how many of the record's 3 addresses came back ORDER/SCHED/
+      * REMIT so the cross-edit can tell "two order addresses and no
+      * remit address" apart from a genuinely complete record.
+       01 WS-ORDER-ADDR-CTR                 PIC 9 VALUE ZERO.
+       01 WS-SCHED-ADDR-CTR                 PIC 9 VALUE ZERO.
+       01 WS-REMIT-ADDR-CTR                 PIC 9 VALUE ZERO.
+
+      *10/26 Walks ERROR-MESSAGES when writing structured ERRORFILE
+      * rows, one row per message recorded against the record.
+       01 WS-ERRMSG-COUNTER                 PIC 9(02) VALUE 1.
+
+       01 WS-MAKE-INDEX                     PIC 9(4) VALUE 1.
+       01 WS-MODEL-INDEX                    PIC 9(4) VALUE 1.
+       01 WS-POHIST-INDEX                   PIC 9(4) VALUE 1.
+
+      *11/21 Index walked by 209-CheckQuantityPriceOutlier's linear
+      * search of PART-HIST-TABLE for the current record's part number.
+       01 WS-POHIST-FOUND-IDX               PIC 9(4) VALUE ZERO.
+       01 POHIST-FOUND-FLAG                 PIC X VALUE 'N'.
+           88 POHIST-FOUND                        VALUE 'Y'.
+
+      *11/21 Extended price (QUANTITY * UNIT-PRICE) for the purchase
+      * order occurrence currently being checked against PART-HIST-
+      * TABLE, and the outlier bands computed off that part's mean/
+      * standard deviation.
+       01 WS-PO-EXT-PRICE                   PIC S9(11)V99 VALUE ZERO.
+       01 WS-QTY-LOW-BAND                   PIC S9(9) VALUE ZERO.
+       01 WS-QTY-HIGH-BAND                  PIC S9(9) VALUE ZERO.
+       01 WS-EXTPRICE-LOW-BAND              PIC S9(11)V99 VALUE ZERO.
+       01 WS-EXTPRICE-HIGH-BAND             PIC S9(11)V99 VALUE ZERO.
+
+      *10/09 Counters for the end-of-run reconciliation report
+       01 WS-GOOD-CTR                       PIC 9(7) VALUE ZERO.
+       01 WS-ERROR-CTR                      PIC 9(7) VALUE ZERO.
+       01 WS-WARNING-CTR                    PIC 9(7) VALUE ZERO.
+       01 WS-DUPLICATE-CTR                  PIC 9(7) VALUE ZERO.
+
+      *11/09 Record counts and hash totals for the PARTS-FILE/
+      * ADDR-FILES/PURC-FILES trailer records - a hash total is just a
+      * running sum of one representative numeric field, not a real
+      * checksum, but it is enough for a downstream reader to catch a
+      * short or re-ordered file the same way a record count does.
+       01 WS-PARTSFILE-CTR                  PIC 9(7) VALUE ZERO.
+       01 WS-PARTSFILE-HASH                 PIC 9(9) VALUE ZERO.
+       01 WS-GOVTPARTSFILE-CTR              PIC 9(7) VALUE ZERO.
+       01 WS-GOVTPARTSFILE-HASH             PIC 9(9) VALUE ZERO.
+       01 WS-ADDRFILE-CTR                   PIC 9(7) VALUE ZERO.
+       01 WS-ADDRFILE-HASH                  PIC 9(9) VALUE ZERO.
+       01 WS-PURCFILE-CTR                   PIC 9(7) VALUE ZERO.
+       01 WS-PURCFILE-HASH                  PIC 9(9) VALUE ZERO.
+       01 WS-ZIP-NUM                        PIC 9(05) VALUE ZERO.
+
+      *10/30 Run-level reject/warning total and the alert line it's
+      * checked against - lets operations catch a bad supplier feed
+      * the morning it lands instead of whenever someone next opens
+      * ERRORFILE/WARNINGFILE by hand.
+       01 WS-RUN-REJECT-TOTAL               PIC 9(7) VALUE ZERO.
+       01 WS-RUN-ALERT-THRESHOLD            PIC 9(7) VALUE 0000100.
+
+      *10/18 Table of every PART-NUMBER-PO already processed this run,
+      * used to catch a part number repeated later in the same
+      * PARTSUPPIN file (same table/linear-search shape as MAKE-TABLE).
+       01 WS-DUP-CHECK-TABLE.
+           05 WS-SEEN-PART-ENTRY OCCURS 50000 TIMES
+                 INDEXED BY WS-DUP-IDX.
+              10 WS-SEEN-PART-NUMBER        PIC X(23) VALUE SPACES.
+       01 WS-DUP-COUNT                      PIC 9(7) VALUE ZERO.
+       01 WS-DUP-FOUND-FLAG                 PIC X(01) VALUE 'N'.
+           88 DUPLICATE-FOUND                       VALUE 'Y'.
+
+      *10/10 Restart/checkpoint working-storage
+       01 WS-RESTART-CTR                    PIC 9(7) VALUE ZERO.
+       01 WS-RESTART-FLAG                   PIC X(01) VALUE 'N'.
+           88 RESTART-RUN                           VALUE 'Y'.
+       01 WS-CHECKPOINT-INTERVAL            PIC 9(4) VALUE 0100.
+       01 WS-CKPT-QUOTIENT                  PIC 9(7) VALUE ZERO.
+       01 WS-CKPT-REMAINDER                 PIC 9(4) VALUE ZERO.
+
+      *10/14 Scratch area for building the delimited CSV output lines
+      * and the edited numeric pictures used to unpack the purchase
+      * order's quantity/price into plain decimal text.
+       01 WS-CSV-LINE                       PIC X(150) VALUE SPACES.
+       01 WS-CSV-QTY-DISPLAY                PIC -(6)9.
+       01 WS-CSV-PRICE-DISPLAY              PIC -(6)9.99.
 
 
        PROCEDURE DIVISION.
@@ -232,6 +693,11 @@
        MAIN.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 100-Main2 UNTIL PARTSUPPIN-EOF-WS = 'Y'.
+      *10/10 Ran to a clean EOF, so clear the checkpoint - the next
+      * run should start fresh instead of restarting partway through.
+           PERFORM 340-ResetCheckpoint.
+           PERFORM 900-WriteReconciliation.
+           PERFORM 910-WriteTrailers.
            PERFORM 600-CLOSE-FILES.
            GOBACK.
 
@@ -240,15 +706,32 @@
            INITIALIZE PART-SUPP-ADDR-PO, WS-PART-SUPP-ADDR-PO-OUT.
       *9/16 Initialize the Return-Code and error-counter from subprogram
            INITIALIZE WS-RETURN-CODE.
+      *11/02 Run date stamped onto every SUPPHIST row written today.
+           ACCEPT WS-RUN-DATE-STR FROM DATE YYYYMMDD.
+      *10/10 Find out whether a checkpoint was left by a prior run
+      * before the outputs are opened, since that decides OUTPUT vs
+      * EXTEND for each of them.
+           PERFORM 310-CheckForRestart.
       * Priming Read
            PERFORM 300-Open-Files.
            PERFORM 400-Read-PARTSUPPIN.
+           IF RESTART-RUN
+              PERFORM 320-SkipProcessed
+                 UNTIL WS-IN-PARTSUPP-CTR > WS-RESTART-CTR
+                    OR PARTSUPPIN-EOF-WS = 'Y'
+           END-IF.
 
 
        100-Main2.
       *    DISPLAY '100-Main'.
            PERFORM 200-PROCESS-DATA.
-           PERFORM 500-Write-ERRORFILE.
+      *10/10 Drop a checkpoint every WS-CHECKPOINT-INTERVAL records
+           DIVIDE WS-IN-PARTSUPP-CTR BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CKPT-QUOTIENT
+              REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+              PERFORM 330-WriteCheckpoint
+           END-IF.
       * 9/18 Initializing counters before reading next record
            INITIALIZE WS-RETURN-CODE.
            PERFORM 400-Read-PARTSUPPIN.
@@ -261,10 +744,27 @@
       *    MOVE SUPP-ADDRESS IN PART-SUPP-ADDR-PO   TO SUPP-ADDRESS-OUT.
       *    MOVE PURCHASE-ORDER     TO PURCHASE-ORDER-OUT.
       *    DISPLAY '200-PROCESS-DATA'.
+      *10/18 A PART-NUMBER-PO repeated later in the same PARTSUPPIN run
+      * is routed straight to DUPLICATE-FILE instead of going through
+      * the edit pipeline a second time.
+           PERFORM 204-CheckDuplicate.
+           IF DUPLICATE-FOUND
+              PERFORM 208-ProcessDuplicate
+           ELSE
+              PERFORM 204-RegisterPartNumber
+              PERFORM 201-PROCESS-DATA-CONTINUED
+           END-IF.
+
+       201-PROCESS-DATA-CONTINUED.
       *9/16 Added the call of PARTEDIT SUBPROGRAM
            PERFORM 205-MovePartEdit.
 
-           INITIALIZE DATA-ERRORS.
+      *11/22 INITIALIZE DATA-ERRORS would also reset ERROR-THRESHOLD
+      * back to its category default of zero instead of the value
+      * 3500-LoadErrorThreshold read from ERRTHRESH, so only the
+      * per-record fields are named here and ERROR-THRESHOLD is left
+      * alone.
+           INITIALIZE ERROR-MESSAGES, ERRORCOUNTER, DATA-ERROR-FLAG.
 
            CALL 'PARTEDIT' USING
               PART-NUMBER-OUT,
@@ -277,15 +777,40 @@
               VEHICLE-MAKE-OUT,
               VEHICLE-MODEL-OUT,
               VEHICLE-YEAR-OUT,
-              ERRORCOUNTER.
+              YEAR-LIMITS,
+              MAKE-TABLE,
+              MAKE-MAX,
+              MODEL-TABLE,
+              MODEL-MAX,
+              DATA-ERRORS.
       *     DISPLAY ERRORCOUNTER.
 
+      *10/02 Added the call of SUPPEDIT SUBPROGRAM
+           IF NOT WRONG-DATA
+              PERFORM 206-MoveSupplierEdit
+              CALL 'SUPPEDIT' USING
+                 SUPPLIERS-OUT,
+                 DATA-ERRORS
+              IF ERRORCOUNTER > ERROR-THRESHOLD
+                 MOVE 'Y' TO DATA-ERROR-FLAG
+              END-IF
+           END-IF.
+
+      *10/22 Cross-field edit: PARTEDIT only checks GOVT-COMML-CODE-PO
+      * in isolation and SUPPEDIT only checks SUPPLIER-STATUS-PO in
+      * isolation, so a govt-only part sourced from a commercial-only
+      * supplier (or vice versa) slips past both - caught here instead,
+      * once both fields off the same record have been edited.
+           IF NOT WRONG-DATA
+              PERFORM 207-CheckGovtCommlCrossEdit
+           END-IF.
+
       * Starting checking the addresses on PARTSUPP.
            INITIALIZE STATEZIP-INDEX.
            PERFORM
               VARYING WS-ADDR-COUNTER
               FROM 1 BY 1
-              UNTIL WS-ADDR-COUNTER > 3 OR WRONG-DATA
+              UNTIL WS-ADDR-COUNTER > SUPP-ADDR-COUNT-PO OR WRONG-DATA
                  MOVE SUPP-ADDRESS-PO(WS-ADDR-COUNTER) TO SUPP-ADDRESS
                  DISPLAY SUPP-ADDRESS
                  CALL 'ADDREDIT'
@@ -301,28 +826,226 @@
       *         88 field so the next checks can be avoided
       *         (performance improvement)
       *
-              IF ERRORCOUNTER > 3
+              IF ERRORCOUNTER > ERROR-THRESHOLD
                  MOVE  'Y' TO DATA-ERROR-FLAG
               END-IF
            END-PERFORM.
 
+      *10/31 ADDREDIT only checks each address occurrence in isolation,
+      * so a record with two ORDER addresses and no REMIT address
+      * still "passes" - checked here across all 3 occurrences once
+      * the address loop above has finished with them.
+           IF NOT WRONG-DATA
+              PERFORM 207-CheckAddressCompleteness
+           END-IF.
+
+      *10/03 Added the call of POEDIT SUBPROGRAM for each Purchase Order
+           IF NOT WRONG-DATA
+              PERFORM
+                 VARYING WS-PO-COUNTER
+                 FROM 1 BY 1
+                 UNTIL WS-PO-COUNTER > PURCHASE-ORDER-COUNT-PO
+                    OR WRONG-DATA
+                    MOVE PURCHASE-ORDER-PO(WS-PO-COUNTER)
+                       TO PURCHASE-ORDERS
+                    CALL 'POEDIT'
+                       USING PURCHASE-ORDERS,
+                             DATA-ERRORS
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
+                       MOVE 'Y' TO DATA-ERROR-FLAG
+                    END-IF
+                    IF NOT WRONG-DATA
+                       PERFORM 207-CheckQuantityPriceOutlier
+                    END-IF
+              END-PERFORM
+           END-IF.
+
            EVALUATE TRUE
               WHEN WRONG-DATA       PERFORM 208-ProcessError
               WHEN ERRORCOUNTER > 0 PERFORM 208-ProcessWarning
               WHEN OTHER            PERFORM 208-ProcessOkay
            END-EVALUATE.
 
+       204-CheckDuplicate.
+           MOVE 'N' TO WS-DUP-FOUND-FLAG.
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+              UNTIL WS-DUP-IDX > WS-DUP-COUNT OR DUPLICATE-FOUND
+                 IF WS-SEEN-PART-NUMBER (WS-DUP-IDX)
+                       = PART-NUMBER-PO
+                    MOVE 'Y' TO WS-DUP-FOUND-FLAG
+                 END-IF
+           END-PERFORM.
+
+       204-RegisterPartNumber.
+           ADD 1 TO WS-DUP-COUNT.
+           SET WS-DUP-IDX TO WS-DUP-COUNT.
+           MOVE PART-NUMBER-PO TO WS-SEEN-PART-NUMBER (WS-DUP-IDX).
+
+       208-ProcessDuplicate.
+           MOVE PART-SUPP-ADDR-PO TO DUPLICATE-REC.
+           WRITE DUPLICATE-REC.
+           ADD 1 TO WS-DUPLICATE-CTR.
+
+       207-CheckGovtCommlCrossEdit.
+           IF (GOVT-PART AND COMMERCIAL-ONLY IN SUPPLIERS-OUT)
+              OR (COMML-PART AND GOVT-ONLY IN SUPPLIERS-OUT)
+              ADD +1 TO ERRORCOUNTER
+              IF ERRORCOUNTER > ERROR-THRESHOLD
+                 MOVE 'Y' TO DATA-ERROR-FLAG
+              ELSE
+                 MOVE 'Warning - Govt/Comml Code vs Supplier Status'
+                    TO ERROR-MESSAGE (ERRORCOUNTER)
+                 MOVE 501 TO ERROR-REASON-CODE (ERRORCOUNTER)
+              END-IF
+           END-IF.
+
+       207-CheckAddressCompleteness.
+           MOVE ZERO TO WS-ORDER-ADDR-CTR.
+           MOVE ZERO TO WS-SCHED-ADDR-CTR.
+           MOVE ZERO TO WS-REMIT-ADDR-CTR.
+           PERFORM VARYING WS-ADDR-COUNTER FROM 1 BY 1
+              UNTIL WS-ADDR-COUNTER > SUPP-ADDR-COUNT-PO
+                 IF ORDER-ADDRESS-PO (WS-ADDR-COUNTER)
+                    ADD 1 TO WS-ORDER-ADDR-CTR
+                 END-IF
+                 IF SCHED-ADDRESS-PO (WS-ADDR-COUNTER)
+                    ADD 1 TO WS-SCHED-ADDR-CTR
+                 END-IF
+                 IF REMIT-ADDRESS-PO (WS-ADDR-COUNTER)
+                    ADD 1 TO WS-REMIT-ADDR-CTR
+                 END-IF
+           END-PERFORM.
+           IF WS-ORDER-ADDR-CTR NOT = 1
+              OR WS-SCHED-ADDR-CTR NOT = 1
+              OR WS-REMIT-ADDR-CTR NOT = 1
+              ADD +1 TO ERRORCOUNTER
+              IF ERRORCOUNTER > ERROR-THRESHOLD
+                 MOVE 'Y' TO DATA-ERROR-FLAG
+              ELSE
+                 MOVE 'Warning - Order/Sched/Remit Address Incomplete'
+                    TO ERROR-MESSAGE (ERRORCOUNTER)
+                 MOVE 502 TO ERROR-REASON-CODE (ERRORCOUNTER)
+              END-IF
+           END-IF.
+
+      *11/21 POEDIT only checks QUANTITY-PO/UNIT-PRICE-PO against flat
+      * absolute bounds - this looks the current part up in PART-HIST-
+      * TABLE and flags an order whose quantity or extended price
+      * (QUANTITY-PO * UNIT-PRICE-PO) falls more than 3 standard
+      * deviations outside that part's own history, even though it
+      * still passed POEDIT's flat range check. A part with no history
+      * on file (not found, or on file with a zero standard deviation
+      * because too little history has accumulated yet) is left alone -
+      * there is nothing yet to judge it against.
+       207-CheckQuantityPriceOutlier.
+           MOVE 'N' TO POHIST-FOUND-FLAG.
+           MOVE ZERO TO WS-POHIST-FOUND-IDX.
+           PERFORM VARYING WS-POHIST-INDEX FROM 1 BY 1
+              UNTIL WS-POHIST-INDEX > PART-HIST-MAX OR POHIST-FOUND
+                 IF PH-PART-NUMBER (WS-POHIST-INDEX) = PART-NUMBER-PO
+                    MOVE 'Y' TO POHIST-FOUND-FLAG
+                    MOVE WS-POHIST-INDEX TO WS-POHIST-FOUND-IDX
+                 END-IF
+           END-PERFORM.
+           IF POHIST-FOUND
+              COMPUTE WS-PO-EXT-PRICE ROUNDED =
+                 QUANTITY IN PURCHASE-ORDERS
+                 * UNIT-PRICE IN PURCHASE-ORDERS
+
+              IF PH-QTY-STDDEV (WS-POHIST-FOUND-IDX) > ZERO
+                 COMPUTE WS-QTY-LOW-BAND =
+                    PH-AVG-QUANTITY (WS-POHIST-FOUND-IDX)
+                    - (3 * PH-QTY-STDDEV (WS-POHIST-FOUND-IDX))
+                 COMPUTE WS-QTY-HIGH-BAND =
+                    PH-AVG-QUANTITY (WS-POHIST-FOUND-IDX)
+                    + (3 * PH-QTY-STDDEV (WS-POHIST-FOUND-IDX))
+                 IF QUANTITY IN PURCHASE-ORDERS < WS-QTY-LOW-BAND
+                    OR QUANTITY IN PURCHASE-ORDERS > WS-QTY-HIGH-BAND
+                    ADD +1 TO ERRORCOUNTER
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
+                       MOVE 'Y' TO DATA-ERROR-FLAG
+                    ELSE
+                       MOVE
+                       'Warning - Quantity is Outlier vs Part History'
+                          TO ERROR-MESSAGE (ERRORCOUNTER)
+                       MOVE 503 TO ERROR-REASON-CODE (ERRORCOUNTER)
+                    END-IF
+                 END-IF
+              END-IF
+
+              IF NOT WRONG-DATA
+                 AND PH-EXTPRICE-STDDEV (WS-POHIST-FOUND-IDX) > ZERO
+                 COMPUTE WS-EXTPRICE-LOW-BAND =
+                    PH-AVG-EXT-PRICE (WS-POHIST-FOUND-IDX)
+                    - (3 * PH-EXTPRICE-STDDEV (WS-POHIST-FOUND-IDX))
+                 COMPUTE WS-EXTPRICE-HIGH-BAND =
+                    PH-AVG-EXT-PRICE (WS-POHIST-FOUND-IDX)
+                    + (3 * PH-EXTPRICE-STDDEV (WS-POHIST-FOUND-IDX))
+                 IF WS-PO-EXT-PRICE < WS-EXTPRICE-LOW-BAND
+                    OR WS-PO-EXT-PRICE > WS-EXTPRICE-HIGH-BAND
+                    ADD +1 TO ERRORCOUNTER
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
+                       MOVE 'Y' TO DATA-ERROR-FLAG
+                    ELSE
+                       MOVE
+                       'Warning - Ext Price is Outlier vs Part History'
+                          TO ERROR-MESSAGE (ERRORCOUNTER)
+                       MOVE 504 TO ERROR-REASON-CODE (ERRORCOUNTER)
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
        208-ProcessError.
-           MOVE "Wrong Data!!" TO ERRORFILE-REC.
-           WRITE ERRORFILE-REC.
-           MOVE PART-SUPP-ADDR-PO TO ERRORFILE-REC.
-           WRITE ERRORFILE-REC.
+      *10/26 One ERRORFILE row per warning the record picked up on its
+      * way to being rejected; a record that was rejected outright on
+      * a mandatory-field check never added a message, so it still
+      * gets one generic row identifying the part number.
+      *10/31 Also keeps the full record on BADDATA-FILE - ERRORFILE
+      * alone no longer carries enough to correct and resubmit it.
+           PERFORM 208-MoveBadData.
+           IF ERRORCOUNTER = ZERO
+              MOVE SPACES TO ERRORFILE-REC
+              MOVE PART-NUMBER-PO TO ERRFILE-PART-NUMBER
+              MOVE ZERO TO ERRFILE-REASON-CODE
+              MOVE 'Wrong Data - Mandatory Field Missing'
+                 TO ERRFILE-MESSAGE
+              WRITE ERRORFILE-REC
+              IF OUT-ERRORFILE-KEY NOT = '00'
+                 GO TO 2000-ABEND-RTN
+              END-IF
+           ELSE
+              PERFORM VARYING WS-ERRMSG-COUNTER FROM 1 BY 1
+                 UNTIL WS-ERRMSG-COUNTER > ERRORCOUNTER
+                    MOVE SPACES TO ERRORFILE-REC
+                    MOVE PART-NUMBER-PO TO ERRFILE-PART-NUMBER
+                    MOVE ERROR-REASON-CODE (WS-ERRMSG-COUNTER)
+                       TO ERRFILE-REASON-CODE
+                    MOVE ERROR-MESSAGE (WS-ERRMSG-COUNTER)
+                       TO ERRFILE-MESSAGE
+                    WRITE ERRORFILE-REC
+                    IF OUT-ERRORFILE-KEY NOT = '00'
+                       GO TO 2000-ABEND-RTN
+                    END-IF
+              END-PERFORM
+           END-IF.
+           ADD 1 TO WS-ERROR-CTR.
 
        208-ProcessWarning.
+      *10/31 Same reasoning as 208-ProcessError - a warned record can
+      * still be corrected and resubmitted, so it needs a BADDATA-FILE
+      * copy too, not just the WARNINGFILE text dump below.
+           PERFORM 208-MoveBadData.
            MOVE "Some Errors on this Data Line:" TO WARNING-REC.
            WRITE WARNING-REC.
+           IF OUT-WARNING-KEY NOT = '00'
+              GO TO 2000-ABEND-RTN
+           END-IF.
            MOVE PART-SUPP-ADDR-PO TO WARNING-REC.
            WRITE WARNING-REC.
+           IF OUT-WARNING-KEY NOT = '00'
+              GO TO 2000-ABEND-RTN
+           END-IF.
            PERFORM
               VARYING WS-ADDR-COUNTER
                  FROM 1 BY 1
@@ -330,28 +1053,217 @@
                        MOVE ERROR-MESSAGE (WS-ADDR-COUNTER)
                           TO WARNING-REC
                        WRITE WARNING-REC
+                       IF OUT-WARNING-KEY NOT = '00'
+                          GO TO 2000-ABEND-RTN
+                       END-IF
            END-PERFORM.
+           ADD 1 TO WS-WARNING-CTR.
 
        208-ProcessOkay.
       *     DISPLAY "Data Ok...".
       *     DISPLAY PART-SUPP-ADDR-PO.
            PERFORM 209-MoveParts.
            PERFORM 209-MoveAddresses.
-      *     PERFORM 209-MovePurchases.
+           PERFORM 209-MovePurchases.
+           PERFORM 209-MoveGoodData.
+           PERFORM 209-MovePartsCSV.
+           PERFORM 209-MoveAddressesCSV.
+           PERFORM 209-MovePurchasesCSV.
+           PERFORM 209-WriteSupplierHistory.
+           ADD 1 TO WS-GOOD-CTR.
+
+       209-MoveGoodData.
+           MOVE PART-SUPP-ADDR-PO TO GOODDATA-REC.
+           WRITE GOODDATA-REC.
+
+      *11/02 One row per good record, so a supplier that appears on
+      * several records in the same run gets several rows - purchasing
+      * can average/trend those same as they would across runs.
+       209-WriteSupplierHistory.
+           MOVE SUPPLIER-CODE-PO TO SH-SUPPLIER-CODE.
+           MOVE WS-RUN-DATE-STR TO SH-RUN-DATE.
+           MOVE SUPPLIER-PERF-PO TO SH-SUPPLIER-PERF.
+           WRITE SUPPHIST-REC.
+           IF OUT-SUPPHIST-KEY NOT = '00'
+              GO TO 2000-ABEND-RTN
+           END-IF.
+
+       208-MoveBadData.
+           MOVE PART-SUPP-ADDR-PO TO BADDATA-REC.
+           WRITE BADDATA-REC.
+           IF OUT-BADDATA-KEY NOT = '00'
+              GO TO 2000-ABEND-RTN
+           END-IF.
 
        209-MoveParts.
            MOVE PARTS-OUT TO PARTS-REC.
-           WRITE PARTS-REC.
+      *10/31 Carried straight through from PART-SUPP-ADDR-PO rather
+      * than the PARTS-OUT staging group - see COMMENTS-PO in PARTSUB.
+           MOVE COMMENTS-PO TO REC-COMMENTS.
+      *11/21 Government-coded parts go to the restricted GOVTPARTS-
+      * FILE instead of the general PARTS-FILE - see the SELECT
+      * GOVTPARTS-FILE note above.
+           IF GOVT-PART
+              WRITE GOVTPARTS-REC FROM PARTS-REC
+              IF OUT-GOVTPARTSFILE-KEY NOT = '00'
+                 GO TO 2000-ABEND-RTN
+              END-IF
+              ADD 1 TO WS-GOVTPARTSFILE-CTR
+              ADD REC-WEEKS-LEAD-TIME TO WS-GOVTPARTSFILE-HASH
+           ELSE
+              WRITE PARTS-REC
+              IF OUT-PARTSFILE-KEY NOT = '00'
+                 GO TO 2000-ABEND-RTN
+              END-IF
+              ADD 1 TO WS-PARTSFILE-CTR
+              ADD REC-WEEKS-LEAD-TIME TO WS-PARTSFILE-HASH
+           END-IF.
 
        209-MoveAddresses.
            PERFORM VARYING WS-ADDR-COUNTER FROM 1 BY 1
-              UNTIL WS-ADDR-COUNTER > 3
+              UNTIL WS-ADDR-COUNTER > SUPP-ADDR-COUNT-PO
                  MOVE SUPP-ADDRESS-PO (WS-ADDR-COUNTER)
                     TO REC-ADDRESSES
                  WRITE ADDRESS-REC
+                 IF OUT-ADDRFILE-KEY NOT = '00'
+                    GO TO 2000-ABEND-RTN
+                 END-IF
+                 ADD 1 TO WS-ADDRFILE-CTR
+                 IF REC-ZIP-CODE NUMERIC
+                    MOVE REC-ZIP-CODE TO WS-ZIP-NUM
+                    ADD WS-ZIP-NUM TO WS-ADDRFILE-HASH
+                 END-IF
            END-PERFORM.
 
 
+       209-MovePurchases.
+           PERFORM VARYING WS-PO-COUNTER FROM 1 BY 1
+              UNTIL WS-PO-COUNTER > PURCHASE-ORDER-COUNT-PO
+                 MOVE PO-NUMBER-PO (WS-PO-COUNTER) TO REC-PO-NUMBER
+                 MOVE BUYER-CODE-PO (WS-PO-COUNTER) TO REC-BUYER-CODE
+                 MOVE QUANTITY-PO (WS-PO-COUNTER) TO REC-QUANTITY
+                 MOVE UNIT-PRICE-PO (WS-PO-COUNTER) TO REC-UNIT-PRICE
+                 MOVE ORDER-DATE-PO (WS-PO-COUNTER) TO REC-ORDER-DATE
+                 MOVE DELIVERY-DATE-PO (WS-PO-COUNTER)
+                    TO REC-DELIVERY-DATE
+                 MOVE CURRENCY-CODE-PO (WS-PO-COUNTER)
+                    TO REC-CURRENCY-CODE
+                 MOVE PO-COMMENTS-PO (WS-PO-COUNTER)
+                    TO REC-PO-COMMENTS
+                 WRITE PURCHASE-REC
+                 IF OUT-PURCFILE-KEY NOT = '00'
+                    GO TO 2000-ABEND-RTN
+                 END-IF
+                 ADD 1 TO WS-PURCFILE-CTR
+                 ADD REC-QUANTITY TO WS-PURCFILE-HASH
+           END-PERFORM.
+
+      *10/14 Comma-delimited mirror of PARTS-REC.
+       209-MovePartsCSV.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING
+              FUNCTION TRIM(PART-NUMBER-OUT)      DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(PART-NAME-OUT)        DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(SPEC-NUMBER-OUT)      DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(GOVT-COMML-CODE-OUT)  DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(BLUEPRINT-NUMBER-OUT) DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(UNIT-OF-MEASURE-OUT)  DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(WEEKS-LEAD-TIME-OUT)  DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(VEHICLE-MAKE-OUT)     DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(VEHICLE-MODEL-OUT)    DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(VEHICLE-YEAR-OUT)     DELIMITED BY SIZE
+              ','                                 DELIMITED BY SIZE
+              FUNCTION TRIM(COMMENTS-PO)          DELIMITED BY SIZE
+              INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO PARTSCSV-REC.
+           WRITE PARTSCSV-REC.
+
+      *10/14 Comma-delimited mirror of ADDRESS-REC, one line per
+      * address occurrence, same as 209-MoveAddresses.
+       209-MoveAddressesCSV.
+           PERFORM VARYING WS-ADDR-COUNTER FROM 1 BY 1
+              UNTIL WS-ADDR-COUNTER > SUPP-ADDR-COUNT-PO
+                 MOVE SPACES TO WS-CSV-LINE
+                 STRING
+                    FUNCTION TRIM(PART-NUMBER-OUT)
+                                                DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    ADDRESS-TYPE-PO (WS-ADDR-COUNTER)
+                                                DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    FUNCTION TRIM(ADDRESS-1-PO
+                       (WS-ADDR-COUNTER))       DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    FUNCTION TRIM(ADDRESS-2-PO
+                       (WS-ADDR-COUNTER))       DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    FUNCTION TRIM(ADDRESS-3-PO
+                       (WS-ADDR-COUNTER))       DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    FUNCTION TRIM(CITY-PO
+                       (WS-ADDR-COUNTER))       DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    FUNCTION TRIM(ADDR-STATE-PO
+                       (WS-ADDR-COUNTER))       DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    ZIP-CODE-PO (WS-ADDR-COUNTER)
+                                                DELIMITED BY SIZE
+                    INTO WS-CSV-LINE
+                 END-STRING
+                 MOVE WS-CSV-LINE TO ADDRCSV-REC
+                 WRITE ADDRCSV-REC
+           END-PERFORM.
+
+      *10/14 Comma-delimited mirror of PURCHASE-REC, with the price
+      * unpacked from COMP-3 to plain edited decimal text.
+       209-MovePurchasesCSV.
+           PERFORM VARYING WS-PO-COUNTER FROM 1 BY 1
+              UNTIL WS-PO-COUNTER > PURCHASE-ORDER-COUNT-PO
+                 MOVE SPACES TO WS-CSV-LINE
+                 MOVE QUANTITY-PO (WS-PO-COUNTER)
+                    TO WS-CSV-QTY-DISPLAY
+                 MOVE UNIT-PRICE-PO (WS-PO-COUNTER)
+                    TO WS-CSV-PRICE-DISPLAY
+                 STRING
+                    FUNCTION TRIM(PO-NUMBER-PO (WS-PO-COUNTER))
+                                                DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    FUNCTION TRIM(BUYER-CODE-PO (WS-PO-COUNTER))
+                                                DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-CSV-QTY-DISPLAY)
+                                                DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-CSV-PRICE-DISPLAY)
+                                                DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    ORDER-DATE-PO (WS-PO-COUNTER)
+                                                DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    DELIVERY-DATE-PO (WS-PO-COUNTER)
+                                                DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    FUNCTION TRIM(CURRENCY-CODE-PO (WS-PO-COUNTER))
+                                                DELIMITED BY SIZE
+                    ','                         DELIMITED BY SIZE
+                    FUNCTION TRIM(PO-COMMENTS-PO (WS-PO-COUNTER))
+                                                DELIMITED BY SIZE
+                    INTO WS-CSV-LINE
+                 END-STRING
+                 MOVE WS-CSV-LINE TO PURCCSV-REC
+                 WRITE PURCCSV-REC
+           END-PERFORM.
+
        205-MovePartEdit.
       *9/17 CHANGE added as workaround of COMP weeks-lead-time in subprogram
            MOVE PART-NUMBER-PO IN PART-SUPP-ADDR-PO TO PART-NUMBER-OUT
@@ -379,6 +1291,38 @@
       *9/18 USING AN INTEGER AUX VARILABLE AS WORKAROUND
            COMPUTE WS-WEEKS-LEAD-AUX = 0 + WEEKS-LEAD-TIME-OUT.
 
+       206-MoveSupplierEdit.
+           MOVE SUPPLIERS-PO TO SUPPLIERS-OUT.
+
+       310-CheckForRestart.
+      *10/10 A CHECKPT file left over from a prior abended run means
+      * this is a restart - pick up the last checkpointed count.
+           MOVE 'N' TO WS-RESTART-FLAG.
+           MOVE ZERO TO WS-RESTART-CTR.
+           OPEN INPUT CHECKPT.
+           IF CHECKPT-KEY = '00'
+              READ CHECKPT INTO WS-RESTART-CTR
+              CLOSE CHECKPT
+              IF WS-RESTART-CTR > 0
+                 MOVE 'Y' TO WS-RESTART-FLAG
+              END-IF
+           END-IF.
+
+       330-WriteCheckpoint.
+      *10/10 Rewrites the single-record CHECKPT file with how far the
+      * run has gotten. OPEN OUTPUT recreates the file each time,
+      * which is fine since it only ever holds one record.
+           OPEN OUTPUT CHECKPT.
+           MOVE WS-IN-PARTSUPP-CTR TO CHECKPT-REC.
+           WRITE CHECKPT-REC.
+           CLOSE CHECKPT.
+
+       340-ResetCheckpoint.
+           OPEN OUTPUT CHECKPT.
+           MOVE ZERO TO CHECKPT-REC.
+           WRITE CHECKPT-REC.
+           CLOSE CHECKPT.
+
        300-Open-Files.
       *    DISPLAY '300-OPEN-FILES'.
            OPEN INPUT PARTSUPPIN.
@@ -400,7 +1344,68 @@
                 PERFORM 3000-LoadInitialize
            END-IF.
 
-           OPEN OUTPUT ERRORFILE.
+           OPEN INPUT YEARLIM.
+      *    Input File Status Checking for YEARLIM file
+           IF IN-YEARLIM-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input YEARLIM File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3200-LoadYearLimits
+           END-IF.
+
+           OPEN INPUT VEHMAKE.
+      *    Input File Status Checking for VEHMAKE file
+           IF IN-VEHMAKE-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input VEHMAKE File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3400-LoadMakeTable
+           END-IF.
+
+           OPEN INPUT VEHMODEL.
+      *    Input File Status Checking for VEHMODEL file
+           IF IN-VEHMODEL-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input VEHMODEL File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3600-LoadModelTable
+           END-IF.
+
+           OPEN INPUT POHIST.
+      *    Input File Status Checking for POHIST file
+           IF IN-POHIST-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input POHIST File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3700-LoadPOHistTable
+           END-IF.
+
+           OPEN INPUT ERRTHRESH.
+      *    Input File Status Checking for ERRTHRESH file
+           IF IN-ERRTHRESH-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input ERRTHRESH File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3500-LoadErrorThreshold
+           END-IF.
+
+      *10/10 On a restart, reopen the outputs in EXTEND mode so the
+      * records a prior run already wrote are kept, not overlaid.
+           IF RESTART-RUN
+              OPEN EXTEND ERRORFILE
+           ELSE
+              OPEN OUTPUT ERRORFILE
+           END-IF.
       *    Output File Status Checking for ERRORFILE
            IF OUT-ERRORFILE-KEY NOT = '00' THEN
                 DISPLAY
@@ -409,7 +1414,11 @@
                 GO TO 2000-ABEND-RTN
            END-IF.
 
-           OPEN OUTPUT WARNINGFILE.
+           IF RESTART-RUN
+              OPEN EXTEND WARNINGFILE
+           ELSE
+              OPEN OUTPUT WARNINGFILE
+           END-IF.
       *    Output File Status Checking for ERRORFILE
            IF OUT-WARNING-KEY NOT = '00' THEN
                 DISPLAY
@@ -418,7 +1427,11 @@
                 GO TO 2000-ABEND-RTN
            END-IF.
 
-           OPEN OUTPUT PARTS-FILE.
+           IF RESTART-RUN
+              OPEN EXTEND PARTS-FILE
+           ELSE
+              OPEN OUTPUT PARTS-FILE
+           END-IF.
       *    Output File Status Checking for ERRORFILE
            IF OUT-PARTSFILE-KEY NOT = '00' THEN
                 DISPLAY
@@ -427,7 +1440,24 @@
                 GO TO 2000-ABEND-RTN
            END-IF.
 
-           OPEN OUTPUT ADDR-FILES.
+           IF RESTART-RUN
+              OPEN EXTEND GOVTPARTS-FILE
+           ELSE
+              OPEN OUTPUT GOVTPARTS-FILE
+           END-IF.
+      *    Output File Status Checking for GOVTPARTS-FILE
+           IF OUT-GOVTPARTSFILE-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning GOVTPARTS'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           IF RESTART-RUN
+              OPEN EXTEND ADDR-FILES
+           ELSE
+              OPEN OUTPUT ADDR-FILES
+           END-IF.
       *    Output File Status Checking for ERRORFILE
            IF OUT-ADDRFILE-KEY NOT = '00' THEN
                 DISPLAY
@@ -436,7 +1466,11 @@
                 GO TO 2000-ABEND-RTN
            END-IF.
 
-           OPEN OUTPUT PURC-FILES.
+           IF RESTART-RUN
+              OPEN EXTEND PURC-FILES
+           ELSE
+              OPEN OUTPUT PURC-FILES
+           END-IF.
       *    Output File Status Checking for ERRORFILE
            IF OUT-PURCFILE-KEY NOT = '00' THEN
                 DISPLAY
@@ -445,6 +1479,107 @@
                 GO TO 2000-ABEND-RTN
            END-IF.
 
+           IF RESTART-RUN
+              OPEN EXTEND GOODDATA-FILE
+           ELSE
+              OPEN OUTPUT GOODDATA-FILE
+           END-IF.
+      *    Output File Status Checking for GOODDATA-FILE
+           IF OUT-GOODDATA-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning GOODDATA'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT RECONFILE.
+      *    Output File Status Checking for RECONFILE
+           IF OUT-RECON-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning RECONFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           IF RESTART-RUN
+              OPEN EXTEND PARTSCSV
+           ELSE
+              OPEN OUTPUT PARTSCSV
+           END-IF.
+      *    Output File Status Checking for PARTSCSV
+           IF OUT-PARTSCSV-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning PARTSCSV'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           IF RESTART-RUN
+              OPEN EXTEND ADDRCSV
+           ELSE
+              OPEN OUTPUT ADDRCSV
+           END-IF.
+      *    Output File Status Checking for ADDRCSV
+           IF OUT-ADDRCSV-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning ADDRCSV'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           IF RESTART-RUN
+              OPEN EXTEND PURCCSV
+           ELSE
+              OPEN OUTPUT PURCCSV
+           END-IF.
+      *    Output File Status Checking for PURCCSV
+           IF OUT-PURCCSV-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning PURCCSV'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           IF RESTART-RUN
+              OPEN EXTEND DUPLICATE-FILE
+           ELSE
+              OPEN OUTPUT DUPLICATE-FILE
+           END-IF.
+      *    Output File Status Checking for DUPLICATE-FILE
+           IF OUT-DUPFILE-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning DUPLICATE-FILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           IF RESTART-RUN
+              OPEN EXTEND BADDATA-FILE
+           ELSE
+              OPEN OUTPUT BADDATA-FILE
+           END-IF.
+      *    Output File Status Checking for BADDATA-FILE
+           IF OUT-BADDATA-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning BADDATA-FILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+      *11/02 SUPPHIST accumulates across every run, not just within a
+      * restarted one, so it is always opened EXTEND - the first-ever
+      * run creates it under the catalog's DISP=MOD handling the same
+      * way EXTEND against a not-yet-existing file does on this
+      * platform.
+           OPEN EXTEND SUPPHIST.
+      *    Output File Status Checking for SUPPHIST
+           IF OUT-SUPPHIST-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning SUPPHIST'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
        400-Read-PARTSUPPIN.
            READ PARTSUPPIN INTO PART-SUPP-ADDR-PO
       * Set AT END Switch
@@ -462,22 +1597,28 @@
            END-IF.
 
 
-       500-Write-ERRORFILE.
-      *    DISPLAY 'WRITE ERRORFILE: '.
-           WRITE ERRORFILE-REC FROM WS-PART-SUPP-ADDR-PO-OUT.
-           IF OUT-ERRORFILE-KEY NOT EQUAL ZERO THEN
-                DISPLAY 'Output ERRORfile writing problem'
-                PERFORM 2000-ABEND-RTN
-           END-IF.
+       320-SkipProcessed.
+      *10/10 Re-reads, without re-processing, the records a prior run
+      * already carried through to the output files.
+           PERFORM 400-Read-PARTSUPPIN.
 
        600-CLOSE-FILES.
       *     DISPLAY 'CLOSING FILES'.
-           CLOSE  PARTSUPPIN, STATEZIP, ERRORFILE.
+           CLOSE  PARTSUPPIN, STATEZIP, ERRORFILE, WARNINGFILE,
+                  PARTS-FILE, GOVTPARTS-FILE, ADDR-FILES, PURC-FILES,
+                  GOODDATA-FILE, YEARLIM, VEHMAKE, VEHMODEL, POHIST,
+                  RECONFILE, PARTSCSV, ADDRCSV, PURCCSV,
+                  DUPLICATE-FILE, ERRTHRESH, BADDATA-FILE, SUPPHIST.
 
 
        2000-ABEND-RTN.
+      *10/28 GO TO 2000-ABEND-RTN used to fall through to whatever
+      * paragraph follows it once the DISPLAY/EXIT ran, instead of
+      * actually stopping the job - a bad RETURN-CODE here is what a
+      * JCL step's COND/IF-THEN logic is supposed to catch.
            DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
-           EXIT.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
 
        3000-LoadInitialize.
            INITIALIZE STATEZIP-TABLE.
@@ -488,6 +1629,20 @@
            PERFORM 3150-ReadNextState UNTIL STATEZIP-EOF.
            MOVE STATEZIP-INDEX TO STATEZIP-MAX.
 
+       3200-LoadYearLimits.
+           READ YEARLIM INTO YEAR-LIMITS
+              AT END
+                 DISPLAY
+                    'YEARLIM control file empty, using default range'
+           END-READ.
+
+       3500-LoadErrorThreshold.
+           READ ERRTHRESH INTO ERROR-THRESHOLD
+              AT END
+                 DISPLAY
+                  'ERRTHRESH control file empty, using default of 3'
+           END-READ.
+
        3150-ReadNextState.
            READ STATEZIP INTO STATEZIP-LIST(STATEZIP-INDEX)
               AT END
@@ -496,6 +1651,135 @@
       *     DISPLAY STATEZIP-LIST(STATEZIP-INDEX).
            ADD 1 TO STATEZIP-INDEX.
 
+       3400-LoadMakeTable.
+           INITIALIZE MAKE-TABLE.
+           MOVE 1 TO WS-MAKE-INDEX.
+           PERFORM 3450-ReadNextMake UNTIL VEHMAKE-EOF.
+           COMPUTE MAKE-MAX = WS-MAKE-INDEX - 1.
 
+       3450-ReadNextMake.
+           READ VEHMAKE INTO MAKE-LIST(WS-MAKE-INDEX)
+              AT END
+                 MOVE 'Y' TO VEHMAKE-EOF-WS
+           END-READ.
+           IF NOT VEHMAKE-EOF
+              ADD 1 TO WS-MAKE-INDEX
+           END-IF.
+
+      *11/21 Loads MODEL-TABLE from VEHMODEL, same shape as
+      * 3400-LoadMakeTable/3450-ReadNextMake above.
+       3600-LoadModelTable.
+           INITIALIZE MODEL-TABLE.
+           MOVE 1 TO WS-MODEL-INDEX.
+           PERFORM 3650-ReadNextModel UNTIL VEHMODEL-EOF.
+           COMPUTE MODEL-MAX = WS-MODEL-INDEX - 1.
+
+       3650-ReadNextModel.
+           READ VEHMODEL INTO MODEL-LIST(WS-MODEL-INDEX)
+              AT END
+                 MOVE 'Y' TO VEHMODEL-EOF-WS
+           END-READ.
+           IF NOT VEHMODEL-EOF
+              ADD 1 TO WS-MODEL-INDEX
+           END-IF.
+
+      *11/21 Loads PART-HIST-TABLE from POHIST, same shape as
+      * 3400-LoadMakeTable/3450-ReadNextMake above.
+       3700-LoadPOHistTable.
+           INITIALIZE PART-HIST-TABLE.
+           MOVE 1 TO WS-POHIST-INDEX.
+           PERFORM 3750-ReadNextPOHist UNTIL POHIST-EOF.
+           COMPUTE PART-HIST-MAX = WS-POHIST-INDEX - 1.
+
+       3750-ReadNextPOHist.
+           READ POHIST INTO PART-HIST-LIST(WS-POHIST-INDEX)
+              AT END
+                 MOVE 'Y' TO POHIST-EOF-WS
+           END-READ.
+           IF NOT POHIST-EOF
+              ADD 1 TO WS-POHIST-INDEX
+           END-IF.
+
+      *10/09 Writes the input-read/good/error/warning counts to
+      * RECONFILE so an operator can confirm nothing was silently
+      * dropped if the job abends partway through.
+       900-WriteReconciliation.
+           MOVE 'RECORDS READ FROM PARTSUPPIN' TO RECON-LABEL.
+           MOVE WS-IN-PARTSUPP-CTR TO RECON-COUNT.
+           WRITE RECON-REC.
+           MOVE 'GOOD RECORDS WRITTEN' TO RECON-LABEL.
+           MOVE WS-GOOD-CTR TO RECON-COUNT.
+           WRITE RECON-REC.
+           MOVE 'ERROR RECORDS REJECTED' TO RECON-LABEL.
+           MOVE WS-ERROR-CTR TO RECON-COUNT.
+           WRITE RECON-REC.
+           MOVE 'WARNING RECORDS' TO RECON-LABEL.
+           MOVE WS-WARNING-CTR TO RECON-COUNT.
+           WRITE RECON-REC.
+           MOVE 'DUPLICATE PART-NUMBER RECORDS' TO RECON-LABEL.
+           MOVE WS-DUPLICATE-CTR TO RECON-COUNT.
+           WRITE RECON-REC.
+           PERFORM 950-CheckRunHealth.
+
+      *10/30 Flags a run with an unusual spike in rejects/warnings -
+      * the RECONFILE line below always prints so the nightly summary
+      * the operations distribution list receives shows it either
+      * way, and the console alert plus a non-zero, non-abend
+      * RETURN-CODE give the job stream something to react to the
+      * same morning instead of after someone opens ERRORFILE by
+      * hand.
+       950-CheckRunHealth.
+           COMPUTE WS-RUN-REJECT-TOTAL = WS-ERROR-CTR + WS-WARNING-CTR.
+           MOVE 'TOTAL ERRORS + WARNINGS THIS RUN' TO RECON-LABEL.
+           MOVE WS-RUN-REJECT-TOTAL TO RECON-COUNT.
+           WRITE RECON-REC.
+           IF WS-RUN-REJECT-TOTAL > WS-RUN-ALERT-THRESHOLD
+              MOVE 4 TO RETURN-CODE
+              DISPLAY 'PARTSUPP ALERT - ' WS-RUN-REJECT-TOTAL
+                 ' ERROR/WARNING RECORDS THIS RUN - NOTIFY OPERATIONS'
+                 UPON CONSOLE
+           END-IF.
+
+      *11/09 Trailer record written last onto each of PARTS-FILE/
+      * ADDR-FILES/PURC-FILES, so a downstream reader can total the
+      * data records it actually got and compare against these before
+      * trusting the file - catches a job that died mid-write the same
+      * run, instead of days later on a wrong downstream total.
+       910-WriteTrailers.
+           INITIALIZE PARTS-TRAILER-REC.
+           MOVE 'TRAILER' TO PARTS-TRAILER-ID.
+           MOVE WS-PARTSFILE-CTR TO PARTS-TRAILER-COUNT.
+           MOVE WS-PARTSFILE-HASH TO PARTS-TRAILER-CHECKSUM.
+           WRITE PARTS-REC.
+           IF OUT-PARTSFILE-KEY NOT = '00'
+              GO TO 2000-ABEND-RTN
+           END-IF.
+
+           INITIALIZE GOVTPARTS-TRAILER-REC.
+           MOVE 'TRAILER' TO GP-TRAILER-ID.
+           MOVE WS-GOVTPARTSFILE-CTR TO GP-TRAILER-COUNT.
+           MOVE WS-GOVTPARTSFILE-HASH TO GP-TRAILER-CHECKSUM.
+           WRITE GOVTPARTS-REC.
+           IF OUT-GOVTPARTSFILE-KEY NOT = '00'
+              GO TO 2000-ABEND-RTN
+           END-IF.
+
+           INITIALIZE ADDRESS-TRAILER-REC.
+           MOVE 'TRAILER' TO ADDR-TRAILER-ID.
+           MOVE WS-ADDRFILE-CTR TO ADDR-TRAILER-COUNT.
+           MOVE WS-ADDRFILE-HASH TO ADDR-TRAILER-CHECKSUM.
+           WRITE ADDRESS-REC.
+           IF OUT-ADDRFILE-KEY NOT = '00'
+              GO TO 2000-ABEND-RTN
+           END-IF.
+
+           INITIALIZE PURCHASE-TRAILER-REC.
+           MOVE 'TRAILER' TO PURC-TRAILER-ID.
+           MOVE WS-PURCFILE-CTR TO PURC-TRAILER-COUNT.
+           MOVE WS-PURCFILE-HASH TO PURC-TRAILER-CHECKSUM.
+           WRITE PURCHASE-REC.
+           IF OUT-PURCFILE-KEY NOT = '00'
+              GO TO 2000-ABEND-RTN
+           END-IF.
 
 
