@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEZIPV.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * 10/25 Validates a candidate STATEZIP extract before it's
+      * allowed to replace the production STATEZIP file: flags
+      * non-numeric zip ranges, duplicate state codes, and zip ranges
+      * that overlap each other. Writes a report of every problem
+      * found and sets RETURN-CODE so a JCL step can gate the copy
+      * into production on a clean run.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input candidate extract, built the same way as production
+      * STATEZIP but staged under its own DD name so a bad extract
+      * never overlays the file FINALEX actually reads.
+           SELECT STATEZIPX ASSIGN TO STATEZIPX
+           FILE STATUS IS IN-STATEZIPX-KEY.
+
+      * Output Validation Report
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+           FILE STATUS IS REPORT-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATEZIPX
+           RECORDING MODE IS F
+           DATA RECORD IS STATEZIPX-REC.
+       01  STATEZIPX-REC     PIC X(33).
+
+       FD  RPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS RPT-REC.
+       01  RPT-REC PIC X(133).
+
+       FD  PRINT-LINE RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-REC.
+       01  PRINT-REC      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY STATEZIP. *> Same STATEZIP-TABLE shape as FINALEX loads
+
+       01 FILE-STATUS-CODES.
+      * File status key for input File STATEZIPX
+           05 IN-STATEZIPX-KEY          PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File Status key for Report
+           05 REPORT-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 STATEZIPX-EOF-WS                PIC X(01) VALUE 'N'.
+              88 STATEZIPX-EOF                           VALUE 'Y'.
+
+       01 WS-I                          PIC 9(4) VALUE 1.
+       01 WS-J                          PIC 9(4) VALUE 1.
+       01 WS-VALIDATION-ERRORS          PIC 9(05) VALUE ZERO.
+       01 WS-ENTRIES-READ               PIC 9(05) VALUE ZERO.
+
+       01 WS-RANGE-CHECK.
+           05  WS-RANGE-START-I         PIC 9(05) VALUE ZERO.
+           05  WS-RANGE-END-I           PIC 9(05) VALUE ZERO.
+           05  WS-RANGE-START-J         PIC 9(05) VALUE ZERO.
+           05  WS-RANGE-END-J           PIC 9(05) VALUE ZERO.
+
+       01 WS-FLAGS.
+           05 WS-LINE-KTR               PIC 9(4) VALUE 0.
+       01 WS-PAGE-CTR                   PIC 9(4) VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE         PIC 9(4) VALUE 0055.
+
+      *************************************************************
+      ****** Report headings ******
+      *************************************************************
+       01 WS-BLANK-LINE                 PIC X(133)     VALUE SPACES.
+       01 WS-PAGE-HEADING.
+           05 FILLER              PIC X(3)       VALUE SPACES.
+           05 FILLER              PIC X(46) VALUE
+              'Destiny Auto Parts - STATEZIP Validation Rpt'.
+           05 FILLER              PIC X(62)      VALUE SPACES.
+           05 FILLER              PIC X(5)       VALUE 'PAGE '.
+           05 WS-PAGE-NO-OUT      PIC ZZZ9       VALUE ZERO.
+       01 WS-HEADER.
+          05 FILLER              PIC X(3)       VALUE SPACES.
+          05 FILLER              PIC X(06)      VALUE 'Entry'.
+          05 FILLER              PIC X(04)      VALUE SPACES.
+          05 FILLER              PIC X(02)      VALUE 'St'.
+          05 FILLER              PIC X(04)      VALUE SPACES.
+          05 FILLER              PIC X(80)      VALUE 'Problem'.
+       01 WS-UNDERLINE.
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 FILLER                    PIC X(06)      VALUE ALL '='.
+           05 FILLER                    PIC X(04)      VALUE SPACE.
+           05 FILLER                    PIC X(02)      VALUE ALL '='.
+           05 FILLER                    PIC X(04)      VALUE SPACE.
+           05 FILLER                    PIC X(80)      VALUE ALL '='.
+
+       01 WS-PROBLEM-LINE-OUT.
+          05 FILLER                 PIC X(3)       VALUE SPACES.
+          05 PROBLEM-ENTRY-OUT      PIC ZZZ9       VALUE ZERO.
+          05 FILLER                 PIC X(04)      VALUE SPACES.
+          05 PROBLEM-STATE-OUT      PIC X(02)      VALUE SPACES.
+          05 FILLER                 PIC X(04)      VALUE SPACES.
+          05 PROBLEM-TEXT-OUT       PIC X(80)      VALUE SPACES.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-SUMMARY-LABEL      PIC X(34) VALUE SPACES.
+           05 WS-SUMMARY-COUNT      PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER                PIC X(96) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 500-ValidateNumericRanges.
+           PERFORM 600-ValidateDuplicateStates.
+           PERFORM 700-ValidateOverlappingRanges.
+           PERFORM 900-WriteSummary.
+           PERFORM 600-CLOSE-FILES.
+           IF WS-VALIDATION-ERRORS > ZERO
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       000-Housekeeping.
+           PERFORM 300-Open-Files.
+           INITIALIZE STATEZIP-TABLE.
+           INITIALIZE STATEZIP-INDEX.
+           MOVE SPACES TO PRINT-REC.
+           PERFORM 800-NEW-PAGE.
+           PERFORM 3100-LoadStateTable UNTIL STATEZIPX-EOF.
+
+       300-Open-Files.
+           OPEN INPUT STATEZIPX.
+      *    Input File Status Checking for STATEZIPX
+           IF IN-STATEZIPX-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input STATEZIPX'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT RPTFILE.
+      *Output File Status checking for RPTFILE
+           IF REPORT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning RPTFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT PRINT-LINE.
+
+       3100-LoadStateTable.
+           READ STATEZIPX INTO STATEZIP-LIST(STATEZIP-INDEX)
+              AT END
+                 MOVE 'Y' TO STATEZIPX-EOF-WS
+           END-READ.
+           IF NOT STATEZIPX-EOF
+              ADD 1 TO WS-ENTRIES-READ
+              ADD 1 TO STATEZIP-INDEX
+           END-IF.
+
+      *10/25 All of STATEZIP-START/STATEZIP-END need to be numeric -
+      * a non-numeric range is unusable by ADDREDIT's zip lookup.
+       500-ValidateNumericRanges.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ENTRIES-READ
+              IF STATEZIP-START (WS-I) IS NOT NUMERIC
+                 OR STATEZIP-END (WS-I) IS NOT NUMERIC
+                 ADD 1 TO WS-VALIDATION-ERRORS
+                 MOVE WS-I TO PROBLEM-ENTRY-OUT
+                 MOVE STATE-ACRO (WS-I) TO PROBLEM-STATE-OUT
+                 MOVE 'NON-NUMERIC ZIP RANGE' TO PROBLEM-TEXT-OUT
+                 PERFORM 750-Write-Problem-Line
+              END-IF
+           END-PERFORM.
+
+      *10/25 Same state acronym can't appear on more than one entry -
+      * the lookup in ADDREDIT stops at the first STATE-ACRO match.
+       600-ValidateDuplicateStates.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ENTRIES-READ
+              PERFORM VARYING WS-J FROM 1 BY 1
+                  UNTIL WS-J > WS-ENTRIES-READ
+                 IF WS-J > WS-I
+                    AND STATE-ACRO (WS-I) NOT = SPACES
+                    AND STATE-ACRO (WS-I) = STATE-ACRO (WS-J)
+                    ADD 1 TO WS-VALIDATION-ERRORS
+                    MOVE WS-J TO PROBLEM-ENTRY-OUT
+                    MOVE STATE-ACRO (WS-J) TO PROBLEM-STATE-OUT
+                    MOVE 'DUPLICATE STATE CODE' TO PROBLEM-TEXT-OUT
+                    PERFORM 750-Write-Problem-Line
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+      *10/25 No two entries, regardless of state, may claim overlapping
+      * zip ranges - a zip in the overlap would match whichever entry
+      * happens to be scanned first.
+       700-ValidateOverlappingRanges.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ENTRIES-READ
+              PERFORM VARYING WS-J FROM 1 BY 1
+                  UNTIL WS-J > WS-ENTRIES-READ
+                 IF WS-J > WS-I
+                    AND STATEZIP-START (WS-I) IS NUMERIC
+                    AND STATEZIP-END (WS-I) IS NUMERIC
+                    AND STATEZIP-START (WS-J) IS NUMERIC
+                    AND STATEZIP-END (WS-J) IS NUMERIC
+                    MOVE STATEZIP-START (WS-I) TO WS-RANGE-START-I
+                    MOVE STATEZIP-END (WS-I)   TO WS-RANGE-END-I
+                    MOVE STATEZIP-START (WS-J) TO WS-RANGE-START-J
+                    MOVE STATEZIP-END (WS-J)   TO WS-RANGE-END-J
+                    IF WS-RANGE-START-I <= WS-RANGE-END-J
+                       AND WS-RANGE-START-J <= WS-RANGE-END-I
+                       ADD 1 TO WS-VALIDATION-ERRORS
+                       MOVE WS-J TO PROBLEM-ENTRY-OUT
+                       MOVE STATE-ACRO (WS-J) TO PROBLEM-STATE-OUT
+                       MOVE 'ZIP RANGE OVERLAPS ANOTHER ENTRY'
+                          TO PROBLEM-TEXT-OUT
+                       PERFORM 750-Write-Problem-Line
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       750-Write-Problem-Line.
+           IF WS-LINE-KTR > WS-MAX-LINES-PER-PAGE
+              PERFORM 800-NEW-PAGE
+           END-IF.
+           WRITE PRINT-REC FROM WS-PROBLEM-LINE-OUT.
+           ADD 1 TO WS-LINE-KTR.
+
+       600-CLOSE-FILES.
+           CLOSE  STATEZIPX, RPTFILE, PRINT-LINE.
+
+       2000-ABEND-RTN.
+      *10/28 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       800-NEW-PAGE.
+           ADD 1 TO WS-PAGE-CTR.
+           MOVE WS-PAGE-CTR TO WS-PAGE-NO-OUT.
+           WRITE PRINT-REC FROM WS-PAGE-HEADING AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM WS-HEADER.
+           WRITE PRINT-REC FROM WS-UNDERLINE.
+           MOVE ZERO TO WS-LINE-KTR.
+
+       900-WriteSummary.
+           WRITE PRINT-REC FROM WS-BLANK-LINE.
+           MOVE 'RUN SUMMARY' TO WS-SUMMARY-LABEL.
+           MOVE ZERO TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL ENTRIES READ' TO WS-SUMMARY-LABEL.
+           MOVE WS-ENTRIES-READ TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL PROBLEMS FOUND' TO WS-SUMMARY-LABEL.
+           MOVE WS-VALIDATION-ERRORS TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
