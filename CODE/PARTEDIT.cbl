@@ -14,18 +14,52 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-VEHICLE-YEAR-INT          PIC 9(04).
+       01 WS-MAKE-IDX                  PIC 9(04) VALUE 1.
+       01 MAKE-FOUND-FLAG              PIC X     VALUE 'N'.
+           88 MAKE-FOUND                         VALUE 'Y'.
+      *11/21 Make/model cross-reference lookup - see MODEL-TABLE.
+       01 WS-MODEL-IDX                 PIC 9(04) VALUE 1.
+       01 MODEL-FOUND-FLAG             PIC X     VALUE 'N'.
+           88 MODEL-FOUND                        VALUE 'Y'.
+      *10/31 Plausible lead-time range for the matched vehicle make,
+      * defaulted to the flat 1-4 week range and overridden from
+      * MAKE-TABLE below when that make carries its own range.
+       01 WS-LEAD-TIME-MIN             PIC 9(03) VALUE 001.
+       01 WS-LEAD-TIME-MAX             PIC 9(03) VALUE 004.
+
+      *10/20 Blueprint numbers are a 2-letter drawing-series prefix
+      * followed by 8 digits, e.g. 'BP00012345' - the full 10 bytes of
+      * BLUEPRINT-NUMBER-PO.
+       01 WS-BLUEPRINT-CHECK.
+           05 WS-BLUEPRINT-PREFIX      PIC X(02).
+           05 WS-BLUEPRINT-DIGITS      PIC X(08).
+
+      *10/21 SPEC-NUMBER-PO is a 2-letter spec-body prefix followed by
+      * 5 digits, e.g. 'SA00123' - the full 7 bytes of SPEC-NUMBER-PO.
+       01 WS-SPEC-NUMBER-CHECK.
+           05 WS-SPEC-NUMBER-PREFIX    PIC X(02).
+           05 WS-SPEC-NUMBER-DIGITS    PIC X(05).
 
 
 
        LINKAGE SECTION.
       *COPY PARTS. *>Parts Copybook
        COPY ERRORS.
+       COPY YEARLIM. *>10/06 Vehicle-year valid range, loaded by FINALEX
+       COPY MAKETAB. *>10/07 Vehicle-make code/name table, loaded by FINALEX
+      *11/21 Vehicle-make/model cross-reference, loaded by FINALEX
+       COPY MODELTAB.
        01  PART-NUMBER       PIC X(23) VALUE SPACES.
        01  PART-NAME         PIC X(14) VALUE SPACES.
        01  SPEC-NUMBER       PIC X(07) VALUE SPACES.
        01  GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
        01  BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
        01  UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+                88 EACH           VALUE 'EA '.
+                88 BOX            VALUE 'BX '.
+                88 CASE           VALUE 'CS '.
+                88 POUND          VALUE 'LB '.
+                88 FEET           VALUE 'FT '.
        01  WEEKS-LEAD-TIME   PIC S9(04) COMP VALUE ZEROS.
        01  VEHICLE-MAKE      PIC X(03) VALUE SPACES.
                 88 CHRYSLER       VALUE 'CHR'.
@@ -43,7 +77,8 @@
        PROCEDURE DIVISION USING PART-NUMBER, PART-NAME,
            SPEC-NUMBER, GOVT-COMML-CODE, BLUEPRINT-NUMBER,
            UNIT-OF-MEASURE, WEEKS-LEAD-TIME, VEHICLE-MAKE,
-           VEHICLE-MODEL, VEHICLE-YEAR, DATA-ERRORS.
+           VEHICLE-MODEL, VEHICLE-YEAR, YEAR-LIMITS, MAKE-TABLE,
+           MAKE-MAX, MODEL-TABLE, MODEL-MAX, DATA-ERRORS.
 
       *9/24 WHEN A MANDATORY FIELD IS BLANK, WE ADD 4 TO ERRORCOUNTER TO
       * CONSIDER THE RECORD WRONG AND NOT KEEP ANALYZING THE REST>>>>>>
@@ -57,6 +92,13 @@
                 THEN  ADD +4 TO ERRORCOUNTER
                       GOBACK
            END-IF.
+      *10/21 Validating SPEC-NUMBER should NOT be blank - a part with
+      * no spec number has no verifiable engineering standard to
+      * build to, same reject-outright treatment as PART-NUMBER/NAME.
+           IF SPEC-NUMBER = SPACES
+                THEN  ADD +4 TO ERRORCOUNTER
+                      GOBACK
+           END-IF.
       *Validating VEHICLE-MAKE should NOT be blank
            IF VEHICLE-MAKE = SPACES
                 THEN  ADD +4 TO ERRORCOUNTER
@@ -72,54 +114,173 @@
                 THEN  ADD +4 TO ERRORCOUNTER
                       GOBACK
            END-IF.
-      *Validating VEHICLE MAKE to be one of the 88 level fields
-           EVALUATE TRUE
-              WHEN VEHICLE-MAKE = 'CHR' CONTINUE
-              WHEN VEHICLE-MAKE = 'FOR' CONTINUE
-              WHEN VEHICLE-MAKE = 'GM'  CONTINUE
-              WHEN VEHICLE-MAKE = 'VW' CONTINUE
-              WHEN VEHICLE-MAKE = 'TOY' CONTINUE
-              WHEN VEHICLE-MAKE = 'JAG' CONTINUE
-              WHEN VEHICLE-MAKE = 'PEU' CONTINUE
-              WHEN VEHICLE-MAKE = 'BMW' CONTINUE
-              WHEN OTHER ADD +1 TO ERRORCOUNTER
-                         IF ERRORCOUNTER > 3
+      *10/07 Validating VEHICLE MAKE against the loadable MAKE-TABLE
+      * instead of a hardcoded list of 88-level values, so new makes
+      * can be added to the VEHMAKE control file without a recompile.
+           MOVE 'N' TO MAKE-FOUND-FLAG.
+           PERFORM VARYING WS-MAKE-IDX FROM 1 BY 1
+              UNTIL WS-MAKE-IDX > MAKE-MAX OR MAKE-FOUND
+                 IF MAKE-CODE (WS-MAKE-IDX) = VEHICLE-MAKE
+                    MOVE 'Y' TO MAKE-FOUND-FLAG
+                 END-IF
+           END-PERFORM.
+           IF NOT MAKE-FOUND
+                         ADD +1 TO ERRORCOUNTER
+                         IF ERRORCOUNTER > ERROR-THRESHOLD
                            THEN ADD +4 TO ERRORCOUNTER
                                GOBACK
                            ELSE
                              MOVE 'WARNING - INVALID VEHICLE-MAKE'
                              TO ERROR-MESSAGE (ERRORCOUNTER)
+                            MOVE 201 TO ERROR-REASON-CODE (ERRORCOUNTER)
                          END-IF
-           END-EVALUATE.
+           END-IF.
 
+      *11/21 Validating VEHICLE-MODEL actually belongs to the claimed
+      * VEHICLE-MAKE, against the loadable MODEL-TABLE - skipped when
+      * the make itself didn't validate above, since there's no make
+      * to cross-check the model against yet.
+           IF MAKE-FOUND
+              MOVE 'N' TO MODEL-FOUND-FLAG
+              PERFORM VARYING WS-MODEL-IDX FROM 1 BY 1
+                 UNTIL WS-MODEL-IDX > MODEL-MAX OR MODEL-FOUND
+                    IF MODEL-MAKE-CODE (WS-MODEL-IDX) = VEHICLE-MAKE
+                       AND MODEL-NAME (WS-MODEL-IDX) = VEHICLE-MODEL
+                       MOVE 'Y' TO MODEL-FOUND-FLAG
+                    END-IF
+              END-PERFORM
+              IF NOT MODEL-FOUND
+                    ADD +1 TO ERRORCOUNTER
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
+                       THEN ADD +4 TO ERRORCOUNTER
+                           GOBACK
+                       ELSE
+                         MOVE 'WARNING - MODEL DOES NOT MATCH MAKE'
+                            TO ERROR-MESSAGE (ERRORCOUNTER)
+                         MOVE 208 TO ERROR-REASON-CODE (ERRORCOUNTER)
+                    END-IF
+              END-IF
+           END-IF.
 
-      *Validating VEHICLE YEAR to be between 1990 and 2019
+
+      *Validating VEHICLE YEAR to be within the range loaded from the
+      *10/06 YEARLIM control file (see FINALEX 3200-LoadYearLimits)
+      * instead of a hardcoded 1990-2019 window.
 
            COMPUTE WS-VEHICLE-YEAR-INT = FUNCTION NUMVAL
                 (VEHICLE-YEAR).
-           IF WS-VEHICLE-YEAR-INT < 1990 OR WS-VEHICLE-YEAR-INT > 2019
+           IF WS-VEHICLE-YEAR-INT < YEAR-LIMIT-MIN
+              OR WS-VEHICLE-YEAR-INT > YEAR-LIMIT-MAX
                     THEN ADD +1 TO ERRORCOUNTER
-                         IF ERRORCOUNTER > 3
+                         IF ERRORCOUNTER > ERROR-THRESHOLD
                            THEN ADD +4 TO ERRORCOUNTER
                                GOBACK
                            ELSE
                              MOVE 'WARNING - INVALID VEHICLE YEAR'
                              TO ERROR-MESSAGE (ERRORCOUNTER)
+                            MOVE 202 TO ERROR-REASON-CODE (ERRORCOUNTER)
                          END-IF
            END-IF.
-      *Validate WEEKS LEAD TIME to be numeric and between 1 and 4
+      *Validate WEEKS LEAD TIME to be numeric and between 1 and 4,
+      *10/31 unless the matched VEHICLE-MAKE carries its own plausible
+      * range in MAKE-TABLE (imports like JAG/PEU/BMW routinely run
+      * longer than domestic GM/FOR) - MAKE-FOUND-FLAG/WS-MAKE-IDX
+      * are still set from the vehicle-make lookup above.
+           MOVE 001 TO WS-LEAD-TIME-MIN.
+           MOVE 004 TO WS-LEAD-TIME-MAX.
+           IF MAKE-FOUND
+              AND MIN-LEAD-WEEKS (WS-MAKE-IDX) > 0
+              AND MAX-LEAD-WEEKS (WS-MAKE-IDX) > 0
+                 MOVE MIN-LEAD-WEEKS (WS-MAKE-IDX) TO WS-LEAD-TIME-MIN
+                 MOVE MAX-LEAD-WEEKS (WS-MAKE-IDX) TO WS-LEAD-TIME-MAX
+           END-IF.
 
-                IF WEEKS-LEAD-TIME < 001 OR WEEKS-LEAD-TIME > 004
+                IF WEEKS-LEAD-TIME < WS-LEAD-TIME-MIN
+                   OR WEEKS-LEAD-TIME > WS-LEAD-TIME-MAX
                    THEN ADD +1 TO ERRORCOUNTER
-                        IF ERRORCOUNTER > 3
+                        IF ERRORCOUNTER > ERROR-THRESHOLD
                            THEN ADD +4 TO ERRORCOUNTER
                                GOBACK
                            ELSE
                              MOVE 'WARNING - INVALID WEEKS LEAD TIME'
                              TO ERROR-MESSAGE (ERRORCOUNTER)
+                            MOVE 203 TO ERROR-REASON-CODE (ERRORCOUNTER)
                         END-IF
                END-IF.
+
+      *10/23 Validate UNIT-OF-MEASURE against the fixed list of valid
+      * codes, same 88-level EVALUATE pattern as VEHICLE-MAKE-PO's
+      * original hardcoded list.
+           EVALUATE TRUE
+              WHEN EACH  CONTINUE
+              WHEN BOX   CONTINUE
+              WHEN CASE  CONTINUE
+              WHEN POUND CONTINUE
+              WHEN FEET  CONTINUE
+              WHEN OTHER
+                 ADD +1 TO ERRORCOUNTER
+                 IF ERRORCOUNTER > ERROR-THRESHOLD
+                    ADD +4 TO ERRORCOUNTER
+                    GOBACK
+                 ELSE
+                    MOVE 'WARNING - INVALID UNIT OF MEASURE'
+                       TO ERROR-MESSAGE (ERRORCOUNTER)
+                    MOVE 204 TO ERROR-REASON-CODE (ERRORCOUNTER)
+                 END-IF
+           END-EVALUATE.
+
+           PERFORM 500-CheckBlueprintFormat.
+
+           PERFORM 510-CheckSpecNumberFormat.
+
            DISPLAY 'NUMBER OF ERRORS IN PARTS: '
            ERRORCOUNTER.
 
            GOBACK.
+
+      *10/20 BLUEPRINT-NUMBER-PO is not a mandatory field like
+      * PART-NUMBER/PART-NAME, so a blank or malformed value only
+      * rates a warning rather than an outright GOBACK reject.
+       500-CheckBlueprintFormat.
+           IF BLUEPRINT-NUMBER = SPACES
+              ADD +1 TO ERRORCOUNTER
+              IF ERRORCOUNTER > ERROR-THRESHOLD
+                 ADD +4 TO ERRORCOUNTER
+                 GOBACK
+              ELSE
+                 MOVE 'WARNING - BLANK BLUEPRINT NUMBER'
+                    TO ERROR-MESSAGE (ERRORCOUNTER)
+                 MOVE 205 TO ERROR-REASON-CODE (ERRORCOUNTER)
+              END-IF
+           ELSE
+              MOVE BLUEPRINT-NUMBER TO WS-BLUEPRINT-CHECK
+              IF WS-BLUEPRINT-PREFIX IS NOT ALPHABETIC
+                 OR WS-BLUEPRINT-DIGITS IS NOT NUMERIC
+                 ADD +1 TO ERRORCOUNTER
+                 IF ERRORCOUNTER > ERROR-THRESHOLD
+                    ADD +4 TO ERRORCOUNTER
+                    GOBACK
+                 ELSE
+                    MOVE 'WARNING - INVALID BLUEPRINT NUMBER FORMAT'
+                       TO ERROR-MESSAGE (ERRORCOUNTER)
+                    MOVE 206 TO ERROR-REASON-CODE (ERRORCOUNTER)
+                 END-IF
+              END-IF
+           END-IF.
+
+      *10/21 SPEC-NUMBER is already checked non-blank above, so this
+      * only needs to validate the prefix+digits format.
+       510-CheckSpecNumberFormat.
+           MOVE SPEC-NUMBER TO WS-SPEC-NUMBER-CHECK.
+           IF WS-SPEC-NUMBER-PREFIX IS NOT ALPHABETIC
+              OR WS-SPEC-NUMBER-DIGITS IS NOT NUMERIC
+              ADD +1 TO ERRORCOUNTER
+              IF ERRORCOUNTER > ERROR-THRESHOLD
+                 ADD +4 TO ERRORCOUNTER
+                 GOBACK
+              ELSE
+                 MOVE 'WARNING - INVALID SPEC NUMBER FORMAT'
+                    TO ERROR-MESSAGE (ERRORCOUNTER)
+                 MOVE 207 TO ERROR-REASON-CODE (ERRORCOUNTER)
+              END-IF
+           END-IF.
