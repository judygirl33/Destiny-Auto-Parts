@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPRPT.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * 10/12 Supplier scorecard report - reads the same GOODDATA feed
+      * as FINALRPT, but rolls the parts up by supplier instead of
+      * listing them part by part, so purchasing can see at a glance
+      * how many parts/purchase orders each supplier carries and what
+      * their quality rating and performance score are.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input File GOODDATA with correct data records
+           SELECT GOODDATAIN ASSIGN TO GOODDATA
+           FILE STATUS IS IN-GOODDATA-KEY.
+
+      * Output Supplier Scorecard Report
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+           FILE STATUS IS REPORT-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GOODDATAIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+      *10/31 Widened alongside GOODDATA-REC in FINALEX - this fell
+      * behind the 482-byte currency-code growth and is being brought
+      * back in line with the new 558-byte layout now, while CONCRPT
+      * is being added against the same GOODDATA feed.
+      *11/21 Widened again from 558 to 971 - see PARTSUB's
+      * SUPP-ADDRESS-PO/PURCHASE-ORDER-PO.
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS GOODDATAIN-REC.
+       01  GOODDATAIN-REC     PIC X(971).
+
+       FD  RPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS RPT-REC.
+       01  RPT-REC PIC X(133).
+
+       FD  PRINT-LINE RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-REC.
+       01  PRINT-REC      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+           COPY PARTSUB. *> PART-SUPP-ADDR-PO Copybook
+
+       01 FILE-STATUS-CODES.
+      * File status key for input File GOODDATA
+           05 IN-GOODDATA-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File Status key for Report
+           05 REPORT-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 GOODDATAIN-EOF-WS               PIC X(01) VALUE 'N'.
+              88 GOODDATA-END-OF-FILE                    VALUE 'Y'.
+
+      *Counter of records readed from GOODDATAIN file:
+       01 WS-IN-GOODDATA-CTR               PIC 9(7) VALUE ZERO.
+       01 WS-PO-COUNTER                    PIC 9 VALUE 1.
+
+      *10/12 In-memory supplier scorecard table, built up as GOODDATA
+      * is read, the same table-driven approach used by MAKE-TABLE and
+      * YEAR-LIMITS - there is no guarantee GOODDATA is in supplier
+      * sequence, so the rollup is kept in working storage and printed
+      * once the whole file has been read.
+       01 WS-SUPPLIER-SCOREBOARD.
+           05 WS-SUPPLIER-ENTRY OCCURS 200 TIMES
+              INDEXED BY WS-SUPP-IDX.
+              10 WS-SCORE-SUPPLIER-CODE   PIC X(10) VALUE SPACES.
+              10 WS-SCORE-SUPPLIER-NAME   PIC X(15) VALUE SPACES.
+              10 WS-SCORE-SUPPLIER-RATING PIC X(01) VALUE SPACES.
+              10 WS-SCORE-SUPPLIER-PERF   PIC 9(03) VALUE ZERO.
+              10 WS-SCORE-SUPPLIER-STATUS PIC X(01) VALUE SPACES.
+              10 WS-SCORE-PART-CTR        PIC 9(05) VALUE ZERO.
+              10 WS-SCORE-PO-CTR          PIC 9(05) VALUE ZERO.
+              10 WS-SCORE-QTY-TOTAL       PIC 9(07) VALUE ZERO.
+              10 WS-SCORE-PRICE-TOTAL     PIC 9(09)V99 VALUE ZERO.
+       01 WS-SUPPLIER-MAX                 PIC 9(04) VALUE ZERO.
+       01 WS-SCORE-FOUND-FLAG             PIC X VALUE 'N'.
+           88 SCORE-FOUND                      VALUE 'Y'.
+
+       01 WS-FLAGS.
+           05 WS-LINE-KTR               PIC 9(4) VALUE 0.
+       01 WS-PAGE-CTR                   PIC 9(4) VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE         PIC 9(4) VALUE 0055.
+
+ *************************************************************
+      ****** Report headings ******
+      *************************************************************
+       01 WS-BLANK-LINE                 PIC X(133)     VALUE SPACES.
+       01 WS-PAGE-HEADING.
+           05 FILLER              PIC X(3)       VALUE SPACES.
+           05 FILLER              PIC X(43) VALUE
+              'Destiny Auto Parts - Supplier Scorecard'.
+           05 FILLER              PIC X(65)      VALUE SPACES.
+           05 FILLER              PIC X(5)       VALUE 'PAGE '.
+           05 WS-PAGE-NO-OUT      PIC ZZZ9       VALUE ZERO.
+       01 WS-HEADER.
+          05 FILLER              PIC X(3)       VALUE SPACES.
+          05 FILLER              PIC X(10)      VALUE 'Supplier'.
+          05 FILLER              PIC X(08)      VALUE SPACES.
+          05 FILLER              PIC X(15)      VALUE 'Supplier Name'.
+          05 FILLER              PIC X(03)      VALUE SPACES.
+          05 FILLER              PIC X(15)      VALUE 'Rating'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(06)      VALUE 'Perf'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(06)      VALUE 'Parts'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(10)      VALUE 'Purch Ords'.
+
+       01 WS-UNDERLINE.
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 FILLER                    PIC X(10)      VALUE ALL '='.
+           05 FILLER                    PIC X(08)      VALUE SPACE.
+           05 FILLER                    PIC X(15)      VALUE ALL '='.
+           05 FILLER                    PIC X(03)      VALUE SPACE.
+           05 FILLER                    PIC X(15)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACES.
+           05 FILLER                    PIC X(06)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACES.
+           05 FILLER                    PIC X(06)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACES.
+           05 FILLER                    PIC X(10)      VALUE ALL '='.
+
+       01 WS-SCORE-LINE-OUT.
+          05 FILLER                 PIC X(3)       VALUE SPACES.
+          05 SCORE-SUPPLIER-OUT     PIC X(10)      VALUE SPACES.
+          05 FILLER                 PIC X(08)      VALUE SPACES.
+          05 SCORE-NAME-OUT         PIC X(15)      VALUE SPACES.
+          05 FILLER                 PIC X(03)      VALUE SPACES.
+          05 SCORE-RATING-OUT       PIC X(15)      VALUE SPACES.
+          05 FILLER                 PIC X(05)      VALUE SPACES.
+          05 SCORE-PERF-OUT         PIC ZZ9        VALUE ZERO.
+          05 FILLER                 PIC X(08)      VALUE SPACES.
+          05 SCORE-PARTS-OUT        PIC ZZ,ZZ9     VALUE ZERO.
+          05 FILLER                 PIC X(05)      VALUE SPACES.
+          05 SCORE-PO-OUT           PIC ZZ,ZZ9     VALUE ZERO.
+
+       01 WS-SCORE-DETAIL-OUT.
+          05 FILLER                 PIC X(18)      VALUE SPACES.
+          05 FILLER                 PIC X(16)      VALUE
+             'Total Quantity: '.
+          05 SCORE-QTY-OUT          PIC ZZZ,ZZ9    VALUE ZERO.
+          05 FILLER                 PIC X(10)      VALUE SPACES.
+          05 FILLER                 PIC X(14)      VALUE
+             'Total Price: '.
+          05 SCORE-PRICE-OUT        PIC $$$,$$$,$$9.99 VALUE ZERO.
+
+       01 WS-GRAND-TOTALS.
+           05 WS-GRAND-SUPPLIER-CTR     PIC 9(04) VALUE ZERO.
+           05 WS-GRAND-PART-CTR         PIC 9(07) VALUE ZERO.
+           05 WS-GRAND-PO-CTR           PIC 9(07) VALUE ZERO.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-SUMMARY-LABEL      PIC X(34) VALUE SPACES.
+           05 WS-SUMMARY-COUNT      PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER                PIC X(96) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-Main2 UNTIL GOODDATAIN-EOF-WS = 'Y'.
+           PERFORM 700-PrintScoreboard.
+           PERFORM 900-WriteSummary.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+      * Initialization Routine
+           INITIALIZE PART-SUPP-ADDR-PO.
+           INITIALIZE WS-SUPPLIER-SCOREBOARD.
+           PERFORM 300-Open-Files.
+           MOVE SPACES TO PRINT-REC.
+           PERFORM 800-NEW-PAGE.
+      * Priming Read
+           PERFORM 400-Read-GOODDATAIN.
+
+       100-Main2.
+           PERFORM 200-Accumulate-Score.
+           PERFORM 400-Read-GOODDATAIN.
+
+       200-Accumulate-Score.
+           PERFORM 210-Find-Supplier.
+           IF NOT SCORE-FOUND
+              PERFORM 220-Add-Supplier
+           END-IF.
+           ADD 1 TO WS-SCORE-PART-CTR (WS-SUPP-IDX).
+           PERFORM 230-Accumulate-Purchases.
+
+       210-Find-Supplier.
+           MOVE 'N' TO WS-SCORE-FOUND-FLAG.
+           PERFORM VARYING WS-SUPP-IDX FROM 1 BY 1
+              UNTIL WS-SUPP-IDX > WS-SUPPLIER-MAX OR SCORE-FOUND
+                 IF WS-SCORE-SUPPLIER-CODE (WS-SUPP-IDX)
+                       = SUPPLIER-CODE-PO
+                    MOVE 'Y' TO WS-SCORE-FOUND-FLAG
+                 END-IF
+           END-PERFORM.
+           IF NOT SCORE-FOUND
+              SET WS-SUPP-IDX TO WS-SUPPLIER-MAX
+           ELSE
+              SET WS-SUPP-IDX DOWN BY 1
+           END-IF.
+
+       220-Add-Supplier.
+           ADD 1 TO WS-SUPPLIER-MAX.
+           SET WS-SUPP-IDX TO WS-SUPPLIER-MAX.
+           MOVE SUPPLIER-CODE-PO TO WS-SCORE-SUPPLIER-CODE (WS-SUPP-IDX).
+           MOVE SUPPLIER-NAME-PO TO WS-SCORE-SUPPLIER-NAME (WS-SUPP-IDX).
+           MOVE SUPPLIER-RATING-PO
+              TO WS-SCORE-SUPPLIER-RATING (WS-SUPP-IDX).
+           MOVE SUPPLIER-PERF-PO TO WS-SCORE-SUPPLIER-PERF (WS-SUPP-IDX).
+           MOVE SUPPLIER-STATUS-PO
+              TO WS-SCORE-SUPPLIER-STATUS (WS-SUPP-IDX).
+           ADD 1 TO WS-GRAND-SUPPLIER-CTR.
+
+       230-Accumulate-Purchases.
+           PERFORM VARYING WS-PO-COUNTER FROM 1 BY 1
+              UNTIL WS-PO-COUNTER > PURCHASE-ORDER-COUNT-PO
+                 IF PO-NUMBER-PO (WS-PO-COUNTER) NOT = SPACES
+                    ADD 1 TO WS-SCORE-PO-CTR (WS-SUPP-IDX)
+                    ADD QUANTITY-PO (WS-PO-COUNTER)
+                       TO WS-SCORE-QTY-TOTAL (WS-SUPP-IDX)
+                    COMPUTE WS-SCORE-PRICE-TOTAL (WS-SUPP-IDX) =
+                       WS-SCORE-PRICE-TOTAL (WS-SUPP-IDX) +
+                       (QUANTITY-PO (WS-PO-COUNTER) *
+                        UNIT-PRICE-PO (WS-PO-COUNTER))
+                 END-IF
+           END-PERFORM.
+
+       300-Open-Files.
+           OPEN INPUT GOODDATAIN.
+      *    Input File Status Checking for GOODDATA File
+           IF IN-GOODDATA-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input GOODDATA File'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT RPTFILE.
+      *Output File Status checking for RPTFILE
+           IF REPORT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning RPTFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT PRINT-LINE.
+
+       400-Read-GOODDATAIN.
+           READ GOODDATAIN INTO PART-SUPP-ADDR-PO
+      * Set AT END Switch
+                AT END MOVE "Y" TO GOODDATAIN-EOF-WS
+                IF IN-GOODDATA-KEY  = '00' THEN
+                    DISPLAY
+                        '---------------------------------------------'
+                    DISPLAY 'Input file GOODDATAIN reading problem'
+                    PERFORM 2000-ABEND-RTN
+                END-IF
+           END-READ.
+      * To count number of records readed from GOODDATAIN file.
+           IF (NOT GOODDATA-END-OF-FILE) THEN
+              ADD +1 TO WS-IN-GOODDATA-CTR
+           END-IF.
+
+       600-CLOSE-FILES.
+           CLOSE  GOODDATAIN, RPTFILE, PRINT-LINE.
+
+      *11/21 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       700-PrintScoreboard.
+      *10/12 Print one scorecard line per supplier accumulated above.
+           PERFORM VARYING WS-SUPP-IDX FROM 1 BY 1
+              UNTIL WS-SUPP-IDX > WS-SUPPLIER-MAX
+                 PERFORM 710-Write-Score-Line
+           END-PERFORM.
+
+       710-Write-Score-Line.
+           IF WS-LINE-KTR > WS-MAX-LINES-PER-PAGE
+              PERFORM 800-NEW-PAGE
+           END-IF.
+           MOVE WS-SCORE-SUPPLIER-CODE (WS-SUPP-IDX)
+              TO SCORE-SUPPLIER-OUT.
+           MOVE WS-SCORE-SUPPLIER-NAME (WS-SUPP-IDX) TO SCORE-NAME-OUT.
+           EVALUATE WS-SCORE-SUPPLIER-RATING (WS-SUPP-IDX)
+                WHEN '3' MOVE 'HIGHEST QUALITY' TO SCORE-RATING-OUT
+                WHEN '2' MOVE 'AVERAGE QUALITY' TO SCORE-RATING-OUT
+                WHEN '1' MOVE 'LOWEST QUALITY'  TO SCORE-RATING-OUT
+                WHEN OTHER MOVE SPACES TO SCORE-RATING-OUT
+           END-EVALUATE.
+           MOVE WS-SCORE-SUPPLIER-PERF (WS-SUPP-IDX) TO SCORE-PERF-OUT.
+           MOVE WS-SCORE-PART-CTR (WS-SUPP-IDX) TO SCORE-PARTS-OUT.
+           MOVE WS-SCORE-PO-CTR (WS-SUPP-IDX) TO SCORE-PO-OUT.
+           WRITE PRINT-REC FROM WS-SCORE-LINE-OUT.
+           ADD 1 TO WS-LINE-KTR.
+           MOVE WS-SCORE-QTY-TOTAL (WS-SUPP-IDX) TO SCORE-QTY-OUT.
+           MOVE WS-SCORE-PRICE-TOTAL (WS-SUPP-IDX) TO SCORE-PRICE-OUT.
+           WRITE PRINT-REC FROM WS-SCORE-DETAIL-OUT.
+           ADD 1 TO WS-LINE-KTR.
+           ADD WS-SCORE-PART-CTR (WS-SUPP-IDX) TO WS-GRAND-PART-CTR.
+           ADD WS-SCORE-PO-CTR (WS-SUPP-IDX) TO WS-GRAND-PO-CTR.
+
+       800-NEW-PAGE.
+           ADD 1 TO WS-PAGE-CTR.
+           MOVE WS-PAGE-CTR TO WS-PAGE-NO-OUT.
+           WRITE PRINT-REC FROM WS-PAGE-HEADING AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM WS-HEADER.
+           WRITE PRINT-REC FROM WS-UNDERLINE.
+           MOVE ZERO TO WS-LINE-KTR.
+
+       900-WriteSummary.
+           WRITE PRINT-REC FROM WS-BLANK-LINE.
+           MOVE 'RUN SUMMARY' TO WS-SUMMARY-LABEL.
+           MOVE ZERO TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL SUPPLIERS ON SCORECARD' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-SUPPLIER-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL PARTS ACROSS ALL SUPPLIERS' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-PART-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL PURCHASE ORDERS' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-PO-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
