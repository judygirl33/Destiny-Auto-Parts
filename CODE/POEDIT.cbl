@@ -32,6 +32,12 @@
        01  FAILURE-ON-DATES        PIC X    VALUE "N".
            88 WRONG-DATE                    VALUE "Y".
 
+      *10/27 Currency-specific UNIT-PRICE bounds - a peso-denominated
+      * order needs a much wider window than the dollar/dollar-
+      * equivalent currencies before it looks implausible.
+       01  WS-PRICE-MIN             PIC S9(7)V99 VALUE 1.00.
+       01  WS-PRICE-MAX             PIC S9(7)V99 VALUE 1000000.00.
+
 
        LINKAGE SECTION.
        COPY ERRORS.
@@ -61,30 +67,65 @@
            IF QUANTITY < ZERO OR QUANTITY > 999999
               THEN
                  ADD +1 TO ERRORCOUNTER
-                 IF ERRORCOUNTER > 3
+                 IF ERRORCOUNTER > ERROR-THRESHOLD
                     ADD 4 TO ERRORCOUNTER
                     GOBACK
                  END-IF
            END-IF.
 
+      *10/27 CURRENCY-CODE defaults to USD for orders on file from
+      * before this field existed - READ INTO pads a shorter record
+      * with spaces, so a blank here just means "not yet populated".
+           IF CURRENCY-CODE = SPACES
+              MOVE 'USD' TO CURRENCY-CODE
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN US-DOLLARS      CONTINUE
+              WHEN CANADIAN-DOLLARS CONTINUE
+              WHEN MEXICAN-PESOS   CONTINUE
+              WHEN OTHER
+                 ADD +1 TO ERRORCOUNTER
+                 IF ERRORCOUNTER > ERROR-THRESHOLD
+                    ADD +4 TO ERRORCOUNTER
+                    GOBACK
+                 ELSE
+                    MOVE "Warning - Invalid Currency Code"
+                       TO ERROR-MESSAGE (ERRORCOUNTER)
+                    MOVE 404 TO ERROR-REASON-CODE (ERRORCOUNTER)
+                 END-IF
+           END-EVALUATE.
+
+      *10/27 A peso-priced order needs a much wider plausible range
+      * than a dollar/dollar-equivalent one before it looks like an
+      * error - the dollar bounds stay at the long-standing defaults.
+           IF MEXICAN-PESOS
+              MOVE 20.00 TO WS-PRICE-MIN
+              MOVE 20000000.00 TO WS-PRICE-MAX
+           ELSE
+              MOVE 1.00 TO WS-PRICE-MIN
+              MOVE 1000000.00 TO WS-PRICE-MAX
+           END-IF.
+
       *If  QUANTITY is > 0, UNIT PRICE must be > 0.
            IF QUANTITY > ZERO
                 THEN
                     IF UNIT-PRICE IS LESS THAN OR EQUAL TO ZERO
                        THEN
                           ADD +1 TO ERRORCOUNTER
-                          IF ERRORCOUNTER > 3
+                          IF ERRORCOUNTER > ERROR-THRESHOLD
                              ADD 4 TO ERRORCOUNTER
                           GOBACK
                         END-IF
-      *UNIT PRICE must be between $1 and $1,000,000.00
+      *UNIT PRICE must be within the currency-aware range above.
 
-                    IF QUANTITY >= 1 AND QUANTITY <= 1000000
+                    IF UNIT-PRICE >= WS-PRICE-MIN
+                       AND UNIT-PRICE <= WS-PRICE-MAX
                        THEN
                           CONTINUE
                        ELSE
                           ADD +1 TO ERRORCOUNTER
-                          IF ERRORCOUNTER > 3
+                          IF ERRORCOUNTER > ERROR-THRESHOLD
                              ADD 4 TO ERRORCOUNTER
                           GOBACK
                     END-IF
@@ -98,12 +139,13 @@
               DISPLAY FC-SEV
               IF FC-SEV NOT = ZERO THEN
                  ADD +1 TO ERRORCOUNTER
-                 IF ERRORCOUNTER > 3
+                 IF ERRORCOUNTER > ERROR-THRESHOLD
                     THEN ADD +4 TO ERRORCOUNTER
                          GOBACK
                     ELSE
                        MOVE "Warning - Invalid Date for this field"
                        TO ERROR-MESSAGE (ERRORCOUNTER)
+                       MOVE 401 TO ERROR-REASON-CODE (ERRORCOUNTER)
                        MOVE "Y" TO FAILURE-ON-DATES
                  END-IF
               END-IF.
@@ -121,13 +163,14 @@
               IF FC-SEV NOT = ZERO
                  THEN
                     ADD +1 TO ERRORCOUNTER
-                    IF ERRORCOUNTER > 3
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
                        THEN
                           ADD +4 TO ERRORCOUNTER
                           GOBACK
                        ELSE
                           MOVE "Warning - Invalid Date for this field"
                              TO ERROR-MESSAGE (ERRORCOUNTER)
+                          MOVE 402 TO ERROR-REASON-CODE (ERRORCOUNTER)
                           MOVE "Y" TO FAILURE-ON-DATES
                     END-IF
               END-IF.
@@ -140,7 +183,7 @@
               IF WS-DELIVERY-DATE-INT < WS-ORDER-DATE-INT
                  THEN
                     ADD +1 TO ERRORCOUNTER
-                    IF ERRORCOUNTER > 3
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
                        THEN
                           ADD +4 TO ERRORCOUNTER
                           GOBACK
@@ -148,6 +191,7 @@
                           MOVE
                           "Warning -Delivery Date earlier than order"
                           TO ERROR-MESSAGE (ERRORCOUNTER)
+                          MOVE 403 TO ERROR-REASON-CODE (ERRORCOUNTER)
                  END-IF
            END-IF.
 
