@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APEXTRCT.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * 10/31 Accounts-payable extract - reads the PURC-FILES output
+      * FINALEX writes for every good purchase order and reformats it
+      * into the fixed feed our third-party AP system requires for
+      * payment processing: BUYER-CODE translated to an AP vendor ID
+      * off a control-table crosswalk, QUANTITY extended by UNIT-PRICE
+      * into a total amount, and ORDER-DATE/DELIVERY-DATE reformatted
+      * from this shop's internal YYYYMMDD into the AP system's
+      * MMDDYYYY.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input File PURC-FILES, as written by FINALEX
+           SELECT PURC-FILES ASSIGN TO PURCHASE
+           FILE STATUS IS IN-PURCHASE-KEY.
+
+      * Input buyer-code/AP-vendor-ID crosswalk control file
+           SELECT BUYRVNDR ASSIGN TO BUYRVNDR
+           FILE STATUS IS IN-BUYRVNDR-KEY.
+
+      * Output AP-ready extract
+           SELECT APEXTRCT ASSIGN TO APEXTRCT
+           FILE STATUS IS OUT-APEXTRCT-KEY.
+
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PURC-FILES
+           RECORDING MODE IS F
+           RECORD CONTAINS 57 CHARACTERS
+           DATA RECORD IS PURCHASE-REC.
+       01  PURCHASE-REC.
+           05  REC-PO-NUMBER           PIC X(06) VALUE SPACES.
+           05  REC-BUYER-CODE          PIC X(03) VALUE SPACES.
+           05  REC-QUANTITY            PIC S9(8) COMP VALUE ZERO.
+           05  REC-UNIT-PRICE          PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05  REC-ORDER-DATE          PIC X(08) VALUE SPACES.
+           05  REC-DELIVERY-DATE       PIC X(08) VALUE SPACES.
+           05  REC-CURRENCY-CODE       PIC X(03) VALUE SPACES.
+           05  REC-PO-COMMENTS         PIC X(20) VALUE SPACES.
+
+      *11/09 FINALEX now ends PURC-FILES with a trailer record -
+      * checked below so it is skipped rather than extracted as a
+      * real purchase order.
+       01  PURCHASE-REC-TEST REDEFINES PURCHASE-REC.
+           05  PURC-TRAILER-TEST       PIC X(07).
+           05  FILLER                  PIC X(50).
+
+       FD  BUYRVNDR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 14 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BUYRVNDR-REC.
+       01  BUYRVNDR-REC     PIC X(14).
+
+      *10/31 AP system's required fixed-format feed - layout per the
+      * AP system's interface spec, not PURCHASE-REC's layout.
+       FD  APEXTRCT
+           RECORDING MODE IS F
+           RECORD CONTAINS 62 CHARACTERS
+           DATA RECORD IS APEXTRCT-REC.
+       01  APEXTRCT-REC.
+           05  AP-PO-NUMBER            PIC X(06) VALUE SPACES.
+           05  AP-VENDOR-ID            PIC X(10) VALUE SPACES.
+           05  AP-QUANTITY             PIC 9(07) VALUE ZERO.
+           05  AP-UNIT-PRICE           PIC 9(7)V99 VALUE ZERO.
+           05  AP-EXTENDED-AMOUNT      PIC 9(9)V99 VALUE ZERO.
+           05  AP-ORDER-DATE           PIC 9(08) VALUE ZERO.
+           05  AP-DELIVERY-DATE        PIC 9(08) VALUE ZERO.
+           05  AP-CURRENCY-CODE        PIC X(03) VALUE SPACES.
+
+       FD  PRINT-LINE RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-REC.
+       01  PRINT-REC      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+           COPY BUYRTAB.  *>10/31 Buyer-code/AP-vendor-ID control table
+
+       01 FILE-STATUS-CODES.
+      * File status key for input File PURC-FILES
+           05 IN-PURCHASE-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File BUYRVNDR
+           05 IN-BUYRVNDR-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for output File APEXTRCT
+           05 OUT-APEXTRCT-KEY          PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 PURCHASE-EOF-WS                 PIC X(01) VALUE 'N'.
+              88 PURCHASE-END-OF-FILE                    VALUE 'Y'.
+           05 BUYRVNDR-EOF-WS                 PIC X(01) VALUE 'N'.
+              88 BUYRVNDR-EOF                            VALUE 'Y'.
+
+       01 WS-IN-PURCHASE-CTR               PIC 9(7) VALUE ZERO.
+       01 WS-EXTRACTED-CTR                 PIC 9(7) VALUE ZERO.
+       01 WS-VENDOR-NOT-FOUND-CTR          PIC 9(7) VALUE ZERO.
+
+       01 WS-BUYER-IDX                     PIC 9(04) VALUE 1.
+       01 WS-BUYER-FOUND-FLAG              PIC X     VALUE 'N'.
+           88 BUYER-FOUND                            VALUE 'Y'.
+
+      *10/31 Breaks REC-ORDER-DATE/REC-DELIVERY-DATE's internal
+      * YYYYMMDD into pieces and recomposes them as MMDDYYYY, the
+      * date format the AP system's interface spec calls for.
+       01 WS-DATE-REFORMAT-WORK.
+           05  WS-DR-YYYY               PIC X(04).
+           05  WS-DR-MM                 PIC X(02).
+           05  WS-DR-DD                 PIC X(02).
+       01 WS-DATE-REFORMAT-OUT.
+           05  WS-DR-OUT-MM             PIC X(02).
+           05  WS-DR-OUT-DD             PIC X(02).
+           05  WS-DR-OUT-YYYY           PIC X(04).
+
+       01 WS-FLAGS.
+           05 WS-LINE-KTR               PIC 9(4) VALUE 0.
+       01 WS-PAGE-CTR                   PIC 9(4) VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE         PIC 9(4) VALUE 0055.
+
+      *************************************************************
+      ****** Report headings ******
+      *************************************************************
+       01 WS-BLANK-LINE                 PIC X(133)     VALUE SPACES.
+       01 WS-SUMMARY-LINE.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-SUMMARY-LABEL      PIC X(34) VALUE SPACES.
+           05 WS-SUMMARY-COUNT      PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER                PIC X(96) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 100-Main2 UNTIL PURCHASE-EOF-WS = 'Y'.
+           PERFORM 900-WriteSummary.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+           PERFORM 300-Open-Files.
+      * Priming Read
+           PERFORM 400-Read-PURC-FILES.
+
+       100-Main2.
+           PERFORM 200-BuildExtract.
+           PERFORM 400-Read-PURC-FILES.
+
+       300-Open-Files.
+           OPEN INPUT BUYRVNDR.
+      *    Input File Status Checking for BUYRVNDR file
+           IF IN-BUYRVNDR-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input BUYRVNDR File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 310-LoadBuyerVendorTable
+           END-IF.
+
+           OPEN INPUT PURC-FILES.
+      *    Input File Status Checking for PURC-FILES
+           IF IN-PURCHASE-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input PURC-FILES'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT APEXTRCT.
+      *Output File Status checking for APEXTRCT
+           IF OUT-APEXTRCT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning APEXTRCT'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT PRINT-LINE.
+
+       310-LoadBuyerVendorTable.
+           INITIALIZE BUYER-VENDOR-TABLE.
+           MOVE 1 TO WS-BUYER-IDX.
+           PERFORM 315-ReadNextBuyer UNTIL BUYRVNDR-EOF.
+           COMPUTE BUYER-VENDOR-MAX = WS-BUYER-IDX - 1.
+           CLOSE BUYRVNDR.
+
+       315-ReadNextBuyer.
+           READ BUYRVNDR INTO BUYER-VENDOR-LIST(WS-BUYER-IDX)
+              AT END
+                 MOVE 'Y' TO BUYRVNDR-EOF-WS
+           END-READ.
+           IF NOT BUYRVNDR-EOF
+              ADD 1 TO WS-BUYER-IDX
+           END-IF.
+
+       400-Read-PURC-FILES.
+           READ PURC-FILES
+      * Set AT END Switch
+                AT END MOVE "Y" TO PURCHASE-EOF-WS
+                IF IN-PURCHASE-KEY  = '00' THEN
+                    DISPLAY
+                        '---------------------------------------------'
+                    DISPLAY 'Input file PURC-FILES reading problem'
+                    PERFORM 2000-ABEND-RTN
+                END-IF
+           END-READ.
+           IF (NOT PURCHASE-END-OF-FILE)
+              AND PURC-TRAILER-TEST = 'TRAILER'
+              MOVE 'Y' TO PURCHASE-EOF-WS
+           END-IF.
+           IF (NOT PURCHASE-END-OF-FILE) THEN
+              ADD +1 TO WS-IN-PURCHASE-CTR
+           END-IF.
+
+       600-CLOSE-FILES.
+           CLOSE  PURC-FILES, APEXTRCT, PRINT-LINE.
+
+      *11/21 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       200-BuildExtract.
+           PERFORM 210-FindVendor.
+           MOVE REC-PO-NUMBER TO AP-PO-NUMBER.
+           IF BUYER-FOUND
+              MOVE AP-VENDOR-ID-BV (WS-BUYER-IDX) TO AP-VENDOR-ID
+           ELSE
+              MOVE SPACES TO AP-VENDOR-ID
+              ADD 1 TO WS-VENDOR-NOT-FOUND-CTR
+           END-IF.
+           MOVE REC-QUANTITY TO AP-QUANTITY.
+           MOVE REC-UNIT-PRICE TO AP-UNIT-PRICE.
+           COMPUTE AP-EXTENDED-AMOUNT ROUNDED =
+              REC-QUANTITY * REC-UNIT-PRICE.
+           MOVE REC-ORDER-DATE TO WS-DATE-REFORMAT-WORK.
+           PERFORM 250-ReformatDate.
+           MOVE WS-DATE-REFORMAT-OUT TO AP-ORDER-DATE.
+           MOVE REC-DELIVERY-DATE TO WS-DATE-REFORMAT-WORK.
+           PERFORM 250-ReformatDate.
+           MOVE WS-DATE-REFORMAT-OUT TO AP-DELIVERY-DATE.
+           MOVE REC-CURRENCY-CODE TO AP-CURRENCY-CODE.
+           WRITE APEXTRCT-REC.
+           ADD 1 TO WS-EXTRACTED-CTR.
+
+       210-FindVendor.
+           MOVE 'N' TO WS-BUYER-FOUND-FLAG.
+           PERFORM VARYING WS-BUYER-IDX FROM 1 BY 1
+              UNTIL WS-BUYER-IDX > BUYER-VENDOR-MAX OR BUYER-FOUND
+                 IF BUYER-CODE-BV (WS-BUYER-IDX) = REC-BUYER-CODE
+                    MOVE 'Y' TO WS-BUYER-FOUND-FLAG
+                 END-IF
+           END-PERFORM.
+           IF BUYER-FOUND
+              SUBTRACT 1 FROM WS-BUYER-IDX
+           END-IF.
+
+      *10/31 YYYYMMDD in, MMDDYYYY out - a blank input date (PO never
+      * given a delivery date) comes back blank rather than forcing a
+      * bogus 00000000 onto the AP feed.
+       250-ReformatDate.
+           IF WS-DATE-REFORMAT-WORK = SPACES
+              MOVE SPACES TO WS-DATE-REFORMAT-OUT
+           ELSE
+              MOVE WS-DR-MM TO WS-DR-OUT-MM
+              MOVE WS-DR-DD TO WS-DR-OUT-DD
+              MOVE WS-DR-YYYY TO WS-DR-OUT-YYYY
+           END-IF.
+
+       900-WriteSummary.
+           WRITE PRINT-REC FROM WS-BLANK-LINE.
+           MOVE 'AP EXTRACT RUN SUMMARY' TO WS-SUMMARY-LABEL.
+           MOVE ZERO TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'PURCHASE ORDERS READ' TO WS-SUMMARY-LABEL.
+           MOVE WS-IN-PURCHASE-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'PURCHASE ORDERS EXTRACTED' TO WS-SUMMARY-LABEL.
+           MOVE WS-EXTRACTED-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'VENDOR ID NOT FOUND FOR BUYER' TO WS-SUMMARY-LABEL.
+           MOVE WS-VENDOR-NOT-FOUND-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
