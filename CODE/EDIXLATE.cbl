@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDIXLATE.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * 11/22 Front-end translator for suppliers submitting data
+      * through EDI 850/855-style transactions or the web portal
+      * instead of the nightly PARTSUPP flat file. EDIIN carries one
+      * flat detail row per inbound transaction - part, supplier, a
+      * single shipping address, and a single purchase-order line,
+      * already broken into fields by the EDI/portal's own front end
+      * upstream of this program. EDIXLATE maps each row into a full
+      * PART-SUPP-ADDR-PO record and synthesizes the three required
+      * SUPP-ADDRESS-PO occurrences from the one inbound address
+      * (EDI/portal submissions don't distinguish order/sched/remit -
+      * see 220-SynthesizeAddresses) and one PURCHASE-ORDER-PO
+      * occurrence from the one inbound PO line, then writes the
+      * result as a standard 971-byte PARTSUPPIN-format record so it
+      * can be concatenated straight onto PRTSUPP.PROD.PARTSUPP.INPUT
+      * ahead of FINALEX - see EDIXLATE step in PRTSUPP1.jcl. EDIXLATE
+      * does none of PARTEDIT/ADDREDIT/SUPPEDIT/POEDIT's validation
+      * itself; a malformed inbound row still reaches FINALEX's edit
+      * pipeline as a PARTSUPPIN record and is rejected there the same
+      * as a bad row from any other source would be.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input File EDIIN with one flat detail row per inbound EDI/
+      * portal transaction
+           SELECT EDIIN ASSIGN TO EDIIN
+           FILE STATUS IS IN-EDIIN-KEY.
+
+      * Output File carrying the translated PARTSUPPIN-format records
+           SELECT EDIOUT ASSIGN TO EDIOUT
+           FILE STATUS IS OUT-EDIOUT-KEY.
+
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *11/22 EDI/portal detail layout - part and supplier fields carry
+      * the same values on every row for a given PART-NUMBER, same as
+      * a real EDI 850/855 extract repeats header data on every detail
+      * segment; EDI-ADDRESS/EDI-PURCHASE-ORDER below are the one
+      * address and one PO line this transaction carries.
+       FD  EDIIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 286 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EDIIN-REC.
+       01  EDIIN-REC.
+           05  EDI-PART-NUMBER        PIC X(23) VALUE SPACES.
+           05  EDI-PART-NAME          PIC X(14) VALUE SPACES.
+           05  EDI-SPEC-NUMBER        PIC X(07) VALUE SPACES.
+           05  EDI-GOVT-COMML-CODE    PIC X(01) VALUE SPACES.
+           05  EDI-BLUEPRINT-NUMBER   PIC X(10) VALUE SPACES.
+           05  EDI-UNIT-OF-MEASURE    PIC X(03) VALUE SPACES.
+           05  EDI-WEEKS-LEAD-TIME    PIC 9(03) VALUE ZERO.
+           05  EDI-VEHICLE-MAKE       PIC X(03) VALUE SPACES.
+           05  EDI-VEHICLE-MODEL      PIC X(10) VALUE SPACES.
+           05  EDI-VEHICLE-YEAR       PIC X(04) VALUE '0000'.
+           05  EDI-COMMENTS           PIC X(30) VALUE SPACES.
+           05  EDI-SUPPLIER-CODE      PIC X(10) VALUE SPACES.
+           05  EDI-SUPPLIER-TYPE      PIC X(01) VALUE SPACES.
+           05  EDI-SUPPLIER-NAME      PIC X(15) VALUE SPACES.
+           05  EDI-SUPPLIER-PERF      PIC 9(03) VALUE ZERO.
+           05  EDI-SUPPLIER-RATING    PIC X(01) VALUE SPACES.
+           05  EDI-SUPPLIER-STATUS    PIC X(01) VALUE SPACES.
+           05  EDI-SUPPLIER-ACT-DATE  PIC 9(08) VALUE ZERO.
+           05  EDI-ADDRESS-1          PIC X(15) VALUE SPACES.
+           05  EDI-ADDRESS-2          PIC X(15) VALUE SPACES.
+           05  EDI-ADDRESS-3          PIC X(15) VALUE SPACES.
+           05  EDI-CITY               PIC X(15) VALUE SPACES.
+           05  EDI-STATE              PIC X(02) VALUE SPACES.
+           05  EDI-ZIP-CODE           PIC 9(10) VALUE ZERO.
+           05  EDI-PO-NUMBER          PIC X(06) VALUE SPACES.
+           05  EDI-BUYER-CODE         PIC X(03) VALUE SPACES.
+           05  EDI-QUANTITY           PIC S9(7) VALUE ZERO.
+           05  EDI-UNIT-PRICE         PIC S9(7)V99 VALUE ZERO.
+           05  EDI-ORDER-DATE         PIC 9(08) VALUE ZERO.
+           05  EDI-DELIVERY-DATE      PIC 9(08) VALUE ZERO.
+           05  EDI-CURRENCY-CODE      PIC X(03) VALUE 'USD'.
+           05  EDI-PO-COMMENTS        PIC X(20) VALUE SPACES.
+
+      *11/22 Same 971-byte shape PARTSUPPIN carries - see FINALEX.
+       FD  EDIOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EDIOUT-REC.
+       01  EDIOUT-REC     PIC X(971).
+
+       FD  PRINT-LINE RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-REC.
+       01  PRINT-REC      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+           COPY PARTSUB. *> PART-SUPP-ADDR-PO Copybook
+
+       01 FILE-STATUS-CODES.
+      * File status key for input File EDIIN
+           05 IN-EDIIN-KEY               PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for output File EDIOUT
+           05 OUT-EDIOUT-KEY             PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 EDIIN-EOF-WS                    PIC X(01) VALUE 'N'.
+              88 EDIIN-END-OF-FILE                       VALUE 'Y'.
+
+       01 WS-IN-EDIIN-CTR                  PIC 9(7) VALUE ZERO.
+       01 WS-TRANSLATED-CTR                PIC 9(7) VALUE ZERO.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-SUMMARY-LABEL      PIC X(34) VALUE SPACES.
+           05 WS-SUMMARY-COUNT      PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER                PIC X(96) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 100-Main2 UNTIL EDIIN-EOF-WS = 'Y'.
+           PERFORM 900-WriteSummary.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+           PERFORM 300-Open-Files.
+      * Priming Read
+           PERFORM 400-Read-EDIIN.
+
+       100-Main2.
+           PERFORM 200-BuildPartSuppAddrPo.
+           PERFORM 400-Read-EDIIN.
+
+       300-Open-Files.
+           OPEN INPUT EDIIN.
+      *    Input File Status Checking for EDIIN
+           IF IN-EDIIN-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input EDIIN'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT EDIOUT.
+      *    Output File Status Checking for EDIOUT
+           IF OUT-EDIOUT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning EDIOUT'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT PRINT-LINE.
+
+       400-Read-EDIIN.
+           READ EDIIN
+      * Set AT END Switch
+                AT END MOVE "Y" TO EDIIN-EOF-WS
+                IF IN-EDIIN-KEY  = '00' THEN
+                    DISPLAY
+                        '---------------------------------------------'
+                    DISPLAY 'Input file EDIIN reading problem'
+                    PERFORM 2000-ABEND-RTN
+                END-IF
+           END-READ.
+           IF NOT EDIIN-END-OF-FILE THEN
+              ADD +1 TO WS-IN-EDIIN-CTR
+           END-IF.
+
+       600-CLOSE-FILES.
+           CLOSE  EDIIN, EDIOUT, PRINT-LINE.
+
+      *11/21 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+      ******************************************************************
+      * Maps one EDIIN-REC onto PART-SUPP-ADDR-PO and writes it to
+      * EDIOUT in PARTSUPPIN's own 971-byte record shape.
+      ******************************************************************
+       200-BuildPartSuppAddrPo.
+           INITIALIZE PART-SUPP-ADDR-PO.
+           MOVE EDI-PART-NUMBER TO PART-NUMBER-PO.
+           MOVE EDI-PART-NAME TO PART-NAME-PO.
+           MOVE EDI-SPEC-NUMBER TO SPEC-NUMBER-PO.
+           MOVE EDI-GOVT-COMML-CODE TO GOVT-COMML-CODE-PO.
+           MOVE EDI-BLUEPRINT-NUMBER TO BLUEPRINT-NUMBER-PO.
+           MOVE EDI-UNIT-OF-MEASURE TO UNIT-OF-MEASURE-PO.
+           MOVE EDI-WEEKS-LEAD-TIME TO WEEKS-LEAD-TIME-PO.
+           MOVE EDI-VEHICLE-MAKE TO VEHICLE-MAKE-PO.
+           MOVE EDI-VEHICLE-MODEL TO VEHICLE-MODEL-PO.
+           MOVE EDI-VEHICLE-YEAR TO VEHICLE-YEAR-PO.
+           MOVE EDI-COMMENTS TO COMMENTS-PO.
+           MOVE EDI-SUPPLIER-CODE TO SUPPLIER-CODE-PO.
+           MOVE EDI-SUPPLIER-TYPE TO SUPPLIER-TYPE-PO.
+           MOVE EDI-SUPPLIER-NAME TO SUPPLIER-NAME-PO.
+           MOVE EDI-SUPPLIER-PERF TO SUPPLIER-PERF-PO.
+           MOVE EDI-SUPPLIER-RATING TO SUPPLIER-RATING-PO.
+           MOVE EDI-SUPPLIER-STATUS TO SUPPLIER-STATUS-PO.
+           MOVE EDI-SUPPLIER-ACT-DATE TO SUPPLIER-ACT-DATE-PO.
+           PERFORM 220-SynthesizeAddresses.
+           PERFORM 230-SynthesizePurchaseOrder.
+           MOVE PART-SUPP-ADDR-PO TO EDIOUT-REC.
+           WRITE EDIOUT-REC.
+           IF OUT-EDIOUT-KEY NOT = '00'
+              GO TO 2000-ABEND-RTN
+           END-IF.
+           ADD 1 TO WS-TRANSLATED-CTR.
+
+      *11/22 EDIIN carries one ship-to address per transaction, but
+      * PART-SUPP-ADDR-PO needs all three address types (order/sched/
+      * remit) to clear FINALEX's address-completeness cross-edit -
+      * since the EDI/portal side doesn't distinguish them, all three
+      * are synthesized from the same inbound address.
+       220-SynthesizeAddresses.
+           MOVE 3 TO SUPP-ADDR-COUNT-PO.
+           MOVE '1' TO ADDRESS-TYPE-PO (1).
+           MOVE '2' TO ADDRESS-TYPE-PO (2).
+           MOVE '3' TO ADDRESS-TYPE-PO (3).
+           PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 3
+              MOVE EDI-ADDRESS-1 TO ADDRESS-1-PO (ADDR-IDX)
+              MOVE EDI-ADDRESS-2 TO ADDRESS-2-PO (ADDR-IDX)
+              MOVE EDI-ADDRESS-3 TO ADDRESS-3-PO (ADDR-IDX)
+              MOVE EDI-CITY TO CITY-PO (ADDR-IDX)
+              MOVE EDI-STATE TO ADDR-STATE-PO (ADDR-IDX)
+              MOVE EDI-ZIP-CODE TO ZIP-CODE-PO (ADDR-IDX)
+           END-PERFORM.
+
+      *11/22 EDIIN carries one PO line per transaction - no synthetic
+      * duplicates are manufactured here the way the address is above,
+      * since a supplier legitimately has only one order on this
+      * transaction and PURCHASE-ORDER-PO's 1-TO-6 OCCURS DEPENDING ON
+      * already supports a record with just one real entry.
+       230-SynthesizePurchaseOrder.
+           MOVE 1 TO PURCHASE-ORDER-COUNT-PO.
+           MOVE EDI-PO-NUMBER TO PO-NUMBER-PO (1).
+           MOVE EDI-BUYER-CODE TO BUYER-CODE-PO (1).
+           MOVE EDI-QUANTITY TO QUANTITY-PO (1).
+           MOVE EDI-UNIT-PRICE TO UNIT-PRICE-PO (1).
+           MOVE EDI-ORDER-DATE TO ORDER-DATE-PO (1).
+           MOVE EDI-DELIVERY-DATE TO DELIVERY-DATE-PO (1).
+           MOVE EDI-CURRENCY-CODE TO CURRENCY-CODE-PO (1).
+           MOVE EDI-PO-COMMENTS TO PO-COMMENTS-PO (1).
+
+       900-WriteSummary.
+           MOVE 'RECORDS READ FROM EDIIN' TO WS-SUMMARY-LABEL.
+           MOVE WS-IN-EDIIN-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'RECORDS TRANSLATED TO EDIOUT' TO WS-SUMMARY-LABEL.
+           MOVE WS-TRANSLATED-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
