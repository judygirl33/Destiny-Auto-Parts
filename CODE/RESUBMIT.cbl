@@ -0,0 +1,1086 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUBMIT.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * Online correction/resubmission screen for records FINALEX could
+      * not accept. There is no CICS region in this shop, so "online"
+      * here means a console-driven program an operator runs against
+      * BADDATA-FILE - the full PART-SUPP-ADDR-PO record FINALEX now
+      * keeps behind every ERRORFILE/WARNINGFILE entry (ERRORFILE
+      * itself only carries the part number, reason code and message
+      * under the structured ERRORFILE layout, so it can no longer be
+      * hand-edited back into shape). For every BADDATA-FILE record
+      * this program shows the ERRORFILE messages that were raised
+      * against it, lets the operator correct any of the Part/
+      * Supplier/Address/Purchase Order sections, and re-runs it
+      * through the same four edit subprograms FINALEX calls. A
+      * record that comes back completely
+      * clean is appended straight to GOODDATA-FILE; anything still
+      * carrying a warning or reject is carried forward - with fresh
+      * ERRORFILE-shaped messages - onto the next generation of
+      * BADDATA/ERRORFILE, the same way STATEZIPV stages a candidate
+      * extract rather than touch the file it is replacing.
+      *10/31 New program.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Full records FINALEX rejected or warned on this run.
+           SELECT BADDATA-FILE ASSIGN TO BADDATA
+           FILE STATUS IS IN-BADDATA-KEY.
+
+      * Records still uncorrected at the end of this session, to be
+      * worked again next time RESUBMIT runs.
+           SELECT BADDATA-OUT ASSIGN TO BADDATAO
+           FILE STATUS IS OUT-BADDATAO-KEY.
+
+      * Reason codes/messages FINALEX raised this run.
+           SELECT ERRORFILE ASSIGN TO ERRFILE
+           FILE STATUS IS IN-ERRORFILE-KEY.
+
+      * Fresh reason codes/messages for whatever is still wrong with
+      * the records carried forward to BADDATA-OUT.
+           SELECT ERRFILEO ASSIGN TO ERRFILEO
+           FILE STATUS IS OUT-ERRFILEO-KEY.
+
+      * A corrected record is appended here, the same good-data stream
+      * FINALRPT reads.
+           SELECT GOODDATA-FILE ASSIGN TO GOODDATA
+           FILE STATUS IS OUT-GOODDATA-KEY.
+
+           SELECT STATEZIP ASSIGN TO STATEZIP
+           FILE STATUS IS IN-STATEZIP-KEY.
+
+           SELECT YEARLIM ASSIGN TO YEARLIM
+           FILE STATUS IS IN-YEARLIM-KEY.
+
+           SELECT VEHMAKE ASSIGN TO VEHMAKE
+           FILE STATUS IS IN-VEHMAKE-KEY.
+
+      *11/21 Control file with the valid vehicle-make/model
+      * combinations - see MODELTAB.
+           SELECT VEHMODEL ASSIGN TO VEHMODEL
+           FILE STATUS IS IN-VEHMODEL-KEY.
+
+      *11/21 Control file with each part's order-history statistics
+      * for POEDIT's outlier check - see POHISTAB.
+           SELECT POHIST ASSIGN TO POHIST
+           FILE STATUS IS IN-POHIST-KEY.
+
+           SELECT ERRTHRESH ASSIGN TO ERRTHRSH
+           FILE STATUS IS IN-ERRTHRESH-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BADDATA-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+      *11/21 Widened from 558 to 971 - see PARTSUB's SUPP-ADDRESS-PO/
+      * PURCHASE-ORDER-PO.
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BADDATA-REC.
+       01  BADDATA-REC     PIC X(971).
+
+       FD  BADDATA-OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+      *11/21 Widened from 558 to 971, same reasoning as BADDATA-FILE.
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BADDATAO-REC.
+       01  BADDATAO-REC     PIC X(971).
+
+       FD  ERRORFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 500 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ERRORFILE-REC.
+      *10/26 Same structured layout FINALEX writes.
+       01  ERRORFILE-REC.
+           05  ERRFILE-PART-NUMBER  PIC X(23) VALUE SPACES.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  ERRFILE-REASON-CODE  PIC 9(03) VALUE ZERO.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  ERRFILE-MESSAGE      PIC X(80) VALUE SPACES.
+           05  FILLER               PIC X(392) VALUE SPACES.
+
+       FD  ERRFILEO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 500 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ERRFILEO-REC.
+       01  ERRFILEO-REC.
+           05  ERRFILEO-PART-NUMBER  PIC X(23) VALUE SPACES.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  ERRFILEO-REASON-CODE  PIC 9(03) VALUE ZERO.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  ERRFILEO-MESSAGE      PIC X(80) VALUE SPACES.
+           05  FILLER                PIC X(392) VALUE SPACES.
+
+       FD  GOODDATA-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+      *11/21 Widened from 558 to 971, same reasoning as BADDATA-FILE.
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS GOODDATA-REC.
+       01  GOODDATA-REC     PIC X(971).
+
+       FD  STATEZIP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 33 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS STATEZIP-REC.
+       01  STATEZIP-REC     PIC X(33).
+
+       FD  YEARLIM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 8 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS YEARLIM-REC.
+       01  YEARLIM-REC     PIC X(8).
+
+       FD  VEHMAKE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHMAKE-REC.
+       01  VEHMAKE-REC     PIC X(20).
+
+       FD  VEHMODEL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 14 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHMODEL-REC.
+       01  VEHMODEL-REC     PIC X(14).
+
+       FD  POHIST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS POHIST-REC.
+       01  POHIST-REC     PIC X(60).
+
+       FD  ERRTHRESH
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 2 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ERRTHRESH-REC.
+       01  ERRTHRESH-REC     PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+           COPY PARTSUB.  *> PART-SUPP-ADDR-PO Copybook
+           COPY PRCHSORD. *> PURCHASE-ORDERS Copybook
+           COPY SUPADDRS. *> SUPP-ADDRESS Copybook
+           COPY ERRORS.   *> Used for Warnings/Errors.
+           COPY STATEZIP. *> Zip State Copybook
+           COPY YEARLIM.  *> Vehicle-year valid range control card
+           COPY MAKETAB.  *> Vehicle-make code/name control table
+      *11/21 Vehicle-make/model cross-reference control table
+           COPY MODELTAB.
+      *11/21 Per-part order-history statistics for POEDIT's outlier
+      * check
+           COPY POHISTAB.
+
+      * Internal VARIABLE GROUP FOR PART-SUPP-ADDR-PO Copybook - same
+      * shape FINALEX stages into before each edit subprogram call.
+       01  WS-PART-SUPP-ADDR-PO-OUT.
+           05 PARTS-OUT.
+               10  PART-NUMBER-OUT       PIC X(23) VALUE SPACES.
+               10  PART-NAME-OUT         PIC X(14) VALUE SPACES.
+               10  SPEC-NUMBER-OUT       PIC X(07) VALUE SPACES.
+               10  GOVT-COMML-CODE-OUT   PIC X(01) VALUE SPACES.
+               10  BLUEPRINT-NUMBER-OUT  PIC X(10) VALUE SPACES.
+               10  UNIT-OF-MEASURE-OUT   PIC X(03) VALUE SPACES.
+               10  WEEKS-LEAD-TIME-OUT   PIC 9(03) VALUE ZERO.
+               10  VEHICLE-MAKE-OUT      PIC X(03) VALUE SPACES.
+               10  VEHICLE-MODEL-OUT     PIC X(10) VALUE SPACES.
+               10  VEHICLE-YEAR-OUT      PIC X(04) VALUE '0000'.
+               10  FILLER                PIC X(14) VALUE SPACES.
+           05 SUPPLIERS-OUT.
+               10  SUPPLIER-CODE     PIC X(10) VALUE SPACES.
+               10  SUPPLIER-TYPE     PIC X(01) VALUE SPACES.
+               10  SUPPLIER-NAME     PIC X(15) VALUE SPACES.
+               10  SUPPLIER-PERF     PIC 9(03) VALUE ZERO.
+               10  SUPPLIER-RATING   PIC X(01) VALUE SPACES.
+               10  SUPPLIER-STATUS   PIC X(01) VALUE SPACES.
+               10  SUPPLIER-ACT-DATE PIC 9(08) VALUE ZERO.
+
+       01 WS-WEEKS-LEAD-AUX                PIC 9(03) COMP.
+
+       01 FILE-STATUS-CODES.
+           05 IN-BADDATA-KEY             PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+           05 OUT-BADDATAO-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+           05 IN-ERRORFILE-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+           05 OUT-ERRFILEO-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+           05 OUT-GOODDATA-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+           05 IN-STATEZIP-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+           05 IN-YEARLIM-KEY             PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+           05 IN-VEHMAKE-KEY             PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+           05 IN-VEHMODEL-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+           05 IN-POHIST-KEY              PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+           05 IN-ERRTHRESH-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 BADDATA-EOF-WS                  PIC X(01) VALUE 'N'.
+              88 BADDATA-EOF                             VALUE 'Y'.
+           05 STATEZIP-EOF-WS                 PIC X(01) VALUE 'N'.
+              88 STATEZIP-EOF                            VALUE 'Y'.
+           05 VEHMAKE-EOF-WS                  PIC X(01) VALUE 'N'.
+              88 VEHMAKE-EOF                             VALUE 'Y'.
+           05 VEHMODEL-EOF-WS                 PIC X(01) VALUE 'N'.
+              88 VEHMODEL-EOF                            VALUE 'Y'.
+           05 POHIST-EOF-WS                   PIC X(01) VALUE 'N'.
+              88 POHIST-EOF                              VALUE 'Y'.
+           05 ERRORFILE-EOF-WS                PIC X(01) VALUE 'N'.
+              88 ERRORFILE-EOF                           VALUE 'Y'.
+
+       01 WS-MAKE-INDEX                    PIC 9(4) VALUE 1.
+       01 WS-MODEL-INDEX                   PIC 9(4) VALUE 1.
+       01 WS-POHIST-INDEX                  PIC 9(4) VALUE 1.
+       01 WS-ADDR-COUNTER                  PIC 9(02) VALUE ZERO.
+       01 WS-PO-COUNTER                    PIC 9(02) VALUE ZERO.
+
+      *11/21 Support fields for 708-CheckQuantityPriceOutlier below -
+      * same shape FINALEX uses for its own outlier check.
+       01 WS-POHIST-FOUND-IDX              PIC 9(4) VALUE ZERO.
+       01 POHIST-FOUND-FLAG                PIC X VALUE 'N'.
+           88 POHIST-FOUND                       VALUE 'Y'.
+       01 WS-PO-EXT-PRICE                  PIC S9(11)V99 VALUE ZERO.
+       01 WS-QTY-LOW-BAND                  PIC S9(9) VALUE ZERO.
+       01 WS-QTY-HIGH-BAND                 PIC S9(9) VALUE ZERO.
+       01 WS-EXTPRICE-LOW-BAND             PIC S9(11)V99 VALUE ZERO.
+       01 WS-EXTPRICE-HIGH-BAND            PIC S9(11)V99 VALUE ZERO.
+
+      *10/31 Tallies for 708-CheckAddressCompleteness - same cross-
+      * edit FINALEX runs, mirrored here so a corrected record is
+      * held to the same standard before it goes back to GOODDATA.
+       01 WS-ORDER-ADDR-CTR                PIC 9 VALUE ZERO.
+       01 WS-SCHED-ADDR-CTR                PIC 9 VALUE ZERO.
+       01 WS-REMIT-ADDR-CTR                PIC 9 VALUE ZERO.
+
+       01 WS-RECORDS-WORKED                PIC 9(05) VALUE ZERO.
+       01 WS-RECORDS-FIXED                 PIC 9(05) VALUE ZERO.
+       01 WS-RECORDS-CARRIED               PIC 9(05) VALUE ZERO.
+
+       01 WS-YES-NO-RESPONSE               PIC X(01) VALUE 'N'.
+           88 OPERATOR-SAYS-YES                    VALUE 'Y' 'y'.
+
+       01 WS-MENU-CHOICE                   PIC 9(01) VALUE ZERO.
+
+      *10/31 One reusable prompt buffer, sized to the widest field a
+      * correction prompt ever fills (SUPPLIER-NAME-PO at 15 bytes) -
+      * SPACES means "leave this field the way it is". COMMENTS-PO is
+      * wider still, so it gets its own buffer.
+       01 WS-FIELD-BUFFER                  PIC X(15) VALUE SPACES.
+       01 WS-COMMENTS-BUFFER               PIC X(30) VALUE SPACES.
+       01 WS-NUMERIC-BUFFER                PIC X(10) VALUE SPACES.
+       01 WS-NUMERIC-VALUE                 PIC S9(9)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 100-ProcessBadData UNTIL BADDATA-EOF.
+           PERFORM 900-WriteSummary.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'PARTSUPP REJECTED-RECORD CORRECTION/RESUBMIT'.
+           DISPLAY '---------------------------------------------'.
+           PERFORM 300-Open-Files.
+           PERFORM 3000-LoadInitialize.
+           PERFORM 3200-LoadYearLimits.
+           PERFORM 3400-LoadMakeTable.
+           PERFORM 3600-LoadModelTable.
+           PERFORM 3700-LoadPOHistTable.
+           PERFORM 3500-LoadErrorThreshold.
+           PERFORM 400-Read-BadData.
+
+       300-Open-Files.
+           OPEN INPUT BADDATA-FILE.
+           IF IN-BADDATA-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning BADDATA-FILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT BADDATA-OUT.
+           IF OUT-BADDATAO-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning BADDATA-OUT'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN INPUT ERRORFILE.
+           IF IN-ERRORFILE-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning ERRORFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT ERRFILEO.
+           IF OUT-ERRFILEO-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning ERRFILEO'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN EXTEND GOODDATA-FILE.
+           IF OUT-GOODDATA-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning GOODDATA-FILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN INPUT STATEZIP.
+           IF IN-STATEZIP-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning STATEZIP'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN INPUT YEARLIM.
+           IF IN-YEARLIM-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning YEARLIM'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN INPUT VEHMAKE.
+           IF IN-VEHMAKE-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning VEHMAKE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN INPUT VEHMODEL.
+           IF IN-VEHMODEL-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning VEHMODEL'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN INPUT POHIST.
+           IF IN-POHIST-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning POHIST'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN INPUT ERRTHRESH.
+           IF IN-ERRTHRESH-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning ERRTHRESH'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+       3000-LoadInitialize.
+           INITIALIZE STATEZIP-TABLE.
+           INITIALIZE STATEZIP-INDEX.
+           PERFORM 3150-ReadNextState UNTIL STATEZIP-EOF.
+           MOVE STATEZIP-INDEX TO STATEZIP-MAX.
+
+       3150-ReadNextState.
+           READ STATEZIP INTO STATEZIP-LIST(STATEZIP-INDEX)
+              AT END
+                 MOVE 'Y' TO STATEZIP-EOF-WS
+           END-READ.
+           IF NOT STATEZIP-EOF
+              ADD 1 TO STATEZIP-INDEX
+           END-IF.
+
+       3200-LoadYearLimits.
+           READ YEARLIM INTO YEAR-LIMITS
+              AT END
+                 DISPLAY
+                    'YEARLIM control file empty, using default range'
+           END-READ.
+
+       3400-LoadMakeTable.
+           INITIALIZE MAKE-TABLE.
+           MOVE 1 TO WS-MAKE-INDEX.
+           PERFORM 3450-ReadNextMake UNTIL VEHMAKE-EOF.
+           COMPUTE MAKE-MAX = WS-MAKE-INDEX - 1.
+
+       3450-ReadNextMake.
+           READ VEHMAKE INTO MAKE-LIST(WS-MAKE-INDEX)
+              AT END
+                 MOVE 'Y' TO VEHMAKE-EOF-WS
+           END-READ.
+           IF NOT VEHMAKE-EOF
+              ADD 1 TO WS-MAKE-INDEX
+           END-IF.
+
+      *11/21 Loads MODEL-TABLE from VEHMODEL, same shape as
+      * 3400-LoadMakeTable/3450-ReadNextMake above.
+       3600-LoadModelTable.
+           INITIALIZE MODEL-TABLE.
+           MOVE 1 TO WS-MODEL-INDEX.
+           PERFORM 3650-ReadNextModel UNTIL VEHMODEL-EOF.
+           COMPUTE MODEL-MAX = WS-MODEL-INDEX - 1.
+
+       3650-ReadNextModel.
+           READ VEHMODEL INTO MODEL-LIST(WS-MODEL-INDEX)
+              AT END
+                 MOVE 'Y' TO VEHMODEL-EOF-WS
+           END-READ.
+           IF NOT VEHMODEL-EOF
+              ADD 1 TO WS-MODEL-INDEX
+           END-IF.
+
+      *11/21 Loads PART-HIST-TABLE from POHIST, same shape as
+      * 3400-LoadMakeTable/3450-ReadNextMake above.
+       3700-LoadPOHistTable.
+           INITIALIZE PART-HIST-TABLE.
+           MOVE 1 TO WS-POHIST-INDEX.
+           PERFORM 3750-ReadNextPOHist UNTIL POHIST-EOF.
+           COMPUTE PART-HIST-MAX = WS-POHIST-INDEX - 1.
+
+       3750-ReadNextPOHist.
+           READ POHIST INTO PART-HIST-LIST(WS-POHIST-INDEX)
+              AT END
+                 MOVE 'Y' TO POHIST-EOF-WS
+           END-READ.
+           IF NOT POHIST-EOF
+              ADD 1 TO WS-POHIST-INDEX
+           END-IF.
+
+       3500-LoadErrorThreshold.
+           READ ERRTHRESH INTO ERROR-THRESHOLD
+              AT END
+                 DISPLAY
+                  'ERRTHRESH control file empty, using default of 3'
+           END-READ.
+
+       400-Read-BadData.
+           READ BADDATA-FILE INTO PART-SUPP-ADDR-PO
+              AT END MOVE 'Y' TO BADDATA-EOF-WS
+           END-READ.
+           IF NOT BADDATA-EOF
+              ADD 1 TO WS-RECORDS-WORKED
+           END-IF.
+
+      *10/31 One record end to end: show it and what was flagged, let
+      * the operator fix it, re-validate, then file it as good or
+      * carry it forward for next time - the same three-way split
+      * FINALEX's 208-ProcessError/Warning/Okay already makes.
+       100-ProcessBadData.
+           IF NOT BADDATA-EOF
+              DISPLAY ' '
+              DISPLAY '==============================================='
+              DISPLAY 'PART NUMBER: ' PART-NUMBER-PO
+              PERFORM 410-ShowFlaggedReasons
+              PERFORM 420-AskToCorrect
+              IF OPERATOR-SAYS-YES
+                 MOVE ZERO TO WS-MENU-CHOICE
+                 PERFORM 500-CorrectionMenu UNTIL WS-MENU-CHOICE = 9
+                 PERFORM 700-Revalidate
+              END-IF
+              IF (NOT WRONG-DATA) AND ERRORCOUNTER = ZERO
+                 PERFORM 800-WriteGoodData
+                 ADD 1 TO WS-RECORDS-FIXED
+              ELSE
+                 PERFORM 810-CarryForwardBadData
+                 ADD 1 TO WS-RECORDS-CARRIED
+              END-IF
+              PERFORM 400-Read-BadData
+           END-IF.
+
+      *10/31 Rescans ERRORFILE from the top for this part number, the
+      * same "fine for an occasional lookup" tradeoff PARTINQ makes
+      * scanning PARTS-FILE - ERRORFILE is sequential, not indexed.
+       410-ShowFlaggedReasons.
+           CLOSE ERRORFILE.
+           OPEN INPUT ERRORFILE.
+           MOVE 'N' TO ERRORFILE-EOF-WS.
+           PERFORM 415-ShowNextReason UNTIL ERRORFILE-EOF.
+
+       415-ShowNextReason.
+           READ ERRORFILE
+              AT END MOVE 'Y' TO ERRORFILE-EOF-WS
+           END-READ.
+           IF NOT ERRORFILE-EOF
+              IF ERRFILE-PART-NUMBER = PART-NUMBER-PO
+                 DISPLAY '  REASON ' ERRFILE-REASON-CODE ' - '
+                    ERRFILE-MESSAGE
+              END-IF
+           END-IF.
+
+       420-AskToCorrect.
+           DISPLAY 'CORRECT THIS RECORD? (Y/N): ' WITH NO ADVANCING.
+           ACCEPT WS-YES-NO-RESPONSE.
+
+       500-CorrectionMenu.
+           DISPLAY ' '.
+           DISPLAY '1 = PART FIELDS     2 = SUPPLIER FIELDS'.
+           DISPLAY '3 = AN ADDRESS      4 = A PURCHASE ORDER'.
+           DISPLAY '5 = SHOW RECORD     9 = DONE CORRECTING'.
+           DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+              WHEN 1 PERFORM 510-CorrectPart
+              WHEN 2 PERFORM 520-CorrectSupplier
+              WHEN 3 PERFORM 530-CorrectAddress
+              WHEN 4 PERFORM 540-CorrectPurchaseOrder
+              WHEN 5 PERFORM 550-ShowRecord
+              WHEN 9 CONTINUE
+              WHEN OTHER DISPLAY 'INVALID CHOICE'
+           END-EVALUATE.
+
+       510-CorrectPart.
+           DISPLAY 'PART NAME       (' PART-NAME-PO ') NEW VALUE: '
+              WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO PART-NAME-PO
+           END-IF.
+
+           DISPLAY 'SPEC NUMBER     (' SPEC-NUMBER-PO ') NEW VALUE: '
+              WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO SPEC-NUMBER-PO
+           END-IF.
+
+           DISPLAY 'GOVT/COMML CODE (' GOVT-COMML-CODE-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO GOVT-COMML-CODE-PO
+           END-IF.
+
+           DISPLAY 'BLUEPRINT NUMBER(' BLUEPRINT-NUMBER-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO BLUEPRINT-NUMBER-PO
+           END-IF.
+
+           DISPLAY 'UNIT OF MEASURE (' UNIT-OF-MEASURE-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO UNIT-OF-MEASURE-PO
+           END-IF.
+
+           DISPLAY 'WEEKS LEAD TIME (' WEEKS-LEAD-TIME-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-NUMERIC-BUFFER
+           ACCEPT WS-NUMERIC-BUFFER
+           IF WS-NUMERIC-BUFFER NOT = SPACES
+              COMPUTE WS-NUMERIC-VALUE = FUNCTION NUMVAL
+                 (WS-NUMERIC-BUFFER)
+              MOVE WS-NUMERIC-VALUE TO WEEKS-LEAD-TIME-PO
+           END-IF.
+
+           DISPLAY 'VEHICLE MAKE    (' VEHICLE-MAKE-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO VEHICLE-MAKE-PO
+           END-IF.
+
+           DISPLAY 'VEHICLE MODEL   (' VEHICLE-MODEL-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO VEHICLE-MODEL-PO
+           END-IF.
+
+           DISPLAY 'VEHICLE YEAR    (' VEHICLE-YEAR-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO VEHICLE-YEAR-PO
+           END-IF.
+
+           DISPLAY 'COMMENTS        (' COMMENTS-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-COMMENTS-BUFFER
+           ACCEPT WS-COMMENTS-BUFFER
+           IF WS-COMMENTS-BUFFER NOT = SPACES
+              MOVE WS-COMMENTS-BUFFER TO COMMENTS-PO
+           END-IF.
+
+       520-CorrectSupplier.
+           DISPLAY 'SUPPLIER TYPE   (' SUPPLIER-TYPE-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO SUPPLIER-TYPE-PO
+           END-IF.
+
+           DISPLAY 'SUPPLIER NAME   (' SUPPLIER-NAME-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO SUPPLIER-NAME-PO
+           END-IF.
+
+           DISPLAY 'SUPPLIER RATING (' SUPPLIER-RATING-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO SUPPLIER-RATING-PO
+           END-IF.
+
+           DISPLAY 'SUPPLIER STATUS (' SUPPLIER-STATUS-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ACCEPT WS-FIELD-BUFFER
+           IF WS-FIELD-BUFFER NOT = SPACES
+              MOVE WS-FIELD-BUFFER TO SUPPLIER-STATUS-PO
+           END-IF.
+
+           DISPLAY 'SUPPLIER ACT DT (' SUPPLIER-ACT-DATE-PO
+              ') NEW VALUE: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-NUMERIC-BUFFER
+           ACCEPT WS-NUMERIC-BUFFER
+           IF WS-NUMERIC-BUFFER NOT = SPACES
+              COMPUTE WS-NUMERIC-VALUE = FUNCTION NUMVAL
+                 (WS-NUMERIC-BUFFER)
+              MOVE WS-NUMERIC-VALUE TO SUPPLIER-ACT-DATE-PO
+           END-IF.
+
+      *10/31 Which of the address occurrences the operator wants to
+      * fix - same ORDER/SCHED/REMIT slots ADDREDIT already validates.
+      *11/21 Upper bound is now however many addresses this record
+      * actually carries (SUPP-ADDR-COUNT-PO), not a fixed 3.
+       530-CorrectAddress.
+           DISPLAY 'WHICH ADDRESS (1-' SUPP-ADDR-COUNT-PO
+              ')? ' WITH NO ADVANCING.
+           ACCEPT WS-ADDR-COUNTER.
+           IF WS-ADDR-COUNTER >= 1 AND
+                 WS-ADDR-COUNTER <= SUPP-ADDR-COUNT-PO
+              DISPLAY 'ADDRESS 1 (' ADDRESS-1-PO (WS-ADDR-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-FIELD-BUFFER
+              ACCEPT WS-FIELD-BUFFER
+              IF WS-FIELD-BUFFER NOT = SPACES
+                 MOVE WS-FIELD-BUFFER TO ADDRESS-1-PO(WS-ADDR-COUNTER)
+              END-IF
+
+              DISPLAY 'ADDRESS 2 (' ADDRESS-2-PO (WS-ADDR-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-FIELD-BUFFER
+              ACCEPT WS-FIELD-BUFFER
+              IF WS-FIELD-BUFFER NOT = SPACES
+                 MOVE WS-FIELD-BUFFER TO ADDRESS-2-PO(WS-ADDR-COUNTER)
+              END-IF
+
+              DISPLAY 'CITY      (' CITY-PO (WS-ADDR-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-FIELD-BUFFER
+              ACCEPT WS-FIELD-BUFFER
+              IF WS-FIELD-BUFFER NOT = SPACES
+                 MOVE WS-FIELD-BUFFER TO CITY-PO(WS-ADDR-COUNTER)
+              END-IF
+
+              DISPLAY 'STATE     (' ADDR-STATE-PO (WS-ADDR-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-FIELD-BUFFER
+              ACCEPT WS-FIELD-BUFFER
+              IF WS-FIELD-BUFFER NOT = SPACES
+                 MOVE WS-FIELD-BUFFER TO ADDR-STATE-PO(WS-ADDR-COUNTER)
+              END-IF
+
+              DISPLAY 'ZIP CODE  (' ZIP-CODE-ALPHA-PO (WS-ADDR-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-NUMERIC-BUFFER
+              ACCEPT WS-NUMERIC-BUFFER
+              IF WS-NUMERIC-BUFFER NOT = SPACES
+                 MOVE WS-NUMERIC-BUFFER TO
+                    ZIP-CODE-ALPHA-PO (WS-ADDR-COUNTER)
+              END-IF
+           ELSE
+              DISPLAY 'INVALID ADDRESS NUMBER'
+           END-IF.
+
+      *10/31 Which of the purchase-order occurrences to fix.
+      *11/21 Upper bound is now however many POs this record actually
+      * carries (PURCHASE-ORDER-COUNT-PO), not a fixed 3.
+       540-CorrectPurchaseOrder.
+           DISPLAY 'WHICH PURCHASE ORDER (1-' PURCHASE-ORDER-COUNT-PO
+              ')? ' WITH NO ADVANCING.
+           ACCEPT WS-PO-COUNTER.
+           IF WS-PO-COUNTER >= 1 AND
+                 WS-PO-COUNTER <= PURCHASE-ORDER-COUNT-PO
+              DISPLAY 'BUYER CODE (' BUYER-CODE-PO (WS-PO-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-FIELD-BUFFER
+              ACCEPT WS-FIELD-BUFFER
+              IF WS-FIELD-BUFFER NOT = SPACES
+                 MOVE WS-FIELD-BUFFER TO BUYER-CODE-PO(WS-PO-COUNTER)
+              END-IF
+
+              DISPLAY 'QUANTITY   (' QUANTITY-PO (WS-PO-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-NUMERIC-BUFFER
+              ACCEPT WS-NUMERIC-BUFFER
+              IF WS-NUMERIC-BUFFER NOT = SPACES
+                 COMPUTE WS-NUMERIC-VALUE = FUNCTION NUMVAL
+                    (WS-NUMERIC-BUFFER)
+                 MOVE WS-NUMERIC-VALUE TO QUANTITY-PO(WS-PO-COUNTER)
+              END-IF
+
+              DISPLAY 'UNIT PRICE (' UNIT-PRICE-PO (WS-PO-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-NUMERIC-BUFFER
+              ACCEPT WS-NUMERIC-BUFFER
+              IF WS-NUMERIC-BUFFER NOT = SPACES
+                 COMPUTE WS-NUMERIC-VALUE = FUNCTION NUMVAL
+                    (WS-NUMERIC-BUFFER)
+                 MOVE WS-NUMERIC-VALUE TO UNIT-PRICE-PO(WS-PO-COUNTER)
+              END-IF
+
+              DISPLAY 'ORDER DATE (' ORDER-DATE-PO (WS-PO-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-NUMERIC-BUFFER
+              ACCEPT WS-NUMERIC-BUFFER
+              IF WS-NUMERIC-BUFFER NOT = SPACES
+                 COMPUTE WS-NUMERIC-VALUE = FUNCTION NUMVAL
+                    (WS-NUMERIC-BUFFER)
+                 MOVE WS-NUMERIC-VALUE TO ORDER-DATE-PO(WS-PO-COUNTER)
+              END-IF
+
+              DISPLAY 'DELIV DATE (' DELIVERY-DATE-PO (WS-PO-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-NUMERIC-BUFFER
+              ACCEPT WS-NUMERIC-BUFFER
+              IF WS-NUMERIC-BUFFER NOT = SPACES
+                 COMPUTE WS-NUMERIC-VALUE = FUNCTION NUMVAL
+                    (WS-NUMERIC-BUFFER)
+                 MOVE WS-NUMERIC-VALUE TO
+                    DELIVERY-DATE-PO(WS-PO-COUNTER)
+              END-IF
+
+              DISPLAY 'CURRENCY   (' CURRENCY-CODE-PO (WS-PO-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-FIELD-BUFFER
+              ACCEPT WS-FIELD-BUFFER
+              IF WS-FIELD-BUFFER NOT = SPACES
+                 MOVE WS-FIELD-BUFFER TO CURRENCY-CODE-PO(WS-PO-COUNTER)
+              END-IF
+
+              DISPLAY 'COMMENTS   (' PO-COMMENTS-PO (WS-PO-COUNTER)
+                 ') NEW VALUE: ' WITH NO ADVANCING
+              MOVE SPACES TO WS-COMMENTS-BUFFER
+              ACCEPT WS-COMMENTS-BUFFER
+              IF WS-COMMENTS-BUFFER NOT = SPACES
+                 MOVE WS-COMMENTS-BUFFER TO
+                    PO-COMMENTS-PO(WS-PO-COUNTER)
+              END-IF
+           ELSE
+              DISPLAY 'INVALID PURCHASE ORDER NUMBER'
+           END-IF.
+
+       550-ShowRecord.
+           DISPLAY PART-SUPP-ADDR-PO.
+
+      *10/31 Re-runs the corrected record through the same cascade
+      * FINALEX's 201-PROCESS-DATA-CONTINUED uses - PARTEDIT, then
+      * SUPPEDIT and the govt/comml cross-edit if PARTEDIT left it
+      * clean, then every address and every purchase order.
+       700-Revalidate.
+      *11/22 INITIALIZE DATA-ERRORS would also reset ERROR-THRESHOLD
+      * back to its category default of zero instead of the value
+      * 3500-LoadErrorThreshold read from ERRTHRESH, so only the
+      * per-record fields are named here and ERROR-THRESHOLD is left
+      * alone.
+           INITIALIZE ERROR-MESSAGES, ERRORCOUNTER, DATA-ERROR-FLAG.
+           PERFORM 705-MovePartEdit.
+           CALL 'PARTEDIT' USING
+              PART-NUMBER-OUT,
+              PART-NAME-OUT,
+              SPEC-NUMBER-OUT,
+              GOVT-COMML-CODE-OUT,
+              BLUEPRINT-NUMBER-OUT,
+              UNIT-OF-MEASURE-OUT,
+              WS-WEEKS-LEAD-AUX,
+              VEHICLE-MAKE-OUT,
+              VEHICLE-MODEL-OUT,
+              VEHICLE-YEAR-OUT,
+              YEAR-LIMITS,
+              MAKE-TABLE,
+              MAKE-MAX,
+              MODEL-TABLE,
+              MODEL-MAX,
+              DATA-ERRORS.
+
+           IF NOT WRONG-DATA
+              PERFORM 706-MoveSupplierEdit
+              CALL 'SUPPEDIT' USING
+                 SUPPLIERS-OUT,
+                 DATA-ERRORS
+           END-IF.
+
+           IF NOT WRONG-DATA
+              PERFORM 707-CheckGovtCommlCrossEdit
+           END-IF.
+
+           IF NOT WRONG-DATA
+              PERFORM
+                 VARYING WS-ADDR-COUNTER
+                 FROM 1 BY 1
+                 UNTIL WS-ADDR-COUNTER > SUPP-ADDR-COUNT-PO
+                    OR WRONG-DATA
+                    MOVE SUPP-ADDRESS-PO(WS-ADDR-COUNTER)
+                       TO SUPP-ADDRESS
+                    CALL 'ADDREDIT'
+                       USING SUPP-ADDRESS,
+                             STATEZIP-TABLE,
+                             STATEZIP-MAX,
+                             DATA-ERRORS
+              END-PERFORM
+           END-IF.
+
+           IF NOT WRONG-DATA
+              PERFORM 708-CheckAddressCompleteness
+           END-IF.
+
+           IF NOT WRONG-DATA
+              PERFORM
+                 VARYING WS-PO-COUNTER
+                 FROM 1 BY 1
+                 UNTIL WS-PO-COUNTER > PURCHASE-ORDER-COUNT-PO
+                    OR WRONG-DATA
+                    MOVE PURCHASE-ORDER-PO(WS-PO-COUNTER)
+                       TO PURCHASE-ORDERS
+                    CALL 'POEDIT'
+                       USING PURCHASE-ORDERS,
+                             DATA-ERRORS
+                    IF NOT WRONG-DATA
+                       PERFORM 709-CheckQuantityPriceOutlier
+                    END-IF
+              END-PERFORM
+           END-IF.
+
+           DISPLAY 'NUMBER OF ERRORS AFTER CORRECTION: '
+              ERRORCOUNTER.
+
+       705-MovePartEdit.
+           MOVE PART-NUMBER-PO IN PART-SUPP-ADDR-PO TO PART-NUMBER-OUT
+              IN WS-PART-SUPP-ADDR-PO-OUT.
+           MOVE PART-NAME-PO IN PART-SUPP-ADDR-PO TO PART-NAME-OUT IN
+              WS-PART-SUPP-ADDR-PO-OUT.
+           MOVE SPEC-NUMBER-PO IN PART-SUPP-ADDR-PO TO SPEC-NUMBER-OUT
+              IN WS-PART-SUPP-ADDR-PO-OUT.
+           MOVE GOVT-COMML-CODE-PO IN PART-SUPP-ADDR-PO TO
+              GOVT-COMML-CODE-OUT IN WS-PART-SUPP-ADDR-PO-OUT.
+           MOVE BLUEPRINT-NUMBER-PO IN PART-SUPP-ADDR-PO TO
+              BLUEPRINT-NUMBER-OUT IN WS-PART-SUPP-ADDR-PO-OUT.
+           MOVE UNIT-OF-MEASURE-PO IN PART-SUPP-ADDR-PO TO
+              UNIT-OF-MEASURE-OUT IN WS-PART-SUPP-ADDR-PO-OUT.
+           MOVE WEEKS-LEAD-TIME-PO IN PART-SUPP-ADDR-PO TO
+              WEEKS-LEAD-TIME-OUT IN WS-PART-SUPP-ADDR-PO-OUT.
+           MOVE VEHICLE-MAKE-PO IN PART-SUPP-ADDR-PO TO
+              VEHICLE-MAKE-OUT IN WS-PART-SUPP-ADDR-PO-OUT.
+           MOVE VEHICLE-MODEL-PO IN PART-SUPP-ADDR-PO TO
+              VEHICLE-MODEL-OUT IN WS-PART-SUPP-ADDR-PO-OUT.
+           MOVE VEHICLE-YEAR-PO IN PART-SUPP-ADDR-PO TO
+              VEHICLE-YEAR-OUT IN WS-PART-SUPP-ADDR-PO-OUT.
+           COMPUTE WS-WEEKS-LEAD-AUX = 0 + WEEKS-LEAD-TIME-OUT.
+
+       706-MoveSupplierEdit.
+           MOVE SUPPLIERS-PO TO SUPPLIERS-OUT.
+
+       707-CheckGovtCommlCrossEdit.
+           IF (GOVT-PART-PO AND COMMERCIAL-ONLY-PO)
+              OR (COMML-PART-PO AND GOVT-ONLY-PO)
+              ADD +1 TO ERRORCOUNTER
+              IF ERRORCOUNTER > ERROR-THRESHOLD
+                 MOVE 'Y' TO DATA-ERROR-FLAG
+              ELSE
+                 MOVE 'Warning - Govt/Comml Code vs Supplier Status'
+                    TO ERROR-MESSAGE (ERRORCOUNTER)
+                 MOVE 501 TO ERROR-REASON-CODE (ERRORCOUNTER)
+              END-IF
+           END-IF.
+
+       708-CheckAddressCompleteness.
+           MOVE ZERO TO WS-ORDER-ADDR-CTR.
+           MOVE ZERO TO WS-SCHED-ADDR-CTR.
+           MOVE ZERO TO WS-REMIT-ADDR-CTR.
+           PERFORM VARYING WS-ADDR-COUNTER FROM 1 BY 1
+              UNTIL WS-ADDR-COUNTER > SUPP-ADDR-COUNT-PO
+                 IF ORDER-ADDRESS-PO (WS-ADDR-COUNTER)
+                    ADD 1 TO WS-ORDER-ADDR-CTR
+                 END-IF
+                 IF SCHED-ADDRESS-PO (WS-ADDR-COUNTER)
+                    ADD 1 TO WS-SCHED-ADDR-CTR
+                 END-IF
+                 IF REMIT-ADDRESS-PO (WS-ADDR-COUNTER)
+                    ADD 1 TO WS-REMIT-ADDR-CTR
+                 END-IF
+           END-PERFORM.
+           IF WS-ORDER-ADDR-CTR NOT = 1
+              OR WS-SCHED-ADDR-CTR NOT = 1
+              OR WS-REMIT-ADDR-CTR NOT = 1
+              ADD +1 TO ERRORCOUNTER
+              IF ERRORCOUNTER > ERROR-THRESHOLD
+                 MOVE 'Y' TO DATA-ERROR-FLAG
+              ELSE
+                 MOVE 'Warning - Order/Sched/Remit Address Incomplete'
+                    TO ERROR-MESSAGE (ERRORCOUNTER)
+                 MOVE 502 TO ERROR-REASON-CODE (ERRORCOUNTER)
+              END-IF
+           END-IF.
+
+      *11/21 Same part order-history outlier check FINALEX runs - see
+      * FINALEX's 207-CheckQuantityPriceOutlier for the full reasoning.
+       709-CheckQuantityPriceOutlier.
+           MOVE 'N' TO POHIST-FOUND-FLAG.
+           MOVE ZERO TO WS-POHIST-FOUND-IDX.
+           PERFORM VARYING WS-POHIST-INDEX FROM 1 BY 1
+              UNTIL WS-POHIST-INDEX > PART-HIST-MAX OR POHIST-FOUND
+                 IF PH-PART-NUMBER (WS-POHIST-INDEX) = PART-NUMBER-PO
+                    MOVE 'Y' TO POHIST-FOUND-FLAG
+                    MOVE WS-POHIST-INDEX TO WS-POHIST-FOUND-IDX
+                 END-IF
+           END-PERFORM.
+           IF POHIST-FOUND
+              COMPUTE WS-PO-EXT-PRICE ROUNDED =
+                 QUANTITY IN PURCHASE-ORDERS
+                 * UNIT-PRICE IN PURCHASE-ORDERS
+
+              IF PH-QTY-STDDEV (WS-POHIST-FOUND-IDX) > ZERO
+                 COMPUTE WS-QTY-LOW-BAND =
+                    PH-AVG-QUANTITY (WS-POHIST-FOUND-IDX)
+                    - (3 * PH-QTY-STDDEV (WS-POHIST-FOUND-IDX))
+                 COMPUTE WS-QTY-HIGH-BAND =
+                    PH-AVG-QUANTITY (WS-POHIST-FOUND-IDX)
+                    + (3 * PH-QTY-STDDEV (WS-POHIST-FOUND-IDX))
+                 IF QUANTITY IN PURCHASE-ORDERS < WS-QTY-LOW-BAND
+                    OR QUANTITY IN PURCHASE-ORDERS > WS-QTY-HIGH-BAND
+                    ADD +1 TO ERRORCOUNTER
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
+                       MOVE 'Y' TO DATA-ERROR-FLAG
+                    ELSE
+                       MOVE
+                       'Warning - Quantity is Outlier vs Part History'
+                          TO ERROR-MESSAGE (ERRORCOUNTER)
+                       MOVE 503 TO ERROR-REASON-CODE (ERRORCOUNTER)
+                    END-IF
+                 END-IF
+              END-IF
+
+              IF NOT WRONG-DATA
+                 AND PH-EXTPRICE-STDDEV (WS-POHIST-FOUND-IDX) > ZERO
+                 COMPUTE WS-EXTPRICE-LOW-BAND =
+                    PH-AVG-EXT-PRICE (WS-POHIST-FOUND-IDX)
+                    - (3 * PH-EXTPRICE-STDDEV (WS-POHIST-FOUND-IDX))
+                 COMPUTE WS-EXTPRICE-HIGH-BAND =
+                    PH-AVG-EXT-PRICE (WS-POHIST-FOUND-IDX)
+                    + (3 * PH-EXTPRICE-STDDEV (WS-POHIST-FOUND-IDX))
+                 IF WS-PO-EXT-PRICE < WS-EXTPRICE-LOW-BAND
+                    OR WS-PO-EXT-PRICE > WS-EXTPRICE-HIGH-BAND
+                    ADD +1 TO ERRORCOUNTER
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
+                       MOVE 'Y' TO DATA-ERROR-FLAG
+                    ELSE
+                       MOVE
+                       'Warning - Ext Price is Outlier vs Part History'
+                          TO ERROR-MESSAGE (ERRORCOUNTER)
+                       MOVE 504 TO ERROR-REASON-CODE (ERRORCOUNTER)
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       800-WriteGoodData.
+           MOVE PART-SUPP-ADDR-PO TO GOODDATA-REC.
+           WRITE GOODDATA-REC.
+           DISPLAY 'RECORD ' PART-NUMBER-PO
+              ' RESUBMITTED TO GOODDATA-FILE'.
+
+      *10/31 Carries the record and whatever it is still flagged for
+      * forward to the next generation of BADDATA/ERRORFILE, instead
+      * of silently dropping it because one correction session did
+      * not finish the job.
+       810-CarryForwardBadData.
+           MOVE PART-SUPP-ADDR-PO TO BADDATAO-REC.
+           WRITE BADDATAO-REC.
+           IF ERRORCOUNTER = ZERO
+              MOVE SPACES TO ERRFILEO-REC
+              MOVE PART-NUMBER-PO TO ERRFILEO-PART-NUMBER
+              MOVE ZERO TO ERRFILEO-REASON-CODE
+              MOVE 'Wrong Data - Mandatory Field Missing'
+                 TO ERRFILEO-MESSAGE
+              WRITE ERRFILEO-REC
+           ELSE
+              PERFORM VARYING WS-ADDR-COUNTER FROM 1 BY 1
+                 UNTIL WS-ADDR-COUNTER > ERRORCOUNTER
+                    MOVE SPACES TO ERRFILEO-REC
+                    MOVE PART-NUMBER-PO TO ERRFILEO-PART-NUMBER
+                    MOVE ERROR-REASON-CODE (WS-ADDR-COUNTER)
+                       TO ERRFILEO-REASON-CODE
+                    MOVE ERROR-MESSAGE (WS-ADDR-COUNTER)
+                       TO ERRFILEO-MESSAGE
+                    WRITE ERRFILEO-REC
+              END-PERFORM
+           END-IF.
+           DISPLAY 'RECORD ' PART-NUMBER-PO
+              ' STILL NOT CLEAN - CARRIED FORWARD'.
+
+       900-WriteSummary.
+           DISPLAY ' '.
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'RECORDS WORKED : ' WS-RECORDS-WORKED.
+           DISPLAY 'RESUBMITTED    : ' WS-RECORDS-FIXED.
+           DISPLAY 'CARRIED FORWARD: ' WS-RECORDS-CARRIED.
+           DISPLAY '---------------------------------------------'.
+
+       600-CLOSE-FILES.
+           CLOSE BADDATA-FILE, BADDATA-OUT, ERRORFILE, ERRFILEO,
+                 GOODDATA-FILE, STATEZIP, YEARLIM, VEHMAKE, VEHMODEL,
+                 POHIST, ERRTHRESH.
+
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
