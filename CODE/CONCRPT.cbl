@@ -0,0 +1,474 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCRPT.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * 10/31 Supplier concentration risk report - reads the same
+      * GOODDATA feed as SUPPRPT/FINALRPT and rolls parts up by
+      * SUPPLIER-CODE-PO, both overall and within each VEHICLE-MAKE-PO,
+      * to flag any supplier carrying more than a configurable share of
+      * the parts so an outage at one supplier's plant can be sized up
+      * ahead of time instead of discovered part by part.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input File GOODDATA with correct data records
+           SELECT GOODDATAIN ASSIGN TO GOODDATA
+           FILE STATUS IS IN-GOODDATA-KEY.
+
+      *10/31 Configurable concentration threshold, same one-value
+      * control-file pattern as ERRTHRESH - a whole-number percent.
+           SELECT CONCTHRESH ASSIGN TO CONCTHRSH
+           FILE STATUS IS IN-CONCTHRESH-KEY.
+
+      * Output Supplier Concentration Risk Report
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+           FILE STATUS IS REPORT-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GOODDATAIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+      *11/21 Widened from 558 to 971 along with GOODDATA-REC in
+      * FINALEX - see PARTSUB's SUPP-ADDRESS-PO/PURCHASE-ORDER-PO.
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS GOODDATAIN-REC.
+       01  GOODDATAIN-REC     PIC X(971).
+
+       FD  CONCTHRESH
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 3 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CONCTHRESH-REC.
+       01  CONCTHRESH-REC     PIC 9(3).
+
+       FD  RPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS RPT-REC.
+       01  RPT-REC PIC X(133).
+
+       FD  PRINT-LINE RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-REC.
+       01  PRINT-REC      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+           COPY PARTSUB. *> PART-SUPP-ADDR-PO Copybook
+
+       01 FILE-STATUS-CODES.
+      * File status key for input File GOODDATA
+           05 IN-GOODDATA-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File CONCTHRESH
+           05 IN-CONCTHRESH-KEY         PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File Status key for Report
+           05 REPORT-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 GOODDATAIN-EOF-WS               PIC X(01) VALUE 'N'.
+              88 GOODDATA-END-OF-FILE                    VALUE 'Y'.
+
+      *10/31 Parameter-driven concentration reject threshold, loaded
+      * once from the CONCTHRSH control file - defaults to 25 percent
+      * when the control file is empty.
+       01 WS-CONC-THRESHOLD                PIC 9(03) VALUE 025.
+
+      *Counter of records readed from GOODDATAIN file:
+       01 WS-IN-GOODDATA-CTR               PIC 9(7) VALUE ZERO.
+
+      *10/31 Overall per-supplier rollup, same table-driven approach
+      * SUPPRPT already uses for its scorecard.
+       01 WS-SUPPLIER-CONC-TABLE.
+           05 WS-CONC-ENTRY OCCURS 200 TIMES
+              INDEXED BY WS-CONC-IDX.
+              10 WS-CONC-SUPPLIER-CODE   PIC X(10) VALUE SPACES.
+              10 WS-CONC-PART-CTR        PIC 9(07) VALUE ZERO.
+       01 WS-CONC-MAX                    PIC 9(04) VALUE ZERO.
+       01 WS-CONC-FOUND-FLAG             PIC X VALUE 'N'.
+           88 CONC-FOUND                      VALUE 'Y'.
+
+      *10/31 Per-make, per-supplier rollup, so concentration can also
+      * be checked within one VEHICLE-MAKE-PO's parts rather than just
+      * across the whole file.
+       01 WS-MAKE-SUPPLIER-TABLE.
+           05 WS-MS-ENTRY OCCURS 500 TIMES
+              INDEXED BY WS-MS-IDX.
+              10 WS-MS-MAKE              PIC X(03) VALUE SPACES.
+              10 WS-MS-SUPPLIER          PIC X(10) VALUE SPACES.
+              10 WS-MS-PART-CTR          PIC 9(07) VALUE ZERO.
+       01 WS-MS-MAX                      PIC 9(04) VALUE ZERO.
+       01 WS-MS-FOUND-FLAG               PIC X VALUE 'N'.
+           88 MS-FOUND                        VALUE 'Y'.
+
+      *10/31 Per-make part totals, used as the denominator for the
+      * within-make concentration percentage.
+       01 WS-MAKE-TOTAL-TABLE.
+           05 WS-MT-ENTRY OCCURS 50 TIMES
+              INDEXED BY WS-MT-IDX.
+              10 WS-MT-MAKE              PIC X(03) VALUE SPACES.
+              10 WS-MT-PART-CTR          PIC 9(07) VALUE ZERO.
+       01 WS-MT-MAX                      PIC 9(04) VALUE ZERO.
+       01 WS-MT-FOUND-FLAG               PIC X VALUE 'N'.
+           88 MT-FOUND                        VALUE 'Y'.
+
+       01 WS-GRAND-PART-CTR               PIC 9(07) VALUE ZERO.
+       01 WS-CONC-PCT-WORK                PIC 9(05)V99 VALUE ZERO.
+       01 WS-OVER-THRESHOLD-CTR           PIC 9(05) VALUE ZERO.
+
+       01 WS-FLAGS.
+           05 WS-LINE-KTR               PIC 9(4) VALUE 0.
+       01 WS-PAGE-CTR                   PIC 9(4) VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE         PIC 9(4) VALUE 0055.
+
+      *************************************************************
+      ****** Report headings ******
+      *************************************************************
+       01 WS-BLANK-LINE                 PIC X(133)     VALUE SPACES.
+       01 WS-PAGE-HEADING.
+           05 FILLER              PIC X(3)       VALUE SPACES.
+           05 FILLER              PIC X(48) VALUE
+              'Destiny Auto Parts - Supplier Concentration Risk'.
+           05 FILLER              PIC X(60)      VALUE SPACES.
+           05 FILLER              PIC X(5)       VALUE 'PAGE '.
+           05 WS-PAGE-NO-OUT      PIC ZZZ9       VALUE ZERO.
+       01 WS-HEADER-1.
+          05 FILLER              PIC X(3)       VALUE SPACES.
+          05 FILLER              PIC X(41) VALUE
+             'OVERALL SUPPLIER CONCENTRATION'.
+       01 WS-HEADER.
+          05 FILLER              PIC X(3)       VALUE SPACES.
+          05 FILLER              PIC X(10)      VALUE 'Supplier'.
+          05 FILLER              PIC X(04)      VALUE SPACES.
+          05 FILLER              PIC X(10)      VALUE 'Make'.
+          05 FILLER              PIC X(02)      VALUE SPACES.
+          05 FILLER              PIC X(08)      VALUE 'Parts'.
+          05 FILLER              PIC X(03)      VALUE SPACES.
+          05 FILLER              PIC X(07)      VALUE 'Pct'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(20)      VALUE 'Flag'.
+
+       01 WS-UNDERLINE.
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 FILLER                    PIC X(10)      VALUE ALL '='.
+           05 FILLER                    PIC X(04)      VALUE SPACE.
+           05 FILLER                    PIC X(10)      VALUE ALL '='.
+           05 FILLER                    PIC X(02)      VALUE SPACE.
+           05 FILLER                    PIC X(08)      VALUE ALL '='.
+           05 FILLER                    PIC X(03)      VALUE SPACE.
+           05 FILLER                    PIC X(07)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACE.
+           05 FILLER                    PIC X(20)      VALUE ALL '='.
+
+       01 WS-CONC-LINE-OUT.
+          05 FILLER                 PIC X(3)       VALUE SPACES.
+          05 CONC-SUPPLIER-OUT      PIC X(10)      VALUE SPACES.
+          05 FILLER                 PIC X(04)      VALUE SPACES.
+          05 CONC-MAKE-OUT          PIC X(10)      VALUE SPACES.
+          05 FILLER                 PIC X(02)      VALUE SPACES.
+          05 CONC-PARTS-OUT         PIC ZZZ,ZZ9    VALUE ZERO.
+          05 FILLER                 PIC X(03)      VALUE SPACES.
+          05 CONC-PCT-OUT           PIC ZZ9.99     VALUE ZERO.
+          05 FILLER                 PIC X(05)      VALUE SPACES.
+          05 CONC-FLAG-OUT          PIC X(20)      VALUE SPACES.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-SUMMARY-LABEL      PIC X(34) VALUE SPACES.
+           05 WS-SUMMARY-COUNT      PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER                PIC X(96) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 100-Main2 UNTIL GOODDATAIN-EOF-WS = 'Y'.
+           PERFORM 700-PrintOverallConcentration.
+           PERFORM 750-PrintMakeConcentration.
+           PERFORM 900-WriteSummary.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+      * Initialization Routine
+           INITIALIZE PART-SUPP-ADDR-PO.
+           INITIALIZE WS-SUPPLIER-CONC-TABLE.
+           INITIALIZE WS-MAKE-SUPPLIER-TABLE.
+           INITIALIZE WS-MAKE-TOTAL-TABLE.
+           PERFORM 300-Open-Files.
+           PERFORM 310-LoadConcThreshold.
+           MOVE SPACES TO PRINT-REC.
+           PERFORM 800-NEW-PAGE.
+      * Priming Read
+           PERFORM 400-Read-GOODDATAIN.
+
+       100-Main2.
+           PERFORM 200-Accumulate-Concentration.
+           PERFORM 400-Read-GOODDATAIN.
+
+       200-Accumulate-Concentration.
+           PERFORM 210-Find-Supplier.
+           IF NOT CONC-FOUND
+              PERFORM 220-Add-Supplier
+           END-IF.
+           ADD 1 TO WS-CONC-PART-CTR (WS-CONC-IDX).
+           ADD 1 TO WS-GRAND-PART-CTR.
+           PERFORM 230-Find-MakeSupplier.
+           IF NOT MS-FOUND
+              PERFORM 240-Add-MakeSupplier
+           END-IF.
+           ADD 1 TO WS-MS-PART-CTR (WS-MS-IDX).
+           PERFORM 250-Find-MakeTotal.
+           IF NOT MT-FOUND
+              PERFORM 260-Add-MakeTotal
+           END-IF.
+           ADD 1 TO WS-MT-PART-CTR (WS-MT-IDX).
+
+       210-Find-Supplier.
+           MOVE 'N' TO WS-CONC-FOUND-FLAG.
+           PERFORM VARYING WS-CONC-IDX FROM 1 BY 1
+              UNTIL WS-CONC-IDX > WS-CONC-MAX OR CONC-FOUND
+                 IF WS-CONC-SUPPLIER-CODE (WS-CONC-IDX)
+                       = SUPPLIER-CODE-PO
+                    MOVE 'Y' TO WS-CONC-FOUND-FLAG
+                 END-IF
+           END-PERFORM.
+           IF NOT CONC-FOUND
+              SET WS-CONC-IDX TO WS-CONC-MAX
+           ELSE
+              SET WS-CONC-IDX DOWN BY 1
+           END-IF.
+
+       220-Add-Supplier.
+           ADD 1 TO WS-CONC-MAX.
+           SET WS-CONC-IDX TO WS-CONC-MAX.
+           MOVE SUPPLIER-CODE-PO TO WS-CONC-SUPPLIER-CODE (WS-CONC-IDX).
+
+       230-Find-MakeSupplier.
+           MOVE 'N' TO WS-MS-FOUND-FLAG.
+           PERFORM VARYING WS-MS-IDX FROM 1 BY 1
+              UNTIL WS-MS-IDX > WS-MS-MAX OR MS-FOUND
+                 IF WS-MS-MAKE (WS-MS-IDX) = VEHICLE-MAKE-PO
+                    AND WS-MS-SUPPLIER (WS-MS-IDX) = SUPPLIER-CODE-PO
+                    MOVE 'Y' TO WS-MS-FOUND-FLAG
+                 END-IF
+           END-PERFORM.
+           IF NOT MS-FOUND
+              SET WS-MS-IDX TO WS-MS-MAX
+           ELSE
+              SET WS-MS-IDX DOWN BY 1
+           END-IF.
+
+       240-Add-MakeSupplier.
+           ADD 1 TO WS-MS-MAX.
+           SET WS-MS-IDX TO WS-MS-MAX.
+           MOVE VEHICLE-MAKE-PO TO WS-MS-MAKE (WS-MS-IDX).
+           MOVE SUPPLIER-CODE-PO TO WS-MS-SUPPLIER (WS-MS-IDX).
+
+       250-Find-MakeTotal.
+           MOVE 'N' TO WS-MT-FOUND-FLAG.
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+              UNTIL WS-MT-IDX > WS-MT-MAX OR MT-FOUND
+                 IF WS-MT-MAKE (WS-MT-IDX) = VEHICLE-MAKE-PO
+                    MOVE 'Y' TO WS-MT-FOUND-FLAG
+                 END-IF
+           END-PERFORM.
+           IF NOT MT-FOUND
+              SET WS-MT-IDX TO WS-MT-MAX
+           ELSE
+              SET WS-MT-IDX DOWN BY 1
+           END-IF.
+
+       260-Add-MakeTotal.
+           ADD 1 TO WS-MT-MAX.
+           SET WS-MT-IDX TO WS-MT-MAX.
+           MOVE VEHICLE-MAKE-PO TO WS-MT-MAKE (WS-MT-IDX).
+
+       300-Open-Files.
+           OPEN INPUT GOODDATAIN.
+      *    Input File Status Checking for GOODDATA File
+           IF IN-GOODDATA-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input GOODDATA File'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN INPUT CONCTHRESH.
+      *    Input File Status Checking for CONCTHRESH File
+           IF IN-CONCTHRESH-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input CONCTHRESH File'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT RPTFILE.
+      *Output File Status checking for RPTFILE
+           IF REPORT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning RPTFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT PRINT-LINE.
+
+       310-LoadConcThreshold.
+           READ CONCTHRESH INTO WS-CONC-THRESHOLD
+              AT END
+                 DISPLAY
+                  'CONCTHRSH control file empty, using default of 25'
+           END-READ.
+           CLOSE CONCTHRESH.
+
+       400-Read-GOODDATAIN.
+           READ GOODDATAIN INTO PART-SUPP-ADDR-PO
+      * Set AT END Switch
+                AT END MOVE "Y" TO GOODDATAIN-EOF-WS
+                IF IN-GOODDATA-KEY  = '00' THEN
+                    DISPLAY
+                        '---------------------------------------------'
+                    DISPLAY 'Input file GOODDATAIN reading problem'
+                    PERFORM 2000-ABEND-RTN
+                END-IF
+           END-READ.
+      * To count number of records readed from GOODDATAIN file.
+           IF (NOT GOODDATA-END-OF-FILE) THEN
+              ADD +1 TO WS-IN-GOODDATA-CTR
+           END-IF.
+
+       600-CLOSE-FILES.
+           CLOSE  GOODDATAIN, RPTFILE, PRINT-LINE.
+
+      *11/21 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       700-PrintOverallConcentration.
+      *10/31 Print one line per supplier's share of the total parts
+      * on file, flagged when it exceeds WS-CONC-THRESHOLD.
+           PERFORM VARYING WS-CONC-IDX FROM 1 BY 1
+              UNTIL WS-CONC-IDX > WS-CONC-MAX
+                 PERFORM 710-Write-Overall-Line
+           END-PERFORM.
+
+       710-Write-Overall-Line.
+           IF WS-LINE-KTR > WS-MAX-LINES-PER-PAGE
+              PERFORM 800-NEW-PAGE
+           END-IF.
+           MOVE SPACES TO WS-CONC-LINE-OUT.
+           MOVE WS-CONC-SUPPLIER-CODE (WS-CONC-IDX)
+              TO CONC-SUPPLIER-OUT.
+           MOVE 'ALL MAKES' TO CONC-MAKE-OUT.
+           MOVE WS-CONC-PART-CTR (WS-CONC-IDX) TO CONC-PARTS-OUT.
+           IF WS-GRAND-PART-CTR > ZERO
+              COMPUTE WS-CONC-PCT-WORK ROUNDED =
+                 (WS-CONC-PART-CTR (WS-CONC-IDX) * 100) /
+                 WS-GRAND-PART-CTR
+           ELSE
+              MOVE ZERO TO WS-CONC-PCT-WORK
+           END-IF.
+           MOVE WS-CONC-PCT-WORK TO CONC-PCT-OUT.
+           IF WS-CONC-PCT-WORK > WS-CONC-THRESHOLD
+              MOVE '*** OVER THRESHOLD ***' TO CONC-FLAG-OUT
+              ADD 1 TO WS-OVER-THRESHOLD-CTR
+           END-IF.
+           WRITE PRINT-REC FROM WS-CONC-LINE-OUT.
+           ADD 1 TO WS-LINE-KTR.
+
+       750-PrintMakeConcentration.
+      *10/31 Print one line per make/supplier combination's share of
+      * that make's parts, flagged the same way as the overall table.
+           WRITE PRINT-REC FROM WS-BLANK-LINE.
+           ADD 1 TO WS-LINE-KTR.
+           MOVE SPACES TO WS-HEADER-1.
+           MOVE SPACES TO WS-HEADER-1.
+           MOVE 'CONCENTRATION WITHIN EACH VEHICLE MAKE'
+              TO WS-HEADER-1 (4:38).
+           WRITE PRINT-REC FROM WS-HEADER-1.
+           WRITE PRINT-REC FROM WS-HEADER.
+           WRITE PRINT-REC FROM WS-UNDERLINE.
+           ADD 3 TO WS-LINE-KTR.
+           PERFORM VARYING WS-MS-IDX FROM 1 BY 1
+              UNTIL WS-MS-IDX > WS-MS-MAX
+                 PERFORM 760-Write-Make-Line
+           END-PERFORM.
+
+       760-Write-Make-Line.
+           IF WS-LINE-KTR > WS-MAX-LINES-PER-PAGE
+              PERFORM 800-NEW-PAGE
+           END-IF.
+           PERFORM 770-Find-MakeTotal-ForMS.
+           MOVE SPACES TO WS-CONC-LINE-OUT.
+           MOVE WS-MS-SUPPLIER (WS-MS-IDX) TO CONC-SUPPLIER-OUT.
+           MOVE WS-MS-MAKE (WS-MS-IDX) TO CONC-MAKE-OUT.
+           MOVE WS-MS-PART-CTR (WS-MS-IDX) TO CONC-PARTS-OUT.
+           IF WS-MT-PART-CTR (WS-MT-IDX) > ZERO
+              COMPUTE WS-CONC-PCT-WORK ROUNDED =
+                 (WS-MS-PART-CTR (WS-MS-IDX) * 100) /
+                 WS-MT-PART-CTR (WS-MT-IDX)
+           ELSE
+              MOVE ZERO TO WS-CONC-PCT-WORK
+           END-IF.
+           MOVE WS-CONC-PCT-WORK TO CONC-PCT-OUT.
+           IF WS-CONC-PCT-WORK > WS-CONC-THRESHOLD
+              MOVE '*** OVER THRESHOLD ***' TO CONC-FLAG-OUT
+              ADD 1 TO WS-OVER-THRESHOLD-CTR
+           END-IF.
+           WRITE PRINT-REC FROM WS-CONC-LINE-OUT.
+           ADD 1 TO WS-LINE-KTR.
+
+       770-Find-MakeTotal-ForMS.
+           MOVE 'N' TO WS-MT-FOUND-FLAG.
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+              UNTIL WS-MT-IDX > WS-MT-MAX OR MT-FOUND
+                 IF WS-MT-MAKE (WS-MT-IDX) = WS-MS-MAKE (WS-MS-IDX)
+                    MOVE 'Y' TO WS-MT-FOUND-FLAG
+                 END-IF
+           END-PERFORM.
+           IF NOT MT-FOUND
+              SET WS-MT-IDX TO WS-MT-MAX
+           ELSE
+              SET WS-MT-IDX DOWN BY 1
+           END-IF.
+
+       800-NEW-PAGE.
+           ADD 1 TO WS-PAGE-CTR.
+           MOVE WS-PAGE-CTR TO WS-PAGE-NO-OUT.
+           WRITE PRINT-REC FROM WS-PAGE-HEADING AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM WS-HEADER-1.
+           WRITE PRINT-REC FROM WS-HEADER.
+           WRITE PRINT-REC FROM WS-UNDERLINE.
+           MOVE ZERO TO WS-LINE-KTR.
+
+       900-WriteSummary.
+           WRITE PRINT-REC FROM WS-BLANK-LINE.
+           MOVE 'RUN SUMMARY' TO WS-SUMMARY-LABEL.
+           MOVE ZERO TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'CONCENTRATION THRESHOLD (PERCENT)' TO WS-SUMMARY-LABEL.
+           MOVE WS-CONC-THRESHOLD TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL PARTS ON FILE' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-PART-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'SUPPLIER/MAKE LINES OVER THRESHOLD'
+              TO WS-SUMMARY-LABEL.
+           MOVE WS-OVER-THRESHOLD-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
