@@ -0,0 +1,406 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRTVALID.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * 10/31 Interactive single-record validator - a console-driven
+      * program in the same spirit as PARTINQ, except instead of
+      * looking a part up it lets staff key in (or paste) one
+      * PART-SUPP-ADDR-PO record and runs it through the very same
+      * four edit subprograms FINALEX's 201-PROCESS-DATA-CONTINUED
+      * calls (PARTEDIT, SUPPEDIT, ADDREDIT for each address occurrence,
+      * POEDIT for each purchase-order occurrence), then displays the
+      * resulting ERRORCOUNTER/ERROR-MESSAGE output - no PARTSUPPIN, no
+      * batch run, just an immediate answer on whether a proposed fix
+      * would pass.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input File STATEZIP with StateName, Acronym, and zipcode range
+           SELECT STATEZIP ASSIGN TO STATEZIP
+           FILE STATUS IS IN-STATEZIP-KEY.
+
+           SELECT YEARLIM ASSIGN TO YEARLIM
+           FILE STATUS IS IN-YEARLIM-KEY.
+
+           SELECT VEHMAKE ASSIGN TO VEHMAKE
+           FILE STATUS IS IN-VEHMAKE-KEY.
+
+      *11/21 Control file with the valid vehicle-make/model
+      * combinations - see MODELTAB.
+           SELECT VEHMODEL ASSIGN TO VEHMODEL
+           FILE STATUS IS IN-VEHMODEL-KEY.
+
+           SELECT ERRTHRESH ASSIGN TO ERRTHRSH
+           FILE STATUS IS IN-ERRTHRESH-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Input File STATEZIP with StateName, Acronym, and zipcode range
+       FD  STATEZIP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 31 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS STATEZIP-REC.
+       01  STATEZIP-REC     PIC X(31).
+
+       FD  YEARLIM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 8 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS YEARLIM-REC.
+       01  YEARLIM-REC     PIC X(8).
+
+       FD  VEHMAKE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHMAKE-REC.
+       01  VEHMAKE-REC     PIC X(20).
+
+       FD  VEHMODEL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 14 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHMODEL-REC.
+       01  VEHMODEL-REC     PIC X(14).
+
+       FD  ERRTHRESH
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 2 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ERRTHRESH-REC.
+       01  ERRTHRESH-REC     PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+           COPY PARTSUB.  *>Part/Supplier/Address/PO record being tested
+           COPY YEARLIM.  *>Vehicle-year valid range control table
+           COPY MAKETAB.  *>Vehicle-make code/name control table
+      *11/21 Vehicle-make/model cross-reference control table
+           COPY MODELTAB.
+           COPY STATEZIP. *>State/zip-range control table
+           COPY SUPPLIER. *>SUPPEDIT's LINKAGE record
+           COPY SUPADDRS. *>ADDREDIT's LINKAGE record
+           COPY PRCHSORD. *>POEDIT's LINKAGE record
+           COPY ERRORS.
+
+       01 FILE-STATUS-CODES.
+      * File status key for input File STATEZIP
+           05 IN-STATEZIP-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File YEARLIM
+           05 IN-YEARLIM-KEY             PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File VEHMAKE
+           05 IN-VEHMAKE-KEY             PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File VEHMODEL
+           05 IN-VEHMODEL-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File ERRTHRESH
+           05 IN-ERRTHRESH-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 STATEZIP-EOF-WS                 PIC X(01) VALUE 'N'.
+              88 STATEZIP-EOF                            VALUE 'Y'.
+           05 VEHMAKE-EOF-WS                  PIC X(01) VALUE 'N'.
+              88 VEHMAKE-EOF                             VALUE 'Y'.
+           05 VEHMODEL-EOF-WS                 PIC X(01) VALUE 'N'.
+              88 VEHMODEL-EOF                            VALUE 'Y'.
+
+       01 WS-CONTINUE-FLAG                  PIC X(01) VALUE 'Y'.
+           88 KEEP-VALIDATING                        VALUE 'Y'.
+       01 WS-MAKE-INDEX                     PIC 9(4) VALUE 1.
+       01 WS-MODEL-INDEX                    PIC 9(4) VALUE 1.
+
+      *10/31 Staging fields for the PARTEDIT call - same field names
+      * PARTEDIT's own LINKAGE SECTION uses, same as FINALEX's
+      * PARTS-OUT group under WS-PART-SUPP-ADDR-PO-OUT.
+       01  PARTS-OUT.
+           05  PART-NUMBER-OUT       PIC X(23) VALUE SPACES.
+           05  PART-NAME-OUT         PIC X(14) VALUE SPACES.
+           05  SPEC-NUMBER-OUT       PIC X(07) VALUE SPACES.
+           05  GOVT-COMML-CODE-OUT   PIC X(01) VALUE SPACES.
+           05  BLUEPRINT-NUMBER-OUT  PIC X(10) VALUE SPACES.
+           05  UNIT-OF-MEASURE-OUT   PIC X(03) VALUE SPACES.
+           05  VEHICLE-MAKE-OUT      PIC X(03) VALUE SPACES.
+           05  VEHICLE-MODEL-OUT     PIC X(10) VALUE SPACES.
+           05  VEHICLE-YEAR-OUT      PIC X(04) VALUE '0000'.
+       01 WS-WEEKS-LEAD-AUX                 PIC 9(03) COMP.
+
+       01 WS-ADDR-COUNTER                   PIC 9(1) VALUE 1.
+       01 WS-PO-COUNTER                     PIC 9(1) VALUE 1.
+       01 WS-ERR-DISPLAY-IDX                PIC 9(2) VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 100-Main2 UNTIL NOT KEEP-VALIDATING.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'PART-SUPP-ADDR-PO INTERACTIVE VALIDATOR'.
+           DISPLAY '---------------------------------------------'.
+           PERFORM 300-Open-Files.
+
+       100-Main2.
+           PERFORM 200-GetRecord.
+           IF PART-SUPP-ADDR-PO = SPACES OR PART-SUPP-ADDR-PO = 'END'
+              MOVE 'N' TO WS-CONTINUE-FLAG
+           ELSE
+              PERFORM 310-ValidateRecord
+              PERFORM 400-DisplayResults
+           END-IF.
+
+       200-GetRecord.
+           DISPLAY ' '.
+           DISPLAY 'KEY IN (OR PASTE) A PART-SUPP-ADDR-PO RECORD,'.
+           DISPLAY 'OR END TO QUIT: ' WITH NO ADVANCING.
+           ACCEPT PART-SUPP-ADDR-PO.
+
+       300-Open-Files.
+           OPEN INPUT STATEZIP.
+      *    Input File Status Checking for STATEZIP file
+           IF IN-STATEZIP-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input STATEZIP File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3000-LoadInitialize
+           END-IF.
+
+           OPEN INPUT YEARLIM.
+      *    Input File Status Checking for YEARLIM file
+           IF IN-YEARLIM-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input YEARLIM File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3200-LoadYearLimits
+           END-IF.
+
+           OPEN INPUT VEHMAKE.
+      *    Input File Status Checking for VEHMAKE file
+           IF IN-VEHMAKE-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input VEHMAKE File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3400-LoadMakeTable
+           END-IF.
+
+           OPEN INPUT VEHMODEL.
+      *    Input File Status Checking for VEHMODEL file
+           IF IN-VEHMODEL-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input VEHMODEL File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3600-LoadModelTable
+           END-IF.
+
+           OPEN INPUT ERRTHRESH.
+      *    Input File Status Checking for ERRTHRESH file
+           IF IN-ERRTHRESH-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input ERRTHRESH File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3500-LoadErrorThreshold
+           END-IF.
+
+       3000-LoadInitialize.
+           INITIALIZE STATEZIP-TABLE.
+           INITIALIZE STATEZIP-INDEX.
+           PERFORM 3150-ReadNextState UNTIL STATEZIP-EOF.
+           MOVE STATEZIP-INDEX TO STATEZIP-MAX.
+
+       3150-ReadNextState.
+           READ STATEZIP INTO STATEZIP-LIST(STATEZIP-INDEX)
+              AT END
+                 MOVE 'Y' TO STATEZIP-EOF-WS
+           END-READ.
+           ADD 1 TO STATEZIP-INDEX.
+
+       3200-LoadYearLimits.
+           READ YEARLIM INTO YEAR-LIMITS
+              AT END
+                 DISPLAY
+                    'YEARLIM control file empty, using default range'
+           END-READ.
+
+       3400-LoadMakeTable.
+           INITIALIZE MAKE-TABLE.
+           MOVE 1 TO WS-MAKE-INDEX.
+           PERFORM 3450-ReadNextMake UNTIL VEHMAKE-EOF.
+           COMPUTE MAKE-MAX = WS-MAKE-INDEX - 1.
+
+       3450-ReadNextMake.
+           READ VEHMAKE INTO MAKE-LIST(WS-MAKE-INDEX)
+              AT END
+                 MOVE 'Y' TO VEHMAKE-EOF-WS
+           END-READ.
+           IF NOT VEHMAKE-EOF
+              ADD 1 TO WS-MAKE-INDEX
+           END-IF.
+
+      *11/21 Loads MODEL-TABLE from VEHMODEL, same shape as
+      * 3400-LoadMakeTable/3450-ReadNextMake above.
+       3600-LoadModelTable.
+           INITIALIZE MODEL-TABLE.
+           MOVE 1 TO WS-MODEL-INDEX.
+           PERFORM 3650-ReadNextModel UNTIL VEHMODEL-EOF.
+           COMPUTE MODEL-MAX = WS-MODEL-INDEX - 1.
+
+       3650-ReadNextModel.
+           READ VEHMODEL INTO MODEL-LIST(WS-MODEL-INDEX)
+              AT END
+                 MOVE 'Y' TO VEHMODEL-EOF-WS
+           END-READ.
+           IF NOT VEHMODEL-EOF
+              ADD 1 TO WS-MODEL-INDEX
+           END-IF.
+
+       3500-LoadErrorThreshold.
+           READ ERRTHRESH INTO ERROR-THRESHOLD
+              AT END
+                 DISPLAY
+                  'ERRTHRESH control file empty, using default of 3'
+           END-READ.
+
+       600-CLOSE-FILES.
+           CLOSE  STATEZIP, YEARLIM, VEHMAKE, VEHMODEL, ERRTHRESH.
+
+      *11/21 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       310-ValidateRecord.
+      *11/22 INITIALIZE DATA-ERRORS would also reset ERROR-THRESHOLD
+      * back to its category default of zero instead of the value
+      * 3500-LoadErrorThreshold read from ERRTHRESH, so only the
+      * per-record fields are named here and ERROR-THRESHOLD is left
+      * alone.
+           INITIALIZE ERROR-MESSAGES, ERRORCOUNTER, DATA-ERROR-FLAG.
+
+           PERFORM 320-MovePartEdit.
+           CALL 'PARTEDIT' USING
+              PART-NUMBER-OUT,
+              PART-NAME-OUT,
+              SPEC-NUMBER-OUT,
+              GOVT-COMML-CODE-OUT,
+              BLUEPRINT-NUMBER-OUT,
+              UNIT-OF-MEASURE-OUT,
+              WS-WEEKS-LEAD-AUX,
+              VEHICLE-MAKE-OUT,
+              VEHICLE-MODEL-OUT,
+              VEHICLE-YEAR-OUT,
+              YEAR-LIMITS,
+              MAKE-TABLE,
+              MAKE-MAX,
+              MODEL-TABLE,
+              MODEL-MAX,
+              DATA-ERRORS.
+
+           IF NOT WRONG-DATA
+              MOVE SUPPLIERS-PO TO SUPPLIERS
+              CALL 'SUPPEDIT' USING
+                 SUPPLIERS,
+                 DATA-ERRORS
+              IF ERRORCOUNTER > ERROR-THRESHOLD
+                 MOVE 'Y' TO DATA-ERROR-FLAG
+              END-IF
+           END-IF.
+
+           IF NOT WRONG-DATA
+              PERFORM
+                 VARYING WS-ADDR-COUNTER
+                 FROM 1 BY 1
+                 UNTIL WS-ADDR-COUNTER > SUPP-ADDR-COUNT-PO
+                    OR WRONG-DATA
+                    MOVE SUPP-ADDRESS-PO(WS-ADDR-COUNTER)
+                       TO SUPP-ADDRESS
+                    CALL 'ADDREDIT'
+                       USING SUPP-ADDRESS,
+                             STATEZIP-TABLE,
+                             STATEZIP-MAX,
+                             DATA-ERRORS
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
+                       MOVE 'Y' TO DATA-ERROR-FLAG
+                    END-IF
+              END-PERFORM
+           END-IF.
+
+           IF NOT WRONG-DATA
+              PERFORM
+                 VARYING WS-PO-COUNTER
+                 FROM 1 BY 1
+                 UNTIL WS-PO-COUNTER > PURCHASE-ORDER-COUNT-PO
+                    OR WRONG-DATA
+                    MOVE PURCHASE-ORDER-PO(WS-PO-COUNTER)
+                       TO PURCHASE-ORDERS
+                    CALL 'POEDIT'
+                       USING PURCHASE-ORDERS,
+                             DATA-ERRORS
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
+                       MOVE 'Y' TO DATA-ERROR-FLAG
+                    END-IF
+              END-PERFORM
+           END-IF.
+
+       320-MovePartEdit.
+           MOVE PART-NUMBER-PO TO PART-NUMBER-OUT.
+           MOVE PART-NAME-PO TO PART-NAME-OUT.
+           MOVE SPEC-NUMBER-PO TO SPEC-NUMBER-OUT.
+           MOVE GOVT-COMML-CODE-PO TO GOVT-COMML-CODE-OUT.
+           MOVE BLUEPRINT-NUMBER-PO TO BLUEPRINT-NUMBER-OUT.
+           MOVE UNIT-OF-MEASURE-PO TO UNIT-OF-MEASURE-OUT.
+           MOVE VEHICLE-MAKE-PO TO VEHICLE-MAKE-OUT.
+           MOVE VEHICLE-MODEL-PO TO VEHICLE-MODEL-OUT.
+           MOVE VEHICLE-YEAR-PO TO VEHICLE-YEAR-OUT.
+           COMPUTE WS-WEEKS-LEAD-AUX = 0 + WEEKS-LEAD-TIME-PO.
+
+       400-DisplayResults.
+           DISPLAY ' '.
+           DISPLAY 'PART NUMBER TESTED: ' PART-NUMBER-PO.
+           IF WRONG-DATA
+              DISPLAY 'RESULT: REJECTED'
+           ELSE
+              IF WARNING
+                 DISPLAY 'RESULT: ACCEPTED WITH WARNINGS'
+              ELSE
+                 DISPLAY 'RESULT: ACCEPTED - NO ERRORS'
+              END-IF
+           END-IF.
+           DISPLAY 'ERRORCOUNTER: ' ERRORCOUNTER.
+           IF ERRORCOUNTER > 0
+              PERFORM 410-DisplayOneError
+                 VARYING WS-ERR-DISPLAY-IDX FROM 1 BY 1
+                 UNTIL WS-ERR-DISPLAY-IDX > ERRORCOUNTER
+           END-IF.
+
+       410-DisplayOneError.
+           DISPLAY '  REASON ' ERROR-REASON-CODE (WS-ERR-DISPLAY-IDX)
+              ': ' ERROR-MESSAGE (WS-ERR-DISPLAY-IDX).
