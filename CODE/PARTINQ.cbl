@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTINQ.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * Online part-lookup/inquiry transaction against PARTS-FILE.
+      * There is no CICS region in this shop, so "online" here means a
+      * console-driven inquiry program an operator runs interactively -
+      * it prompts for a part number, reports back what FINALEX wrote
+      * to PARTS-FILE for it, and loops until the operator keys END.
+      *10/15 New program.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-FILE ASSIGN TO PARTS
+           FILE STATUS IS IN-PARTSFILE-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 102 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARTS-REC.
+       01  PARTS-REC.
+           05  REC-PART-NUMBER       PIC X(23) VALUE SPACES.
+           05  REC-PART-NAME         PIC X(14) VALUE SPACES.
+           05  REC-SPEC-NUMBER       PIC X(07) VALUE SPACES.
+           05  REC-GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+           05  REC-BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+           05  REC-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+           05  REC-WEEKS-LEAD-TIME   PIC S9(04) COMP VALUE ZEROS.
+           05  REC-VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+           05  REC-VEHICLE-MODEL     PIC X(05) VALUE SPACES.
+           05  REC-VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+      *10/31 Free-text special-handling note - see PARTSUB's
+      * COMMENTS-PO.
+           05  REC-COMMENTS          PIC X(30) VALUE SPACES.
+
+      *11/09 FINALEX now ends PARTS-FILE with a trailer record -
+      * checked below via PARTS-TRAILER-TEST so it is skipped rather
+      * than displayed as if it were a real part.
+       01  PARTS-REC-TEST REDEFINES PARTS-REC.
+           05  PARTS-TRAILER-TEST    PIC X(07).
+           05  FILLER                PIC X(95).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-CODES.
+      * File status key for input File PARTS-FILE
+           05 IN-PARTSFILE-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 PARTSFILE-EOF-WS                PIC X(01) VALUE 'N'.
+              88 PARTSFILE-EOF                           VALUE 'Y'.
+
+       01 WS-SEARCH-PART-NUMBER             PIC X(23) VALUE SPACES.
+       01 WS-FOUND-FLAG                     PIC X(01) VALUE 'N'.
+           88 PART-FOUND                            VALUE 'Y'.
+       01 WS-CONTINUE-FLAG                  PIC X(01) VALUE 'Y'.
+           88 KEEP-SEARCHING                        VALUE 'Y'.
+       01 WS-WEEKS-LEAD-TIME-DISPLAY        PIC 9(04).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 100-Main2 UNTIL NOT KEEP-SEARCHING.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'PART NUMBER INQUIRY'.
+           DISPLAY '---------------------------------------------'.
+
+       100-Main2.
+           PERFORM 200-GetSearchKey.
+           IF WS-SEARCH-PART-NUMBER = SPACES
+              OR WS-SEARCH-PART-NUMBER = 'END'
+                 MOVE 'N' TO WS-CONTINUE-FLAG
+           ELSE
+              PERFORM 300-FindPart
+              PERFORM 400-DisplayResult
+           END-IF.
+
+       200-GetSearchKey.
+           DISPLAY 'ENTER PART NUMBER TO LOOK UP (END TO QUIT): '
+              WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-PART-NUMBER.
+
+      * Scans PARTS-FILE from the top for every inquiry since the file
+      * is sequential, not indexed - fine for an occasional lookup, but
+      * this is the first place to reach for an indexed PARTS-FILE if
+      * this program ever needs to serve a high-volume online region.
+       300-FindPart.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE 'N' TO PARTSFILE-EOF-WS.
+           OPEN INPUT PARTS-FILE.
+           IF IN-PARTSFILE-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning PARTS-FILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+           PERFORM 310-ReadNextPart
+              UNTIL PART-FOUND OR PARTSFILE-EOF.
+           CLOSE PARTS-FILE.
+
+       310-ReadNextPart.
+           READ PARTS-FILE
+              AT END MOVE 'Y' TO PARTSFILE-EOF-WS
+           END-READ.
+           IF NOT PARTSFILE-EOF
+              IF PARTS-TRAILER-TEST NOT = 'TRAILER'
+                 IF REC-PART-NUMBER = WS-SEARCH-PART-NUMBER
+                    MOVE 'Y' TO WS-FOUND-FLAG
+                 END-IF
+              END-IF
+           END-IF.
+
+       400-DisplayResult.
+           IF PART-FOUND
+              COMPUTE WS-WEEKS-LEAD-TIME-DISPLAY = REC-WEEKS-LEAD-TIME
+              DISPLAY 'PART NUMBER     : ' REC-PART-NUMBER
+              DISPLAY 'PART NAME       : ' REC-PART-NAME
+              DISPLAY 'SPEC NUMBER     : ' REC-SPEC-NUMBER
+              DISPLAY 'GOVT/COMML CODE : ' REC-GOVT-COMML-CODE
+              DISPLAY 'BLUEPRINT NUMBER: ' REC-BLUEPRINT-NUMBER
+              DISPLAY 'UNIT OF MEASURE : ' REC-UNIT-OF-MEASURE
+              DISPLAY 'WEEKS LEAD TIME : ' WS-WEEKS-LEAD-TIME-DISPLAY
+              DISPLAY 'VEHICLE MAKE    : ' REC-VEHICLE-MAKE
+              DISPLAY 'VEHICLE MODEL   : ' REC-VEHICLE-MODEL
+              DISPLAY 'VEHICLE YEAR    : ' REC-VEHICLE-YEAR
+              DISPLAY 'COMMENTS        : ' REC-COMMENTS
+           ELSE
+              DISPLAY 'PART NUMBER NOT FOUND: ' WS-SEARCH-PART-NUMBER
+           END-IF.
+           DISPLAY ' '.
+
+       600-CLOSE-FILES.
+           CONTINUE.
+
+      *11/21 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
