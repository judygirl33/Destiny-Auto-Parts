@@ -13,6 +13,10 @@
            SELECT GOODDATAIN ASSIGN TO GOODDATA
            FILE STATUS IS IN-GOODDATA-KEY.
 
+      *10/07 Control file with the valid vehicle-make codes/names
+           SELECT VEHMAKE ASSIGN TO VEHMAKE
+           FILE STATUS IS IN-VEHMAKE-KEY.
+
       * Error File
            SELECT ERRORFILE ASSIGN TO ERRFILE
            FILE STATUS IS OUT-ERRORFILE-KEY.
@@ -24,16 +28,63 @@
            SELECT RPTFILE ASSIGN TO RPTFILE
            FILE STATUS IS REPORT-KEY.
 
+      *10/11 GOODDATA, sorted into part-number/make/supplier sequence
+      * (PARM-selected) ahead of the control-break read.
+           SELECT SORTWK ASSIGN TO SRTWK01.
+
+           SELECT GOODDATA-SORTED ASSIGN TO GDSORTED
+           FILE STATUS IS IN-GDSORTED-KEY.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  GOODDATAIN
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 473 CHARACTERS
+      *11/21 Widened from 558 to 971 along with GOODDATA-REC in
+      * FINALEX - see PARTSUB's SUPP-ADDRESS-PO/PURCHASE-ORDER-PO.
+           RECORD CONTAINS 971 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS GOODDATAIN-REC.
-       01  GOODDATAIN-REC     PIC X(473).
+       01  GOODDATAIN-REC     PIC X(971).
+
+       FD  VEHMAKE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHMAKE-REC.
+       01  VEHMAKE-REC     PIC X(20).
+
+      *10/11 Sort work record - only the three fields the report can be
+      * grouped on are broken out; the rest of the GOODDATA record
+      * rides along as filler so GIVING writes it back out unchanged.
+      *10/27 Trailing filler widened by 9 bytes to keep pace with
+      * PART-SUPP-ADDR-PO growing for CURRENCY-CODE-PO - the three
+      * sort keys above all sit ahead of the purchase-order group so
+      * their offsets are unaffected.
+      *10/31 Widened another 76 bytes for COMMENTS-PO/PO-COMMENTS-PO,
+      * same reasoning.
+      *11/21 Widened another 413 bytes (456 to 869) for
+      * SUPP-ADDRESS-PO/PURCHASE-ORDER-PO growing from OCCURS 3 TIMES
+      * to OCCURS 1 TO 6 TIMES DEPENDING ON - same reasoning again.
+       SD  SORTWK.
+       01  SRT-REC.
+           05  PART-NUMBER-SRT       PIC X(23).
+           05  FILLER                PIC X(38).
+           05  VEHICLE-MAKE-SRT      PIC X(03).
+           05  FILLER                PIC X(28).
+           05  SUPPLIER-CODE-SRT     PIC X(10).
+           05  FILLER                PIC X(869).
+
+       FD  GOODDATA-SORTED
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+      *11/21 Widened from 558 to 971, same reasoning as GOODDATAIN.
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS GDSORTED-REC.
+       01  GDSORTED-REC     PIC X(971).
 
 
        FD  RPTFILE
@@ -80,6 +131,7 @@
            COPY PRCHSORD. *>PURCHASE-ORDERS Copybook
            COPY SUPADDRS. *>SUPP-ADDRESS Copybook
            COPY SUPPLIER. *>Suppliers Copybook]
+           COPY MAKETAB.  *>10/07 Vehicle-make code/name control table
 
 
        01 FILE-STATUS-CODES.
@@ -89,6 +141,10 @@
            05 IN-GOODDATA-KEY           PIC X(2).
                 88 CODE-WRITE               VALUE SPACES.
 
+      * File status key for input File VEHMAKE
+           05 IN-VEHMAKE-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
       * File Status key for Report
            05 REPORT-KEY           PIC X(2).
                 88 CODE-WRITE               VALUE SPACES.
@@ -98,9 +154,15 @@
            05 OUT-ERRORFILE-KEY          PIC X(2).
                 88 CODE-WRITE               VALUE SPACES.
 
+      *10/11 File status key for input File GOODDATA-SORTED
+           05 IN-GDSORTED-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
        01 FILES-EOF.
            05 GOODDATAIN-EOF-WS               PIC X(01) VALUE 'N'.
               88 GOODDATA-END-OF-FILE                    VALUE 'Y'.
+           05 VEHMAKE-EOF-WS                  PIC X(01) VALUE 'N'.
+              88 VEHMAKE-EOF                             VALUE 'Y'.
 
 
 
@@ -168,6 +230,12 @@
 
 
        01 WS-ADDR-COUNTER                   PIC 9 VALUE 1.
+       01 WS-PO-COUNTER                     PIC 9 VALUE 1.
+
+       01 WS-MAKE-INDEX                     PIC 9(4) VALUE 1.
+       01 WS-MAKE-LOOKUP-IDX                PIC 9(4) VALUE 1.
+       01 MAKE-FOUND-FLAG                   PIC X    VALUE 'N'.
+           88 MAKE-FOUND                             VALUE 'Y'.
 
 
 
@@ -178,6 +246,14 @@
       ****** Report headings ******
       *************************************************************
        01 WS-BLANK-LINE                 PIC X(133)     VALUE SPACES.
+      *10/10 Page-heading line, written at the top of each new page
+       01 WS-PAGE-HEADING.
+           05 FILLER              PIC X(3)       VALUE SPACES.
+           05 FILLER              PIC X(42) VALUE
+              'Destiny Auto Parts - Part/Supplier Report'.
+           05 FILLER              PIC X(66)      VALUE SPACES.
+           05 FILLER              PIC X(5)       VALUE 'PAGE '.
+           05 WS-PAGE-NO-OUT      PIC ZZZ9       VALUE ZERO.
        01 WS-HEADER.
           05 FILLER              PIC X(3)       VALUE SPACES.
           05 FILLER              PIC X(18)      VALUE 'Part Name'.
@@ -214,6 +290,11 @@
           05 SUPPLIER-NAME-OUT    PIC X(15)     VALUE SPACES.
           05 FILLER               PIC X(3)       VALUE SPACES.
           05 SUPPLIER-RATING-OUT  PIC X(15)     VALUE SPACES.
+          05 FILLER               PIC X(03)      VALUE SPACES.
+      *11/22 Visible callout for a LOWEST-QUALITY-PO supplier whose
+      * part is already at/above the lead-time threshold - see
+      * 213-CheckSupplierReview.
+          05 WS-SUPPLIER-REVIEW-OUT PIC X(20)    VALUE SPACES.
 
 
        01 WS-ADDRESSES.
@@ -250,6 +331,10 @@
        01 WS-FLAGS.
            05 WS-LINE-KTR               PIC 9(4) VALUE 0.
 
+      *10/10 Page overflow / page numbering
+       01 WS-PAGE-CTR                   PIC 9(4) VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE         PIC 9(4) VALUE 0055.
+
 
        01 WS-COUNTERS-AND-ACCUMULATORS.
            05 WS-CONTROL-BREAK-TOTAL        PIC 9(7)V99 VALUE ZERO.
@@ -258,11 +343,69 @@
            05 WS-TOTAL-QTY-IN-PURCH-ORDERS  PIC 9(04) VALUE ZERO.
            05 WS-TOTAL-PRICE-PURCH-ORDERS   PIC 9(08)V99 VALUE ZERO.
 
-       PROCEDURE DIVISION.
+      *10/10 EXCEPTION-ONLY-MODE threshold check - a part trips the
+      * exception if its lead time is at the top of the valid 1-4 week
+      * range, or any of its purchase orders carries an unusually high
+      * quantity or unit price, so the reviewer only sees the handful
+      * of parts actually worth a second look.
+       01 WS-EXCEPTION-FLAG                 PIC X(01) VALUE 'N'.
+           88 EXCEPTION-TRIPPED                       VALUE 'Y'.
+       01 WS-LEAD-TIME-THRESHOLD            PIC 9(03) VALUE 004.
+       01 WS-QUANTITY-THRESHOLD             PIC 9(07) VALUE 0005000.
+       01 WS-PRICE-THRESHOLD                PIC 9(07)V99 VALUE
+          0010000.00.
+
+      *10/10 Run-mode switch - passed in as the program's PARM so an
+      * operator can request a summary-only or exception-only report
+      * instead of the full part-by-part detail listing.
+      *10/11 Second PARM position selects the GOODDATA sort/break
+      * sequence - part number (default), vehicle make, or supplier.
+       01 WS-PARM-FIELD.
+           05 WS-RUN-MODE                   PIC X(01) VALUE 'D'.
+               88 DETAIL-MODE                        VALUE 'D'.
+               88 SUMMARY-ONLY-MODE                  VALUE 'S'.
+               88 EXCEPTION-ONLY-MODE                VALUE 'E'.
+           05 WS-SORT-BY                    PIC X(01) VALUE 'P'.
+               88 SORT-BY-PART                       VALUE 'P'.
+               88 SORT-BY-MAKE                       VALUE 'M'.
+               88 SORT-BY-SUPPLIER                   VALUE 'S'.
+
+      *10/11 Holds the current record's value for whichever field is
+      * the active control-break key, so 700-CONTROL-BREAK doesn't
+      * have to know which sort mode is in effect.
+       01 WS-CURRENT-KEY-VALUE          PIC X(23) VALUE SPACES.
+       01 WS-GROUPED-BY-LABEL           PIC X(12) VALUE 'PART NUMBER'.
+
+      *10/10 Run totals, accumulated across every part on the file so
+      * SUMMARY-ONLY-MODE has something to report.
+       01 WS-GRAND-TOTALS.
+           05 WS-GRAND-TOTAL-PARTS       PIC 9(07) VALUE ZERO.
+           05 WS-GRAND-TOTAL-PO          PIC 9(07) VALUE ZERO.
+           05 WS-GRAND-TOTAL-QTY         PIC 9(07) VALUE ZERO.
+           05 WS-GRAND-TOTAL-PRICE       PIC 9(09)V99 VALUE ZERO.
+      *11/22 Parts flagged by 213-CheckSupplierReview below.
+           05 WS-GRAND-TOTAL-SUPP-REVIEW PIC 9(07) VALUE ZERO.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-SUMMARY-LABEL      PIC X(34) VALUE SPACES.
+           05 WS-SUMMARY-COUNT      PIC ZZZ,ZZZ,ZZ9.99 VALUE ZERO.
+           05 FILLER                PIC X(91) VALUE SPACES.
+
+       LINKAGE SECTION.
+      *11/21 STEP020's EXEC PGM=FINALRPT,PARM= arrives here - a half-
+      * word binary length followed by the parameter text, the
+      * standard way a batch step picks up its PARM value.
+       01  RUN-PARM.
+           05  RUN-PARM-LENGTH           PIC S9(4) COMP.
+           05  RUN-PARM-TEXT             PIC X(02).
+
+       PROCEDURE DIVISION USING RUN-PARM.
 
        MAIN.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 100-Main2 UNTIL GOODDATAIN-EOF-WS = 'Y'.
+           PERFORM 900-WriteSummary.
            PERFORM 600-CLOSE-FILES.
            GOBACK.
 
@@ -270,10 +413,37 @@
       * Initialization Routine
            INITIALIZE PART-SUPP-ADDR-PO, WS-PART-SUPP-ADDR-PO-OUT.
       * Priming Read
+      *10/10 PARM position 1 is D/S/E for Detail/Summary-only/
+      * Exception-only; position 2 is P/M/S for part-number/
+      * vehicle-make/supplier sequence. Anything else, including no
+      * PARM at all, defaults to Detail by Part Number.
+           IF RUN-PARM-LENGTH > ZERO
+              MOVE RUN-PARM-TEXT TO WS-PARM-FIELD
+           END-IF.
+           IF NOT DETAIL-MODE AND NOT SUMMARY-ONLY-MODE
+              AND NOT EXCEPTION-ONLY-MODE
+                 MOVE 'D' TO WS-RUN-MODE
+           END-IF.
+           IF NOT SORT-BY-PART AND NOT SORT-BY-MAKE
+              AND NOT SORT-BY-SUPPLIER
+                 MOVE 'P' TO WS-SORT-BY
+           END-IF.
+           EVALUATE TRUE
+              WHEN SORT-BY-MAKE
+                 MOVE 'VEHICLE MAKE' TO WS-GROUPED-BY-LABEL
+              WHEN SORT-BY-SUPPLIER
+                 MOVE 'SUPPLIER'     TO WS-GROUPED-BY-LABEL
+              WHEN OTHER
+                 MOVE 'PART NUMBER' TO WS-GROUPED-BY-LABEL
+           END-EVALUATE.
            PERFORM 300-Open-Files.
            MOVE SPACES TO PRINT-REC.
+           IF NOT SUMMARY-ONLY-MODE
+              PERFORM 800-NEW-PAGE
+           END-IF.
            PERFORM 400-Read-GOODDATAIN.
-           MOVE PART-NUMBER-PO TO WS-CONTROL-KEY.
+           PERFORM 160-SetControlKey.
+           MOVE WS-CURRENT-KEY-VALUE TO WS-CONTROL-KEY.
 
 
 
@@ -293,14 +463,17 @@
 
        200-PROCESS-DATA.
            IF NOT GOODDATA-END-OF-FILE   *> No duplicating last record
-              IF WS-CONTROL-KEY = PART-NUMBER-PO *> Control Break Conditional
+              IF WS-CONTROL-KEY = WS-CURRENT-KEY-VALUE *> Control Break Conditional
                 THEN    PERFORM 210-CALCULATE
                         PERFORM 700-CONTROL-BREAK
                         PERFORM 400-Read-GOODDATAIN
                 ELSE
-                        WRITE PRINT-REC FROM WS-PARTS-DATA-OUT
-                        WRITE PRINT-REC FROM WS-ADDRESSES
-                        WRITE PRINT-REC FROM WS-BOTTOM
+                        IF DETAIL-MODE OR
+                           (EXCEPTION-ONLY-MODE AND EXCEPTION-TRIPPED)
+                              WRITE PRINT-REC FROM WS-PARTS-DATA-OUT
+                              WRITE PRINT-REC FROM WS-ADDRESSES
+                              WRITE PRINT-REC FROM WS-BOTTOM
+                        END-IF
                         PERFORM 700-CONTROL-BREAK
                         INITIALIZE WS-ADDRESSES, WS-BOTTOM
                         PERFORM 210-CALCULATE
@@ -315,47 +488,125 @@
            MOVE PART-NUMBER-PO TO PART-NUMBER-OUT IN WS-PARTS-DATA-OUT.
            MOVE WEEKS-LEAD-TIME-PO TO WEEKS-LEAD-TIME-OUT IN
            WS-PARTS-DATA-OUT.
-           EVALUATE VEHICLE-MAKE-PO
-                WHEN 'CHR' MOVE 'CHRYSLER' TO VEHICLE-MAKE-OUT IN
-                WS-PARTS-DATA-OUT
-                WHEN 'FOR' MOVE 'FORD' TO VEHICLE-MAKE-OUT IN
-                WS-PARTS-DATA-OUT
-                WHEN 'GM' MOVE 'GM' TO VEHICLE-MAKE-OUT IN
-                WS-PARTS-DATA-OUT
-                WHEN 'VW' MOVE 'VOLKSWAGEN' TO VEHICLE-MAKE-OUT IN
-                WS-PARTS-DATA-OUT
-                WHEN 'TOY' MOVE 'TOYOTA' TO VEHICLE-MAKE-OUT IN
-                WS-PARTS-DATA-OUT
-                WHEN 'JAG' MOVE 'JAGUAR' TO VEHICLE-MAKE-OUT IN
-                WS-PARTS-DATA-OUT
-                WHEN 'PEU' MOVE 'PEUGEOT' TO VEHICLE-MAKE-OUT IN
-                WS-PARTS-DATA-OUT
-                WHEN 'BMW' MOVE 'BMW' TO VEHICLE-MAKE-OUT IN
-                WS-PARTS-DATA-OUT
-           END-EVALUATE.
+           MOVE 'N' TO WS-EXCEPTION-FLAG.
+           IF WEEKS-LEAD-TIME-PO >= WS-LEAD-TIME-THRESHOLD
+              MOVE 'Y' TO WS-EXCEPTION-FLAG
+           END-IF.
+      *10/07 Vehicle-make full name now comes from the loadable
+      * MAKE-TABLE instead of a hardcoded list of makes.
+           MOVE SPACES TO VEHICLE-MAKE-OUT IN WS-PARTS-DATA-OUT.
+           MOVE 'N' TO MAKE-FOUND-FLAG.
+           PERFORM VARYING WS-MAKE-LOOKUP-IDX FROM 1 BY 1
+              UNTIL WS-MAKE-LOOKUP-IDX > MAKE-MAX OR MAKE-FOUND
+                 IF MAKE-CODE (WS-MAKE-LOOKUP-IDX) = VEHICLE-MAKE-PO
+                    MOVE 'Y' TO MAKE-FOUND-FLAG
+                    MOVE MAKE-NAME (WS-MAKE-LOOKUP-IDX)
+                       TO VEHICLE-MAKE-OUT IN WS-PARTS-DATA-OUT
+                 END-IF
+           END-PERFORM.
            MOVE SUPPLIER-NAME-PO TO SUPPLIER-NAME-OUT.
            EVALUATE SUPPLIER-RATING-PO
                 WHEN '3' MOVE 'HIGHEST QUALITY' TO SUPPLIER-RATING-OUT
                 WHEN '2' MOVE 'AVERAGE QUALITY' TO SUPPLIER-RATING-OUT
                 WHEN '1' MOVE 'LOWEST QUALITY' TO SUPPLIER-RATING-OUT
            END-EVALUATE.
-      * Pending calculate Address and Purchase Information
-
-
-
+      *10/10 Finish the address block and the purchase-order totals,
+      * which used to print zero/blank because nothing ever moved the
+      * GOODDATA address and purchase-order groups into WS-ADDRESSES
+      * and WS-BOTTOM.
+           PERFORM 211-CALCULATE-ADDRESSES.
+           PERFORM 212-CALCULATE-PURCHASES.
+           PERFORM 213-CheckSupplierReview.
+
+       211-CALCULATE-ADDRESSES.
+           PERFORM VARYING WS-ADDR-COUNTER FROM 1 BY 1
+              UNTIL WS-ADDR-COUNTER > SUPP-ADDR-COUNT-PO
+                 EVALUATE TRUE
+                    WHEN ORDER-ADDRESS-PO (WS-ADDR-COUNTER)
+                       MOVE ADDRESS-1-PO (WS-ADDR-COUNTER)
+                          TO ORDER-ADDRESS IN WS-ADDRESSES
+                    WHEN SCHED-ADDRESS-PO (WS-ADDR-COUNTER)
+                       MOVE ADDRESS-1-PO (WS-ADDR-COUNTER)
+                          TO SCHED-ADDRESS IN WS-ADDRESSES
+                    WHEN REMIT-ADDRESS-PO (WS-ADDR-COUNTER)
+                       MOVE ADDRESS-1-PO (WS-ADDR-COUNTER)
+                          TO REMIT-ADDRESS IN WS-ADDRESSES
+                 END-EVALUATE
+           END-PERFORM.
+
+       212-CALCULATE-PURCHASES.
+           PERFORM VARYING WS-PO-COUNTER FROM 1 BY 1
+              UNTIL WS-PO-COUNTER > PURCHASE-ORDER-COUNT-PO
+                 IF PO-NUMBER-PO (WS-PO-COUNTER) NOT = SPACES
+                    ADD 1 TO WS-TOTAL-PURCH-ORDERS
+                    ADD QUANTITY-PO (WS-PO-COUNTER)
+                       TO WS-TOTAL-QTY-IN-PURCH-ORDERS
+                    COMPUTE WS-TOTAL-PRICE-PURCH-ORDERS =
+                       WS-TOTAL-PRICE-PURCH-ORDERS +
+                       (QUANTITY-PO (WS-PO-COUNTER) *
+                        UNIT-PRICE-PO (WS-PO-COUNTER))
+                    IF QUANTITY-PO (WS-PO-COUNTER) >
+                          WS-QUANTITY-THRESHOLD
+                       OR UNIT-PRICE-PO (WS-PO-COUNTER) >
+                          WS-PRICE-THRESHOLD
+                       MOVE 'Y' TO WS-EXCEPTION-FLAG
+                    END-IF
+                 END-IF
+           END-PERFORM.
+           MOVE WS-TOTAL-PURCH-ORDERS TO WS-TOTAL-PURCHASE-ORDER-O.
+           MOVE WS-TOTAL-QTY-IN-PURCH-ORDERS
+              TO WS-TOTAL-QTY-PURCH-ORDER-O.
+           MOVE WS-TOTAL-PRICE-PURCH-ORDERS TO WS-TOTAL-PRICE-O.
+      *10/10 Roll this part's totals into the run-wide grand totals
+      * for the end-of-run summary (used on its own in SUMMARY-ONLY
+      * mode, alongside the detail in the other modes).
+           ADD 1 TO WS-GRAND-TOTAL-PARTS.
+           ADD WS-TOTAL-PURCH-ORDERS TO WS-GRAND-TOTAL-PO.
+           ADD WS-TOTAL-QTY-IN-PURCH-ORDERS TO WS-GRAND-TOTAL-QTY.
+           ADD WS-TOTAL-PRICE-PURCH-ORDERS TO WS-GRAND-TOTAL-PRICE.
+
+      *11/22 SUPPLIER-RATING-OUT prints LOWEST QUALITY identically to
+      * HIGHEST/AVERAGE QUALITY - nothing ever acted on it. A part
+      * sourced from a LOWEST-QUALITY-PO supplier whose lead time is
+      * already at or above WS-LEAD-TIME-THRESHOLD (the same "top of
+      * the valid range" threshold 210-CALCULATE already uses to trip
+      * EXCEPTION-ONLY-MODE above) means the next reorder decision for
+      * that part is coming up soon - purchasing should be looking for
+      * an alternate source now, before that order goes out to a
+      * supplier with a history of bad shipments.
+       213-CheckSupplierReview.
+           MOVE SPACES TO WS-SUPPLIER-REVIEW-OUT.
+           IF LOWEST-QUALITY-PO
+              AND WEEKS-LEAD-TIME-PO >= WS-LEAD-TIME-THRESHOLD
+              MOVE '* REORDER REVIEW *' TO WS-SUPPLIER-REVIEW-OUT
+              ADD 1 TO WS-GRAND-TOTAL-SUPP-REVIEW
+           END-IF.
 
 
        300-Open-Files.
       *    DISPLAY '300-OPEN-FILES'.
-           OPEN INPUT GOODDATAIN.
-      *    Input File Status Checking for GOODDATAIN File
-           IF IN-GOODDATA-KEY NOT = '00' THEN
+      *10/11 SORT opens and closes GOODDATAIN itself via the USING
+      * clause, so it is not opened here.
+           PERFORM 150-SortGoodData.
+           OPEN INPUT GOODDATA-SORTED.
+      *    Input File Status Checking for GOODDATA-SORTED File
+           IF IN-GDSORTED-KEY NOT = '00' THEN
                 DISPLAY
                         '---------------------------------------------'
-                DISPLAY 'File Problem openning Input GOODDATAIN File'
+                DISPLAY 'File Problem openning Input GOODDATA-SORTED'
                 GO TO 2000-ABEND-RTN
            END-IF.
 
+           OPEN INPUT VEHMAKE.
+      *    Input File Status Checking for VEHMAKE File
+           IF IN-VEHMAKE-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input VEHMAKE File'
+                GO TO 2000-ABEND-RTN
+           ELSE
+                PERFORM 3400-LoadMakeTable
+           END-IF.
 
            OPEN OUTPUT ERRORFILE.
       *    Output File Status Checking for ERRORFILE
@@ -381,13 +632,13 @@
 
 
        400-Read-GOODDATAIN.
-           READ GOODDATAIN INTO PART-SUPP-ADDR-PO
+           READ GOODDATA-SORTED INTO PART-SUPP-ADDR-PO
       * Set AT END Switch
                 AT END MOVE "Y" TO GOODDATAIN-EOF-WS
-                IF IN-GOODDATA-KEY  = '00' THEN
+                IF IN-GDSORTED-KEY  = '00' THEN
                     DISPLAY
                         '---------------------------------------------'
-                    DISPLAY 'Input file GOODDATAIN reading problem'
+                    DISPLAY 'Input file GOODDATA-SORTED reading problem'
                     PERFORM 2000-ABEND-RTN
                 END-IF
            END-READ.
@@ -395,6 +646,37 @@
            IF (NOT GOODDATA-END-OF-FILE) THEN
               ADD +1 TO WS-IN-GOODDATA-CTR
            END-IF.
+           IF NOT GOODDATA-END-OF-FILE
+              PERFORM 160-SetControlKey
+           END-IF.
+
+       150-SortGoodData.
+      *10/11 Sort GOODDATA into part-number (default), vehicle-make,
+      * or supplier sequence ahead of the control-break pass, so the
+      * report can be grouped whichever way the operator asked for.
+           EVALUATE TRUE
+              WHEN SORT-BY-MAKE
+                 SORT SORTWK ON ASCENDING KEY VEHICLE-MAKE-SRT
+                    USING GOODDATAIN GIVING GOODDATA-SORTED
+              WHEN SORT-BY-SUPPLIER
+                 SORT SORTWK ON ASCENDING KEY SUPPLIER-CODE-SRT
+                    USING GOODDATAIN GIVING GOODDATA-SORTED
+              WHEN OTHER
+                 SORT SORTWK ON ASCENDING KEY PART-NUMBER-SRT
+                    USING GOODDATAIN GIVING GOODDATA-SORTED
+           END-EVALUATE.
+
+       160-SetControlKey.
+      *10/11 Whichever field the run is sorted/broken on, for the
+      * current record.
+           EVALUATE TRUE
+              WHEN SORT-BY-MAKE
+                 MOVE VEHICLE-MAKE-PO TO WS-CURRENT-KEY-VALUE
+              WHEN SORT-BY-SUPPLIER
+                 MOVE SUPPLIER-CODE-PO TO WS-CURRENT-KEY-VALUE
+              WHEN OTHER
+                 MOVE PART-NUMBER-PO TO WS-CURRENT-KEY-VALUE
+           END-EVALUATE.
 
 
        500-Write-ERRORFILE.
@@ -407,24 +689,47 @@
 
        600-CLOSE-FILES.
       *     DISPLAY 'CLOSING FILES'.
-           CLOSE  GOODDATAIN, ERRORFILE, PRINT-LINE.
+           CLOSE  GOODDATA-SORTED, ERRORFILE, PRINT-LINE, VEHMAKE.
 
 
+      *11/22 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
        2000-ABEND-RTN.
            DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
-           EXIT.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
 
+       3400-LoadMakeTable.
+           INITIALIZE MAKE-TABLE.
+           MOVE 1 TO WS-MAKE-INDEX.
+           PERFORM 3450-ReadNextMake UNTIL VEHMAKE-EOF.
+           COMPUTE MAKE-MAX = WS-MAKE-INDEX - 1.
 
-       700-CONTROL-BREAK.
+       3450-ReadNextMake.
+           READ VEHMAKE INTO MAKE-LIST(WS-MAKE-INDEX)
+              AT END
+                 MOVE 'Y' TO VEHMAKE-EOF-WS
+           END-READ.
+           IF NOT VEHMAKE-EOF
+              ADD 1 TO WS-MAKE-INDEX
+           END-IF.
 
-           IF NOT GOODDATA-END-OF-FILE
+
+       700-CONTROL-BREAK.
+      *10/10 No per-part headers or page breaks in SUMMARY-ONLY mode -
+      * there is no detail to break pages around.
+           IF NOT GOODDATA-END-OF-FILE AND NOT SUMMARY-ONLY-MODE
                 THEN
+                    IF WS-LINE-KTR > WS-MAX-LINES-PER-PAGE
+                       PERFORM 800-NEW-PAGE
+                    END-IF
                     ADD +1 TO WS-LINE-KTR
 
-                    IF PART-NUMBER-PO IS NOT EQUAL TO WS-CONTROL-KEY
+                    IF WS-CURRENT-KEY-VALUE IS NOT EQUAL TO
+                       WS-CONTROL-KEY
                         THEN
       * *> SET NEW CONTROL KEY
-                            MOVE PART-NUMBER-PO TO WS-CONTROL-KEY
+                            MOVE WS-CURRENT-KEY-VALUE TO WS-CONTROL-KEY
                             ADD +1 TO WS-PARTNUMBER-CTR
                             WRITE PRINT-REC FROM WS-BLANK-LINE
                             WRITE PRINT-REC FROM WS-HEADER
@@ -439,4 +744,45 @@
 
            END-IF.
 
+       800-NEW-PAGE.
+      *10/10 Page overflow - start a fresh page with a numbered
+      * heading instead of running the report off the bottom of the
+      * page with no break.
+           ADD 1 TO WS-PAGE-CTR.
+           MOVE WS-PAGE-CTR TO WS-PAGE-NO-OUT.
+           WRITE PRINT-REC FROM WS-PAGE-HEADING AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM WS-HEADER.
+           WRITE PRINT-REC FROM WS-UNDERLINE.
+           MOVE ZERO TO WS-LINE-KTR.
+
+      *10/10 End-of-run summary - the only output SUMMARY-ONLY mode
+      * produces, and a closing totals section in the other two modes.
+       900-WriteSummary.
+           IF SUMMARY-ONLY-MODE
+              ADD 1 TO WS-PAGE-CTR
+              MOVE WS-PAGE-CTR TO WS-PAGE-NO-OUT
+              WRITE PRINT-REC FROM WS-PAGE-HEADING AFTER ADVANCING PAGE
+           ELSE
+              WRITE PRINT-REC FROM WS-BLANK-LINE
+           END-IF.
+           MOVE 'RUN SUMMARY' TO WS-SUMMARY-LABEL.
+           MOVE ZERO TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL PARTS PROCESSED' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-TOTAL-PARTS TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL PURCHASE ORDERS' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-TOTAL-PO TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL QUANTITY ON PURCHASE ORDERS' TO
+              WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-TOTAL-QTY TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'TOTAL PRICE ON PURCHASE ORDERS' TO WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-TOTAL-PRICE TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'PARTS FLAGGED FOR SUPPLIER REVIEW' TO
+              WS-SUMMARY-LABEL.
+           MOVE WS-GRAND-TOTAL-SUPP-REVIEW TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
 
