@@ -52,6 +52,10 @@
 
 
        01 WS-INPUT-DATE-INT        PIC 9(9) COMP.
+      *10/24 Today's date, converted to a Lilian day count the same
+      * way as SUPPLIER-ACT-DATE, to catch future-dated activations.
+       01 WS-TODAY-DATE-STR        PIC X(08).
+       01 WS-TODAY-DATE-INT        PIC 9(9) COMP.
        01 WS-PICSTR-IN.
            05  WS-PICSTR-LTH-IN     PIC S9(4) COMP VALUE 8.
            05  WS-PICSTR-STR-IN     PIC X(8)  value 'YYYYMMDD'.
@@ -102,12 +106,13 @@
                  IF NOT HIGHEST-QUALITY
                     THEN
                        ADD +1 TO ERRORCOUNTER
-                       IF ERRORCOUNTER > 3
+                       IF ERRORCOUNTER > ERROR-THRESHOLD
                           ADD +4 TO ERRORCOUNTER
                           GOBACK
                        ELSE
                           MOVE SUBCONTRACTOR-WARNING
                              TO ERROR-MESSAGE (ERRORCOUNTER)
+                          MOVE 301 TO ERROR-REASON-CODE (ERRORCOUNTER)
                        END-IF
                  END-IF
               WHEN DISTRIBUTOR   CONTINUE
@@ -115,12 +120,13 @@
               WHEN IMPORTER      CONTINUE
               WHEN OTHER
                  ADD +1 TO ERRORCOUNTER
-                 IF ERRORCOUNTER > 3
+                 IF ERRORCOUNTER > ERROR-THRESHOLD
                     ADD +4 TO ERRORCOUNTER
                     GOBACK
                  ELSE
                     MOVE "Warning - Invalid Supplier Type"
                        TO ERROR-MESSAGE (ERRORCOUNTER)
+                    MOVE 302 TO ERROR-REASON-CODE (ERRORCOUNTER)
                  END-IF
            END-EVALUATE.
 
@@ -130,12 +136,13 @@
               WHEN LOWEST-QUALITY  CONTINUE
               WHEN OTHER
                  ADD +1 TO ERRORCOUNTER
-                 IF ERRORCOUNTER > 3
+                 IF ERRORCOUNTER > ERROR-THRESHOLD
                     ADD +4 TO ERRORCOUNTER
                     GOBACK
                  ELSE
                     MOVE "Warning - Invalid Supplier Rating"
                        TO ERROR-MESSAGE (ERRORCOUNTER)
+                    MOVE 303 TO ERROR-REASON-CODE (ERRORCOUNTER)
                  END-IF
            END-EVALUATE.
 
@@ -145,12 +152,13 @@
               WHEN COMMERCIAL-ONLY CONTINUE
               WHEN OTHER
                  ADD +1 TO ERRORCOUNTER
-                 IF ERRORCOUNTER > 3
+                 IF ERRORCOUNTER > ERROR-THRESHOLD
                     ADD +4 TO ERRORCOUNTER
                     GOBACK
                  ELSE
                     MOVE "Warning - Invalid Supplier Status"
                        TO ERROR-MESSAGE (ERRORCOUNTER)
+                    MOVE 304 TO ERROR-REASON-CODE (ERRORCOUNTER)
                  END-IF
            END-EVALUATE.
 
@@ -171,11 +179,30 @@
               DISPLAY FC-SEV
               IF FC-SEV NOT = ZERO THEN
                  ADD +1 TO ERRORCOUNTER
-                 IF ERRORCOUNTER > 3
+                 IF ERRORCOUNTER > ERROR-THRESHOLD
                     ADD +4 TO ERRORCOUNTER
                     GOBACK
                  ELSE
                     MOVE "Warning - Invalid Date for this field"
                        TO ERROR-MESSAGE (ERRORCOUNTER)
+                    MOVE 305 TO ERROR-REASON-CODE (ERRORCOUNTER)
+                 END-IF
+              ELSE
+      *10/24 Reject an activation date that's in the future - compare
+      * the Lilian day count of SUPPLIER-ACT-DATE against today's.
+                 MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE-STR
+                 MOVE WS-TODAY-DATE-STR TO WS-DATE-IN-STR-CEE
+                 CALL "CEEDAYS" USING WS-DATE-IN-CEE, WS-PICSTR-IN,
+                    WS-TODAY-DATE-INT, FC
+                 IF WS-INPUT-DATE-INT > WS-TODAY-DATE-INT
+                    ADD +1 TO ERRORCOUNTER
+                    IF ERRORCOUNTER > ERROR-THRESHOLD
+                       ADD +4 TO ERRORCOUNTER
+                       GOBACK
+                    ELSE
+                       MOVE "Warning - Activation Date is in the future"
+                          TO ERROR-MESSAGE (ERRORCOUNTER)
+                       MOVE 306 TO ERROR-REASON-CODE (ERRORCOUNTER)
+                    END-IF
                  END-IF
            END-IF.
