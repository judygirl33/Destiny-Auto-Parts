@@ -15,14 +15,35 @@
        WORKING-STORAGE SECTION.
        01  CONTROLS-AND-FLAGS.
            05 IDX-CONTROL PIC 9(4)       VALUE 1.
-           05 WS-ZIPCODE  PIC 9(10)      VALUE 0.
+      *10/17 5-digit base zip only - the +4 suffix is validated
+      * separately in 510-CheckUsZipRange and carries no state range.
+           05 WS-ZIPCODE  PIC 9(05)      VALUE 0.
            05 FOUND-FLAG  PIC X          VALUE 'N'.
               88 FOUND                   VALUE 'Y'.
               88 NOT-FOUND               VALUE 'N'.
 
        01  WS-STATEZIP-RANGE.
-           05  WS-STATEZIP-START       PIC 9(10) VALUE 0.
-           05  WS-STATEZIP-END         PIC 9(10) VALUE 0.
+           05  WS-STATEZIP-START       PIC 9(05) VALUE 0.
+           05  WS-STATEZIP-END         PIC 9(05) VALUE 0.
+
+      *10/16 Canadian provinces don't carry US-style numeric zip
+      * ranges, so they're recognized straight off ADDR-STATE and
+      * routed to a postal-code format check instead of the
+      * STATEZIP-TABLE range lookup below.
+       01  WS-ADDR-STATE-CHECK         PIC X(02) VALUE SPACES.
+           88  CA-PROVINCE VALUES 'AB' 'BC' 'MB' 'NB' 'NL' 'NS'
+                                   'ON' 'PE' 'QC' 'SK' 'NT' 'NU' 'YT'.
+
+      * Postal code is stored left-justified, no embedded space, e.g.
+      * 'K1A0B9' - letter/digit/letter/digit/letter/digit.
+       01  WS-POSTAL-CODE-CHECK.
+           05  WS-POSTAL-LTR-1         PIC X(01).
+           05  WS-POSTAL-DIG-1         PIC X(01).
+           05  WS-POSTAL-LTR-2         PIC X(01).
+           05  WS-POSTAL-DIG-2         PIC X(01).
+           05  WS-POSTAL-LTR-3         PIC X(01).
+           05  WS-POSTAL-DIG-3         PIC X(01).
+           05  FILLER                  PIC X(04).
 
        LINKAGE SECTION.
        COPY SUPADDRS. *>SUPP-ADDRESS Copybook
@@ -39,7 +60,10 @@
 
            INITIALIZE CONTROLS-AND-FLAGS.
 
-           MOVE ZIP-CODE TO WS-ZIPCODE.
+      *10/17 Validate the base 5-digit zip against the state's range;
+      * the +4 suffix (ZIP-CODE-PLUS4) is optional and, when present,
+      * is checked for being numeric only - it has no range of its own.
+           MOVE ZIP-CODE-BASE TO WS-ZIPCODE.
 
            IF ADDRESS-1 = SPACES
            THEN
@@ -71,12 +95,13 @@
       *           DISPLAY ERRORCOUNTER
                  ADD +1 TO ERRORCOUNTER
       *           DISPLAY ERRORCOUNTER
-                 IF ERRORCOUNTER > 3
+                 IF ERRORCOUNTER > ERROR-THRESHOLD
                     ADD +4 TO ERRORCOUNTER
                     GOBACK
                  ELSE
                     MOVE "Warning - Invalid Address Type"
                        TO ERROR-MESSAGE (ERRORCOUNTER)
+                    MOVE 101 TO ERROR-REASON-CODE (ERRORCOUNTER)
                  END-IF
            END-EVALUATE.
 
@@ -86,56 +111,69 @@
               ADD +4 TO ERRORCOUNTER
               GOBACK
            ELSE
-              MOVE 'N' TO FOUND-FLAG
-      *        IF NOT-FOUND
-      *           DISPLAY "Initialized NOT-FOUND"
-      *        END-IF
-              PERFORM VARYING IDX-CONTROL
-                 FROM 1 BY 1 UNTIL IDX-CONTROL > STATEZIP-MAX
-                       OR FOUND
-      *              DISPLAY STATE-ACRO (IDX-CONTROL)
-                    IF STATE-ACRO (IDX-CONTROL) = ADDR-STATE
-                       THEN
-                          INITIALIZE WS-STATEZIP-RANGE
-                          MOVE STATEZIP-START (IDX-CONTROL)
-                             TO WS-STATEZIP-START
-                          MOVE STATEZIP-END (IDX-CONTROL)
-                             TO WS-STATEZIP-END
-      *                    DISPLAY STATEZIP-START (IDX-CONTROL)
-      *                    DISPLAY STATEZIP-END (IDX-CONTROL)
-      *                    DISPLAY WS-ZIPCODE WS-STATEZIP-RANGE
-                       IF WS-ZIPCODE >= WS-STATEZIP-START
-                          AND WS-ZIPCODE <= WS-STATEZIP-END
-                       THEN
-      *                   DISPLAY "OK, FOUND!"
-                          MOVE 'Y' TO FOUND-FLAG
-                       END-IF
-                    END-IF
-              END-PERFORM
-              IF NOT-FOUND
-      *           DISPLAY "NOT FOUND"
-      *           DISPLAY ERRORCOUNTER
-                 ADD +1 TO ERRORCOUNTER
-      *           DISPLAY ERRORCOUNTER
-                 IF ERRORCOUNTER > 3
-                    ADD +4 TO ERRORCOUNTER
-                    GOBACK
-                 ELSE
-                    MOVE "Warning - Invalid Zip Code"
-                       TO ERROR-MESSAGE (ERRORCOUNTER)
-                 END-IF
-      *        ELSE
-      *           DISPLAY ADDR-STATE
+              MOVE ADDR-STATE TO WS-ADDR-STATE-CHECK
+              IF CA-PROVINCE
+                 PERFORM 500-CheckCanadianPostalCode
+              ELSE
+                 PERFORM 510-CheckUsZipRange
               END-IF
-      *        SET STATEZIP-IDX TO 1
-      *        SEARCH ALL STATEZIP-LIST
-      *           AT END ADD +1 TO ERRORCOUNTER
-      *        WHEN STATE-ACRO (STATEZIP-IDX) = ADDR-STATE
-      *           AND ZIP-CODE >= STATEZIP-START (STATEZIP-IDX)
-      *           AND ZIP-CODE <= STATEZIP-END (STATEZIP-IDX)
-      *              DISPLAY ADDR-STATE
-      *        END-SEARCH
            END-IF.
 
-
       *     DISPLAY "ERRORS IN ADDREDIT: " ERRORCOUNTER.
+           GOBACK.
+
+      *10/16 Canadian postal code format check - letter/digit/letter/
+      * digit/letter/digit, left-justified in ZIP-CODE-ALPHA. There is
+      * no meaningful numeric range to check it against, unlike a US
+      * zip code, so this validates shape rather than a STATEZIP entry.
+       500-CheckCanadianPostalCode.
+           MOVE ZIP-CODE-ALPHA TO WS-POSTAL-CODE-CHECK.
+           IF WS-POSTAL-LTR-1 IS ALPHABETIC
+              AND WS-POSTAL-DIG-1 IS NUMERIC
+              AND WS-POSTAL-LTR-2 IS ALPHABETIC
+              AND WS-POSTAL-DIG-2 IS NUMERIC
+              AND WS-POSTAL-LTR-3 IS ALPHABETIC
+              AND WS-POSTAL-DIG-3 IS NUMERIC
+              CONTINUE
+           ELSE
+              ADD +1 TO ERRORCOUNTER
+              IF ERRORCOUNTER > ERROR-THRESHOLD
+                 ADD +4 TO ERRORCOUNTER
+                 GOBACK
+              ELSE
+                 MOVE "Warning - Invalid Canadian Postal Code"
+                    TO ERROR-MESSAGE (ERRORCOUNTER)
+                 MOVE 102 TO ERROR-REASON-CODE (ERRORCOUNTER)
+              END-IF
+           END-IF.
+
+       510-CheckUsZipRange.
+           MOVE 'N' TO FOUND-FLAG.
+           PERFORM VARYING IDX-CONTROL
+              FROM 1 BY 1 UNTIL IDX-CONTROL > STATEZIP-MAX
+                    OR FOUND
+                 IF STATE-ACRO (IDX-CONTROL) = ADDR-STATE
+                    THEN
+                       INITIALIZE WS-STATEZIP-RANGE
+                       MOVE STATEZIP-START (IDX-CONTROL)
+                          TO WS-STATEZIP-START
+                       MOVE STATEZIP-END (IDX-CONTROL)
+                          TO WS-STATEZIP-END
+                    IF WS-ZIPCODE >= WS-STATEZIP-START
+                       AND WS-ZIPCODE <= WS-STATEZIP-END
+                    THEN
+                       MOVE 'Y' TO FOUND-FLAG
+                    END-IF
+                 END-IF
+           END-PERFORM.
+           IF NOT-FOUND
+              ADD +1 TO ERRORCOUNTER
+              IF ERRORCOUNTER > ERROR-THRESHOLD
+                 ADD +4 TO ERRORCOUNTER
+                 GOBACK
+              ELSE
+                 MOVE "Warning - Invalid Zip Code"
+                    TO ERROR-MESSAGE (ERRORCOUNTER)
+                 MOVE 103 TO ERROR-REASON-CODE (ERRORCOUNTER)
+              END-IF
+           END-IF.
