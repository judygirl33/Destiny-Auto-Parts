@@ -0,0 +1,447 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTSCMP.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * 10/31 Day-over-day PARTS-FILE compare utility - reads a prior
+      * PARTS-FILE snapshot (PRIORPTS) and today's PARTS-FILE (NEWPARTS)
+      * and reports every part that's brand new, dropped off since the
+      * prior run, or changed on one or more fields, keyed on
+      * PART-NUMBER. Built as a table-driven compare the same way
+      * SUPPRPT/CONCRPT build an in-memory rollup table, since neither
+      * snapshot is guaranteed to be in the same order.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input File PRIORPTS - yesterday's (or last run's) PARTS-FILE
+           SELECT PRIORPTS ASSIGN TO PRIORPTS
+           FILE STATUS IS IN-PRIORPTS-KEY.
+
+      * Input File NEWPARTS - today's PARTS-FILE
+           SELECT NEWPARTS ASSIGN TO NEWPARTS
+           FILE STATUS IS IN-NEWPARTS-KEY.
+
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+           FILE STATUS IS REPORT-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIORPTS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 102 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRIOR-PARTS-REC.
+       01  PRIOR-PARTS-REC.
+           05  PRIOR-PART-NUMBER       PIC X(23) VALUE SPACES.
+           05  PRIOR-PART-NAME         PIC X(14) VALUE SPACES.
+           05  PRIOR-SPEC-NUMBER       PIC X(07) VALUE SPACES.
+           05  PRIOR-GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+           05  PRIOR-BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+           05  PRIOR-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+           05  PRIOR-WEEKS-LEAD-TIME   PIC S9(04) COMP VALUE ZEROS.
+           05  PRIOR-VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+           05  PRIOR-VEHICLE-MODEL     PIC X(05) VALUE SPACES.
+           05  PRIOR-VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+           05  PRIOR-COMMENTS          PIC X(30) VALUE SPACES.
+
+      *11/09 FINALEX now ends PARTS-FILE with a trailer record -
+      * checked below so it is skipped rather than loaded as a part.
+       01  PRIOR-PARTS-REC-TEST REDEFINES PRIOR-PARTS-REC.
+           05  PRIOR-TRAILER-TEST      PIC X(07).
+           05  FILLER                  PIC X(95).
+
+       FD  NEWPARTS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 102 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CURR-PARTS-REC.
+       01  CURR-PARTS-REC.
+           05  CURR-PART-NUMBER        PIC X(23) VALUE SPACES.
+           05  CURR-PART-NAME          PIC X(14) VALUE SPACES.
+           05  CURR-SPEC-NUMBER        PIC X(07) VALUE SPACES.
+           05  CURR-GOVT-COMML-CODE    PIC X(01) VALUE SPACES.
+           05  CURR-BLUEPRINT-NUMBER   PIC X(10) VALUE SPACES.
+           05  CURR-UNIT-OF-MEASURE    PIC X(03) VALUE SPACES.
+           05  CURR-WEEKS-LEAD-TIME    PIC S9(04) COMP VALUE ZEROS.
+           05  CURR-VEHICLE-MAKE       PIC X(03) VALUE SPACES.
+           05  CURR-VEHICLE-MODEL      PIC X(05) VALUE SPACES.
+           05  CURR-VEHICLE-YEAR       PIC X(04) VALUE '0000'.
+           05  CURR-COMMENTS           PIC X(30) VALUE SPACES.
+
+      *11/09 Same trailer check as PRIOR-PARTS-REC-TEST above.
+       01  CURR-PARTS-REC-TEST REDEFINES CURR-PARTS-REC.
+           05  CURR-TRAILER-TEST       PIC X(07).
+           05  FILLER                  PIC X(95).
+
+       FD  RPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS RPT-REC.
+       01  RPT-REC PIC X(133).
+
+       FD  PRINT-LINE RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-REC.
+       01  PRINT-REC      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-CODES.
+      * File status key for input File PRIORPTS
+           05 IN-PRIORPTS-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File status key for input File NEWPARTS
+           05 IN-NEWPARTS-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File Status key for Report
+           05 REPORT-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 PRIORPTS-EOF-WS                 PIC X(01) VALUE 'N'.
+              88 PRIORPTS-EOF                            VALUE 'Y'.
+           05 NEWPARTS-EOF-WS                 PIC X(01) VALUE 'N'.
+              88 NEWPARTS-END-OF-FILE                    VALUE 'Y'.
+
+      *10/31 Prior-snapshot table the current file is compared against.
+      * PT-MATCHED-FLAG is set when a current-file record is found for
+      * a table entry, so anything still 'N' once NEWPARTS is
+      * exhausted is a dropped part.
+       01 PRIOR-PARTS-TABLE.
+           05  PRIOR-PARTS-LIST OCCURS 5000 TIMES
+               INDEXED BY PT-IDX.
+              10  PT-PART-NUMBER       PIC X(23) VALUE SPACES.
+              10  PT-PART-NAME         PIC X(14) VALUE SPACES.
+              10  PT-SPEC-NUMBER       PIC X(07) VALUE SPACES.
+              10  PT-GOVT-COMML-CODE   PIC X(01) VALUE SPACES.
+              10  PT-BLUEPRINT-NUMBER  PIC X(10) VALUE SPACES.
+              10  PT-UNIT-OF-MEASURE   PIC X(03) VALUE SPACES.
+              10  PT-WEEKS-LEAD-TIME   PIC S9(04) COMP VALUE ZEROS.
+              10  PT-VEHICLE-MAKE      PIC X(03) VALUE SPACES.
+              10  PT-VEHICLE-MODEL     PIC X(05) VALUE SPACES.
+              10  PT-VEHICLE-YEAR      PIC X(04) VALUE '0000'.
+              10  PT-COMMENTS          PIC X(30) VALUE SPACES.
+              10  PT-MATCHED-FLAG      PIC X(01) VALUE 'N'.
+                  88 PT-MATCHED                 VALUE 'Y'.
+
+       01 PT-MAX                        PIC 9(05) VALUE ZERO.
+       01 PT-FOUND-FLAG                 PIC X     VALUE 'N'.
+           88 PT-FOUND                           VALUE 'Y'.
+
+       01 WS-IN-PRIORPTS-CTR            PIC 9(7) VALUE ZERO.
+       01 WS-IN-NEWPARTS-CTR            PIC 9(7) VALUE ZERO.
+       01 WS-ADDS-CTR                   PIC 9(7) VALUE ZERO.
+       01 WS-DROPS-CTR                  PIC 9(7) VALUE ZERO.
+       01 WS-CHANGES-CTR                PIC 9(7) VALUE ZERO.
+       01 WS-UNCHANGED-CTR              PIC 9(7) VALUE ZERO.
+       01 WS-CHANGED-THIS-PART-FLAG     PIC X    VALUE 'N'.
+           88 CHANGED-THIS-PART                  VALUE 'Y'.
+
+       01 WS-FLAGS.
+           05 WS-LINE-KTR               PIC 9(4) VALUE 0.
+       01 WS-PAGE-CTR                   PIC 9(4) VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE         PIC 9(4) VALUE 0055.
+
+      *************************************************************
+      ****** Report headings ******
+      *************************************************************
+       01 WS-BLANK-LINE                 PIC X(133)     VALUE SPACES.
+       01 WS-PAGE-HEADING.
+           05 FILLER              PIC X(3)       VALUE SPACES.
+           05 FILLER              PIC X(46) VALUE
+              'Destiny Auto Parts - PARTS-FILE Compare Rpt'.
+           05 FILLER              PIC X(62)      VALUE SPACES.
+           05 FILLER              PIC X(5)       VALUE 'PAGE '.
+           05 WS-PAGE-NO-OUT      PIC ZZZ9       VALUE ZERO.
+       01 WS-HEADER.
+          05 FILLER              PIC X(3)       VALUE SPACES.
+          05 FILLER              PIC X(23)      VALUE 'Part Number'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(10)      VALUE 'Status'.
+          05 FILLER              PIC X(05)      VALUE SPACES.
+          05 FILLER              PIC X(60)      VALUE 'Detail'.
+
+       01 WS-UNDERLINE.
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 FILLER                    PIC X(23)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACE.
+           05 FILLER                    PIC X(10)      VALUE ALL '='.
+           05 FILLER                    PIC X(05)      VALUE SPACE.
+           05 FILLER                    PIC X(60)      VALUE ALL '='.
+
+       01 WS-COMPARE-LINE-OUT.
+          05 FILLER                 PIC X(3)       VALUE SPACES.
+          05 CMP-PART-OUT           PIC X(23)      VALUE SPACES.
+          05 FILLER                 PIC X(05)      VALUE SPACES.
+          05 CMP-STATUS-OUT         PIC X(10)      VALUE SPACES.
+          05 FILLER                 PIC X(05)      VALUE SPACES.
+          05 CMP-DETAIL-OUT         PIC X(60)      VALUE SPACES.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-SUMMARY-LABEL      PIC X(34) VALUE SPACES.
+           05 WS-SUMMARY-COUNT      PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER                PIC X(96) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-Housekeeping.
+           PERFORM 100-Main2 UNTIL NEWPARTS-EOF-WS = 'Y'.
+           PERFORM 500-ReportDrops.
+           PERFORM 900-WriteSummary.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+           PERFORM 300-Open-Files.
+           PERFORM 310-LoadPriorTable.
+           MOVE SPACES TO PRINT-REC.
+           PERFORM 800-NEW-PAGE.
+      * Priming Read
+           PERFORM 420-Read-NEWPARTS.
+
+       100-Main2.
+           PERFORM 200-CompareCurrent.
+           PERFORM 420-Read-NEWPARTS.
+
+       300-Open-Files.
+           OPEN INPUT PRIORPTS.
+      *    Input File Status Checking for PRIORPTS
+           IF IN-PRIORPTS-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input PRIORPTS File'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN INPUT NEWPARTS.
+      *    Input File Status Checking for NEWPARTS
+           IF IN-NEWPARTS-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input NEWPARTS File'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT RPTFILE.
+      *Output File Status checking for RPTFILE
+           IF REPORT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning RPTFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT PRINT-LINE.
+
+       310-LoadPriorTable.
+           MOVE 1 TO PT-IDX.
+           PERFORM 315-ReadNextPrior UNTIL PRIORPTS-EOF.
+           COMPUTE PT-MAX = PT-IDX - 1.
+
+       315-ReadNextPrior.
+           READ PRIORPTS
+              AT END
+                 MOVE 'Y' TO PRIORPTS-EOF-WS
+           END-READ.
+           IF NOT PRIORPTS-EOF AND PRIOR-TRAILER-TEST = 'TRAILER'
+              MOVE 'Y' TO PRIORPTS-EOF-WS
+           END-IF.
+           IF NOT PRIORPTS-EOF
+              ADD 1 TO WS-IN-PRIORPTS-CTR
+              MOVE PRIOR-PART-NUMBER TO PT-PART-NUMBER (PT-IDX)
+              MOVE PRIOR-PART-NAME TO PT-PART-NAME (PT-IDX)
+              MOVE PRIOR-SPEC-NUMBER TO PT-SPEC-NUMBER (PT-IDX)
+              MOVE PRIOR-GOVT-COMML-CODE TO
+                 PT-GOVT-COMML-CODE (PT-IDX)
+              MOVE PRIOR-BLUEPRINT-NUMBER TO
+                 PT-BLUEPRINT-NUMBER (PT-IDX)
+              MOVE PRIOR-UNIT-OF-MEASURE TO
+                 PT-UNIT-OF-MEASURE (PT-IDX)
+              MOVE PRIOR-WEEKS-LEAD-TIME TO
+                 PT-WEEKS-LEAD-TIME (PT-IDX)
+              MOVE PRIOR-VEHICLE-MAKE TO PT-VEHICLE-MAKE (PT-IDX)
+              MOVE PRIOR-VEHICLE-MODEL TO PT-VEHICLE-MODEL (PT-IDX)
+              MOVE PRIOR-VEHICLE-YEAR TO PT-VEHICLE-YEAR (PT-IDX)
+              MOVE PRIOR-COMMENTS TO PT-COMMENTS (PT-IDX)
+              MOVE 'N' TO PT-MATCHED-FLAG (PT-IDX)
+              ADD 1 TO PT-IDX
+           END-IF.
+
+       420-Read-NEWPARTS.
+           READ NEWPARTS
+                AT END MOVE "Y" TO NEWPARTS-EOF-WS
+                IF IN-NEWPARTS-KEY  = '00' THEN
+                    DISPLAY
+                        '---------------------------------------------'
+                    DISPLAY 'Input file NEWPARTS reading problem'
+                    PERFORM 2000-ABEND-RTN
+                END-IF
+           END-READ.
+           IF (NOT NEWPARTS-END-OF-FILE)
+              AND CURR-TRAILER-TEST = 'TRAILER'
+              MOVE 'Y' TO NEWPARTS-EOF-WS
+           END-IF.
+           IF (NOT NEWPARTS-END-OF-FILE) THEN
+              ADD +1 TO WS-IN-NEWPARTS-CTR
+           END-IF.
+
+       600-CLOSE-FILES.
+           CLOSE  PRIORPTS, NEWPARTS, RPTFILE, PRINT-LINE.
+
+      *11/21 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       200-CompareCurrent.
+           PERFORM 210-FindPrior.
+           IF PT-FOUND
+              MOVE 'Y' TO PT-MATCHED-FLAG (PT-IDX)
+              MOVE 'N' TO WS-CHANGED-THIS-PART-FLAG
+              PERFORM 220-CompareFields
+              IF NOT CHANGED-THIS-PART
+                 ADD 1 TO WS-UNCHANGED-CTR
+              END-IF
+           ELSE
+              PERFORM 230-ReportAdd
+           END-IF.
+
+       210-FindPrior.
+           MOVE 'N' TO PT-FOUND-FLAG.
+           PERFORM VARYING PT-IDX FROM 1 BY 1
+              UNTIL PT-IDX > PT-MAX OR PT-FOUND
+                 IF PT-PART-NUMBER (PT-IDX) = CURR-PART-NUMBER
+                    MOVE 'Y' TO PT-FOUND-FLAG
+                 END-IF
+           END-PERFORM.
+           IF PT-FOUND
+              SUBTRACT 1 FROM PT-IDX
+           END-IF.
+
+       220-CompareFields.
+           IF PT-PART-NAME (PT-IDX) NOT = CURR-PART-NAME
+              MOVE 'PART NAME CHANGED' TO CMP-DETAIL-OUT
+              PERFORM 240-WriteChangeLine
+           END-IF.
+           IF PT-SPEC-NUMBER (PT-IDX) NOT = CURR-SPEC-NUMBER
+              MOVE 'SPEC NUMBER CHANGED' TO CMP-DETAIL-OUT
+              PERFORM 240-WriteChangeLine
+           END-IF.
+           IF PT-GOVT-COMML-CODE (PT-IDX) NOT = CURR-GOVT-COMML-CODE
+              MOVE 'GOVT/COMML CODE CHANGED' TO CMP-DETAIL-OUT
+              PERFORM 240-WriteChangeLine
+           END-IF.
+           IF PT-BLUEPRINT-NUMBER (PT-IDX) NOT = CURR-BLUEPRINT-NUMBER
+              MOVE 'BLUEPRINT NUMBER CHANGED' TO CMP-DETAIL-OUT
+              PERFORM 240-WriteChangeLine
+           END-IF.
+           IF PT-UNIT-OF-MEASURE (PT-IDX) NOT = CURR-UNIT-OF-MEASURE
+              MOVE 'UNIT OF MEASURE CHANGED' TO CMP-DETAIL-OUT
+              PERFORM 240-WriteChangeLine
+           END-IF.
+           IF PT-WEEKS-LEAD-TIME (PT-IDX) NOT = CURR-WEEKS-LEAD-TIME
+              MOVE 'LEAD TIME CHANGED' TO CMP-DETAIL-OUT
+              PERFORM 240-WriteChangeLine
+           END-IF.
+           IF PT-VEHICLE-MAKE (PT-IDX) NOT = CURR-VEHICLE-MAKE
+              MOVE 'VEHICLE MAKE CHANGED' TO CMP-DETAIL-OUT
+              PERFORM 240-WriteChangeLine
+           END-IF.
+           IF PT-VEHICLE-MODEL (PT-IDX) NOT = CURR-VEHICLE-MODEL
+              MOVE 'VEHICLE MODEL CHANGED' TO CMP-DETAIL-OUT
+              PERFORM 240-WriteChangeLine
+           END-IF.
+           IF PT-VEHICLE-YEAR (PT-IDX) NOT = CURR-VEHICLE-YEAR
+              MOVE 'VEHICLE YEAR CHANGED' TO CMP-DETAIL-OUT
+              PERFORM 240-WriteChangeLine
+           END-IF.
+           IF PT-COMMENTS (PT-IDX) NOT = CURR-COMMENTS
+              MOVE 'COMMENTS CHANGED' TO CMP-DETAIL-OUT
+              PERFORM 240-WriteChangeLine
+           END-IF.
+
+       240-WriteChangeLine.
+           IF WS-LINE-KTR > WS-MAX-LINES-PER-PAGE
+              PERFORM 800-NEW-PAGE
+           END-IF.
+           IF NOT CHANGED-THIS-PART
+              ADD 1 TO WS-CHANGES-CTR
+           END-IF.
+           MOVE 'Y' TO WS-CHANGED-THIS-PART-FLAG.
+           MOVE CURR-PART-NUMBER TO CMP-PART-OUT.
+           MOVE 'CHANGE' TO CMP-STATUS-OUT.
+           WRITE PRINT-REC FROM WS-COMPARE-LINE-OUT.
+           ADD 1 TO WS-LINE-KTR.
+
+       230-ReportAdd.
+           IF WS-LINE-KTR > WS-MAX-LINES-PER-PAGE
+              PERFORM 800-NEW-PAGE
+           END-IF.
+           MOVE CURR-PART-NUMBER TO CMP-PART-OUT.
+           MOVE 'ADD' TO CMP-STATUS-OUT.
+           MOVE 'New part not on prior snapshot' TO CMP-DETAIL-OUT.
+           WRITE PRINT-REC FROM WS-COMPARE-LINE-OUT.
+           ADD 1 TO WS-LINE-KTR.
+           ADD 1 TO WS-ADDS-CTR.
+
+       500-ReportDrops.
+           PERFORM VARYING PT-IDX FROM 1 BY 1 UNTIL PT-IDX > PT-MAX
+              IF NOT PT-MATCHED (PT-IDX)
+                 PERFORM 510-WriteDropLine
+              END-IF
+           END-PERFORM.
+
+       510-WriteDropLine.
+           IF WS-LINE-KTR > WS-MAX-LINES-PER-PAGE
+              PERFORM 800-NEW-PAGE
+           END-IF.
+           MOVE PT-PART-NUMBER (PT-IDX) TO CMP-PART-OUT.
+           MOVE 'DROP' TO CMP-STATUS-OUT.
+           MOVE 'Not on todays snapshot' TO CMP-DETAIL-OUT.
+           WRITE PRINT-REC FROM WS-COMPARE-LINE-OUT.
+           ADD 1 TO WS-LINE-KTR.
+           ADD 1 TO WS-DROPS-CTR.
+
+       800-NEW-PAGE.
+           ADD 1 TO WS-PAGE-CTR.
+           MOVE WS-PAGE-CTR TO WS-PAGE-NO-OUT.
+           WRITE PRINT-REC FROM WS-PAGE-HEADING AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM WS-HEADER.
+           WRITE PRINT-REC FROM WS-UNDERLINE.
+           MOVE ZERO TO WS-LINE-KTR.
+
+       900-WriteSummary.
+           WRITE PRINT-REC FROM WS-BLANK-LINE.
+           MOVE 'COMPARE RUN SUMMARY' TO WS-SUMMARY-LABEL.
+           MOVE ZERO TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'PRIOR SNAPSHOT PART COUNT' TO WS-SUMMARY-LABEL.
+           MOVE WS-IN-PRIORPTS-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'CURRENT SNAPSHOT PART COUNT' TO WS-SUMMARY-LABEL.
+           MOVE WS-IN-NEWPARTS-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'PARTS ADDED' TO WS-SUMMARY-LABEL.
+           MOVE WS-ADDS-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'PARTS DROPPED' TO WS-SUMMARY-LABEL.
+           MOVE WS-DROPS-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'PARTS CHANGED' TO WS-SUMMARY-LABEL.
+           MOVE WS-CHANGES-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'PARTS UNCHANGED' TO WS-SUMMARY-LABEL.
+           MOVE WS-UNCHANGED-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
