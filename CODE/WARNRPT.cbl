@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WARNRPT.
+       AUTHOR. IVANNA COLAN.
+      ******************************************************************
+      * 11/14 Formatted exception-queue report off WARNINGFILE. FINALEX
+      * dumps WARNINGFILE as a banner line, the raw data line, then one
+      * line per warning message (208-ProcessWarning) - fine for an
+      * operator paging through with TSO, but the data-entry team
+      * working the correction queue has to visually parse that block
+      * for every warning record. This walks WARNINGFILE the same way
+      * a person reading it would - a banner line starts a new record,
+      * the line right after it is the data line (the part number is
+      * pulled off the front of it), and every line after that until
+      * the next banner is one warning message - and prints one report
+      * row per message, part number alongside the text that failed.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Input File WARNINGFILE written by FINALEX
+           SELECT WARNINGIN ASSIGN TO WARNING
+           FILE STATUS IS IN-WARNING-KEY.
+
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+
+           SELECT RPTFILE ASSIGN TO RPTFILE
+           FILE STATUS IS REPORT-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *11/21 Widened from 500 to 971 alongside WARNING-REC in FINALEX -
+      * see the note there.
+       FD  WARNINGIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 971 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS WARNINGIN-REC.
+       01  WARNINGIN-REC.
+           05  WARN-LINE-PART-NUMBER  PIC X(23).
+           05  WARN-LINE-MESSAGE      PIC X(80).
+           05  FILLER                 PIC X(868).
+
+       FD  RPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS RPT-REC.
+       01  RPT-REC PIC X(133).
+
+       FD  PRINT-LINE RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-REC.
+       01  PRINT-REC      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-CODES.
+      * File status key for input File WARNINGFILE
+           05 IN-WARNING-KEY            PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+      * File Status key for Report
+           05 REPORT-KEY           PIC X(2).
+                88 CODE-WRITE               VALUE SPACES.
+
+       01 FILES-EOF.
+           05 WARNINGIN-EOF-WS                PIC X(01) VALUE 'N'.
+              88 WARNINGIN-END-OF-FILE                   VALUE 'Y'.
+
+      *Counter of lines readed from WARNINGIN file:
+       01 WS-IN-WARNING-LINE-CTR           PIC 9(7) VALUE ZERO.
+
+      *11/14 The exact banner text 208-ProcessWarning writes ahead of
+      * every data line - seeing it again marks the start of the next
+      * warning record's block.
+       01 WS-BANNER-LITERAL.
+           05  WS-BANNER-TEXT        PIC X(31)
+               VALUE 'Some Errors on this Data Line:'.
+           05  FILLER                PIC X(469) VALUE SPACES.
+
+      *11/14 How many lines have been read since the last banner line -
+      * 0 means the next line read is the banner itself, 1 means the
+      * line just read was the data line, 2 or more means it was a
+      * warning message.
+       01 WS-LINES-SINCE-BANNER            PIC 9(03) VALUE ZERO.
+       01 WS-CURRENT-PART-NUMBER           PIC X(23) VALUE SPACES.
+
+       01 WS-WARNING-REC-CTR               PIC 9(07) VALUE ZERO.
+       01 WS-WARNING-MSG-CTR               PIC 9(07) VALUE ZERO.
+
+       01 WS-FLAGS.
+           05 WS-LINE-KTR               PIC 9(4) VALUE 0.
+       01 WS-PAGE-CTR                   PIC 9(4) VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE         PIC 9(4) VALUE 0055.
+
+      *************************************************************
+      ****** Report headings ******
+      *************************************************************
+       01 WS-BLANK-LINE                 PIC X(133)     VALUE SPACES.
+       01 WS-PAGE-HEADING.
+           05 FILLER              PIC X(3)       VALUE SPACES.
+           05 FILLER              PIC X(46) VALUE
+              'Destiny Auto Parts - Exception Queue Report'.
+           05 FILLER              PIC X(62)      VALUE SPACES.
+           05 FILLER              PIC X(5)       VALUE 'PAGE '.
+           05 WS-PAGE-NO-OUT      PIC ZZZ9       VALUE ZERO.
+       01 WS-HEADER.
+          05 FILLER              PIC X(3)       VALUE SPACES.
+          05 FILLER              PIC X(12)      VALUE 'Part Number'.
+          05 FILLER              PIC X(11)      VALUE SPACES.
+          05 FILLER              PIC X(24)      VALUE
+             'Field(s)/Message Failed'.
+       01 WS-UNDERLINE.
+           05 FILLER                    PIC X(3)       VALUE SPACES.
+           05 FILLER                    PIC X(23)      VALUE ALL '='.
+           05 FILLER                    PIC X(02)      VALUE SPACE.
+           05 FILLER                    PIC X(80)      VALUE ALL '='.
+
+       01 WS-DETAIL-LINE-OUT.
+          05 FILLER                 PIC X(3)       VALUE SPACES.
+          05 DETAIL-PART-OUT        PIC X(23)      VALUE SPACES.
+          05 FILLER                 PIC X(02)      VALUE SPACES.
+          05 DETAIL-MESSAGE-OUT     PIC X(80)      VALUE SPACES.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WS-SUMMARY-LABEL      PIC X(34) VALUE SPACES.
+           05 WS-SUMMARY-COUNT      PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER                PIC X(96) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-Main2 UNTIL WARNINGIN-EOF-WS = 'Y'.
+           PERFORM 900-WriteSummary.
+           PERFORM 600-CLOSE-FILES.
+           GOBACK.
+
+       000-Housekeeping.
+           PERFORM 300-Open-Files.
+           MOVE SPACES TO PRINT-REC.
+           PERFORM 800-NEW-PAGE.
+      * Priming Read
+           PERFORM 400-Read-WARNINGIN.
+
+       100-Main2.
+           PERFORM 200-ProcessLine.
+           PERFORM 400-Read-WARNINGIN.
+
+      *11/14 One state machine step per line - see WS-LINES-SINCE-
+      * BANNER above for what each value means.
+       200-ProcessLine.
+           IF WARNINGIN-REC = WS-BANNER-LITERAL
+              MOVE ZERO TO WS-LINES-SINCE-BANNER
+              ADD 1 TO WS-WARNING-REC-CTR
+           ELSE
+              ADD 1 TO WS-LINES-SINCE-BANNER
+              EVALUATE WS-LINES-SINCE-BANNER
+                 WHEN 1
+                    MOVE WARN-LINE-PART-NUMBER TO WS-CURRENT-PART-NUMBER
+                 WHEN OTHER
+                    PERFORM 210-WriteDetailLine
+              END-EVALUATE
+           END-IF.
+
+       210-WriteDetailLine.
+           IF WS-LINE-KTR > WS-MAX-LINES-PER-PAGE
+              PERFORM 800-NEW-PAGE
+           END-IF.
+           MOVE WS-CURRENT-PART-NUMBER TO DETAIL-PART-OUT.
+           MOVE WARN-LINE-MESSAGE TO DETAIL-MESSAGE-OUT.
+           WRITE PRINT-REC FROM WS-DETAIL-LINE-OUT.
+           ADD 1 TO WS-LINE-KTR.
+           ADD 1 TO WS-WARNING-MSG-CTR.
+
+       300-Open-Files.
+           OPEN INPUT WARNINGIN.
+      *    Input File Status Checking for WARNINGFILE
+           IF IN-WARNING-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning Input WARNINGFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT RPTFILE.
+      *Output File Status checking for RPTFILE
+           IF REPORT-KEY NOT = '00' THEN
+                DISPLAY
+                        '---------------------------------------------'
+                DISPLAY 'File Problem openning RPTFILE'
+                GO TO 2000-ABEND-RTN
+           END-IF.
+
+           OPEN OUTPUT PRINT-LINE.
+
+       400-Read-WARNINGIN.
+           READ WARNINGIN
+      * Set AT END Switch
+                AT END MOVE "Y" TO WARNINGIN-EOF-WS
+                IF IN-WARNING-KEY  = '00' THEN
+                    DISPLAY
+                        '---------------------------------------------'
+                    DISPLAY 'Input file WARNINGIN reading problem'
+                    PERFORM 2000-ABEND-RTN
+                END-IF
+           END-READ.
+      * To count number of lines readed from WARNINGIN file.
+           IF (NOT WARNINGIN-END-OF-FILE) THEN
+              ADD +1 TO WS-IN-WARNING-LINE-CTR
+           END-IF.
+
+       600-CLOSE-FILES.
+           CLOSE  WARNINGIN, RPTFILE, PRINT-LINE.
+
+      *11/21 Matches the fix in FINALEX's 2000-ABEND-RTN - DISPLAY and
+      * EXIT alone just fell through to whatever paragraph follows.
+       2000-ABEND-RTN.
+           DISPLAY 'PROGRAM ENCOUNTERED AN ERROR'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       800-NEW-PAGE.
+           ADD 1 TO WS-PAGE-CTR.
+           MOVE WS-PAGE-CTR TO WS-PAGE-NO-OUT.
+           WRITE PRINT-REC FROM WS-PAGE-HEADING AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM WS-HEADER.
+           WRITE PRINT-REC FROM WS-UNDERLINE.
+           MOVE ZERO TO WS-LINE-KTR.
+
+       900-WriteSummary.
+           WRITE PRINT-REC FROM WS-BLANK-LINE.
+           MOVE 'RUN SUMMARY' TO WS-SUMMARY-LABEL.
+           MOVE ZERO TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'LINES READ FROM WARNINGFILE' TO WS-SUMMARY-LABEL.
+           MOVE WS-IN-WARNING-LINE-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'WARNING RECORDS (DATA LINES)' TO WS-SUMMARY-LABEL.
+           MOVE WS-WARNING-REC-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE 'WARNING MESSAGES LISTED' TO WS-SUMMARY-LABEL.
+           MOVE WS-WARNING-MSG-CTR TO WS-SUMMARY-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
