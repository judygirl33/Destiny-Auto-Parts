@@ -0,0 +1,80 @@
+//ARCHPRGE JOB (ACCTNO),'ARCHIVE/PURGE BATCH OUTPUT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* ARCHPRGE - scheduled archive/purge housekeeping for PARTSUPP
+//*            and the five GDG output families PRTSUPP1 catalogs
+//*            a new generation into every night (PARTSFILE/
+//*            ADDRFILE/PURCFILE/ERRORFILE/WARNFILE).
+//*
+//* Schedule this to run nightly, right after PRTSUPP1 - it REPROs
+//* each family's oldest surviving generation ((-13), the one about
+//* to be SCRATCHed the next time PRTSUPP1 catalogs a (+1) and pushes
+//* the active GDG past its LIMIT(14)) into the matching PRTSUPP.
+//* ARCHIVE.* GDG base defined in GDGDEFN.jcl, so nothing is lost to
+//* SCRATCH before a copy exists somewhere. The archive bases carry
+//* their own LIMIT(90), which is the actual "how many days to keep
+//* this around" retention policy operations can lengthen or shorten
+//* without touching this job or PRTSUPP1 - see the comment block in
+//* GDGDEFN.jcl.
+//*
+//* PARTSUPP is not a GDG-cataloged output of any job in this shop -
+//* it's the flat feed FINALEX reads as input, so it never had any
+//* retention at all until now. STEP020 below REPROs it into
+//* PRTSUPP.ARCHIVE.PARTSUPP(+1) every night and then deletes the
+//* flat copy, the same "move to archive, remove from the active
+//* spot" pattern as the GDG families above, so the next day's
+//* incoming feed is never competing with (or silently appended to)
+//* yesterday's already-processed data.
+//*
+//* Relative generation numbers below assume this job runs exactly
+//* once between consecutive PRTSUPP1 runs - if a night's PRTSUPP1
+//* is skipped, skip this job that night too so the (-13) reference
+//* stays lined up with what STEP010 actually cataloged.
+//*****************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//PARTSIN  DD   DISP=SHR,DSN=PRTSUPP.PROD.PARTSFILE(-13)
+//PARTSOUT DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.ARCHIVE.PARTSFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=102,BLKSIZE=0)
+//ADDRIN   DD   DISP=SHR,DSN=PRTSUPP.PROD.ADDRFILE(-13)
+//ADDROUT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.ARCHIVE.ADDRFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//PURCIN   DD   DISP=SHR,DSN=PRTSUPP.PROD.PURCFILE(-13)
+//PURCOUT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.ARCHIVE.PURCFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//ERRIN    DD   DISP=SHR,DSN=PRTSUPP.PROD.ERRORFILE(-13)
+//ERROUT   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.ARCHIVE.ERRORFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=500,BLKSIZE=0)
+//WARNIN   DD   DISP=SHR,DSN=PRTSUPP.PROD.WARNFILE(-13)
+//WARNOUT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.ARCHIVE.WARNFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=971,BLKSIZE=0)
+//SYSIN    DD   *
+   REPRO INFILE(PARTSIN) OUTFILE(PARTSOUT)
+   REPRO INFILE(ADDRIN)  OUTFILE(ADDROUT)
+   REPRO INFILE(PURCIN)  OUTFILE(PURCOUT)
+   REPRO INFILE(ERRIN)   OUTFILE(ERROUT)
+   REPRO INFILE(WARNIN)  OUTFILE(WARNOUT)
+/*
+//*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//PSUPPIN  DD   DISP=SHR,DSN=PRTSUPP.PROD.PARTSUPP.INPUT
+//PSUPPOUT DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.ARCHIVE.PARTSUPP(+1),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=971,BLKSIZE=0)
+//SYSIN    DD   *
+   REPRO INFILE(PSUPPIN) OUTFILE(PSUPPOUT)
+   DELETE PRTSUPP.PROD.PARTSUPP.INPUT
+/*
+//
