@@ -0,0 +1,78 @@
+//GDGDEFN  JOB (ACCTNO),'DEFINE GDG BASES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* One-time setup job - defines the Generation Data Group bases
+//* that PRTSUPP1's STEP010 (FINALEX) catalogs a new generation
+//* into on every run, for PARTSFILE/ADDRFILE/PURCFILE/ERRORFILE/
+//* WARNFILE. Run this once before PRTSUPP1 is pointed at the GDG
+//* relative-generation DD statements; re-running it against an
+//* already-defined base is harmless (IDCAMS just returns a
+//* duplicate-name condition code, nothing is redefined).
+//*
+//* LIMIT(14) keeps two weeks of nightly generations on hand for
+//* comparing today's run against a prior one - e.g. a pricing
+//* dispute on PARTSFILE - without operations having to pull
+//* anything back from a backup. SCRATCH/NOEMPTY rolls the oldest
+//* generation off as each new one is cataloged rather than letting
+//* the group grow without bound.
+//*
+//* 11/21 The ARCHIVE bases below are where ARCHPRGE.jcl (run nightly,
+//* right after PRTSUPP1) copies each active generation to just
+//* before SCRATCH above would otherwise delete it for good, plus a
+//* base for PARTSUPP itself, which isn't a GDG-cataloged output of
+//* this shop's own jobs and so has never had any retention at all.
+//* Their LIMIT is the "how many days to keep an archived copy
+//* around" knob operations can turn without a recompile or a JCL
+//* change to PRTSUPP1/ARCHPRGE - same idea as LIMIT(14) above, just
+//* a longer window since these are the copies kept after a dataset
+//* has already aged out of the active group.
+//*****************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DEFINE GDG (NAME(PRTSUPP.PROD.PARTSFILE) -
+               LIMIT(14) -
+               SCRATCH -
+               NOEMPTY)
+   DEFINE GDG (NAME(PRTSUPP.PROD.ADDRFILE) -
+               LIMIT(14) -
+               SCRATCH -
+               NOEMPTY)
+   DEFINE GDG (NAME(PRTSUPP.PROD.PURCFILE) -
+               LIMIT(14) -
+               SCRATCH -
+               NOEMPTY)
+   DEFINE GDG (NAME(PRTSUPP.PROD.ERRORFILE) -
+               LIMIT(14) -
+               SCRATCH -
+               NOEMPTY)
+   DEFINE GDG (NAME(PRTSUPP.PROD.WARNFILE) -
+               LIMIT(14) -
+               SCRATCH -
+               NOEMPTY)
+   DEFINE GDG (NAME(PRTSUPP.ARCHIVE.PARTSFILE) -
+               LIMIT(90) -
+               SCRATCH -
+               NOEMPTY)
+   DEFINE GDG (NAME(PRTSUPP.ARCHIVE.ADDRFILE) -
+               LIMIT(90) -
+               SCRATCH -
+               NOEMPTY)
+   DEFINE GDG (NAME(PRTSUPP.ARCHIVE.PURCFILE) -
+               LIMIT(90) -
+               SCRATCH -
+               NOEMPTY)
+   DEFINE GDG (NAME(PRTSUPP.ARCHIVE.ERRORFILE) -
+               LIMIT(90) -
+               SCRATCH -
+               NOEMPTY)
+   DEFINE GDG (NAME(PRTSUPP.ARCHIVE.WARNFILE) -
+               LIMIT(90) -
+               SCRATCH -
+               NOEMPTY)
+   DEFINE GDG (NAME(PRTSUPP.ARCHIVE.PARTSUPP) -
+               LIMIT(90) -
+               SCRATCH -
+               NOEMPTY)
+/*
+//
