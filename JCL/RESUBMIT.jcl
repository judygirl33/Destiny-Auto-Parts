@@ -0,0 +1,41 @@
+//RESUBMIT JOB (ACCTNO),'PARTSUPP CORRECT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* RESUBMIT - operator-run correction/resubmission pass over
+//*            whatever PRTSUPP1's STEP010 (FINALEX) left on
+//*            BADDATA. Run this from a TSO terminal (or under a
+//*            job scheduler's interactive-console support), not
+//*            as part of the unattended nightly batch window -
+//*            RESUBMIT ACCEPTs from and DISPLAYs to the terminal
+//*            for each record, the same way PARTINQ does.
+//*
+//* BADDATA/BADDATAO are the "old generation in, new generation
+//* out" pair: BADDATA is this run's input, BADDATAO collects
+//* whatever is still not clean for the next RESUBMIT run. Once
+//* BADDATAO closes clean, operations renames it over BADDATA
+//* ahead of the next session, the same way a refreshed STATEZIP
+//* extract is promoted over production.
+//*****************************************************************
+//STEP010  EXEC PGM=RESUBMIT
+//STEPLIB  DD   DISP=SHR,DSN=PRTSUPP.PROD.LOADLIB
+//BADDATA  DD   DISP=SHR,DSN=PRTSUPP.PROD.BADDATA
+//BADDATAO DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.BADDATA.NEXT,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=971,BLKSIZE=0)
+//*10/31 ERRORFILE is a GDG base as of PRTSUPP1's STEP010 - (0)
+//* below is this run's most recent generation.
+//ERRFILE  DD   DISP=SHR,DSN=PRTSUPP.PROD.ERRORFILE(0)
+//ERRFILEO DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.ERRORFILE.NEXT,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=500,BLKSIZE=0)
+//GOODDATA DD   DISP=SHR,DSN=PRTSUPP.PROD.GOODDATA
+//STATEZIP DD   DISP=SHR,DSN=PRTSUPP.PROD.STATEZIP
+//YEARLIM  DD   DISP=SHR,DSN=PRTSUPP.PROD.YEARLIM
+//VEHMAKE  DD   DISP=SHR,DSN=PRTSUPP.PROD.VEHMAKE
+//VEHMODEL DD   DISP=SHR,DSN=PRTSUPP.PROD.VEHMODEL
+//POHIST   DD   DISP=SHR,DSN=PRTSUPP.PROD.POHIST
+//ERRTHRSH DD   DISP=SHR,DSN=PRTSUPP.PROD.ERRTHRSH
+//SYSOUT   DD   SYSOUT=*
+//
