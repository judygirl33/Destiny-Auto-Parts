@@ -0,0 +1,147 @@
+//PRTSUPP1 JOB (ACCTNO),'PARTSUPP BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* PARTSUPP NIGHTLY BATCH WINDOW
+//*
+//* STEP005 EDIXLATE - translates today's inbound EDI 850/855/portal
+//*                    extract (EDIIN, one flat detail row per
+//*                    transaction) into PARTSUPPIN-format records
+//*                    and appends them (DISP=MOD) onto
+//*                    PRTSUPP.PROD.PARTSUPP.INPUT ahead of STEP010,
+//*                    so EDI/portal suppliers flow through the same
+//*                    PARTEDIT/ADDREDIT/SUPPEDIT/POEDIT edit pipeline
+//*                    as the traditional flat-file feed. Skipped
+//*                    automatically (empty EDIIN) on a night with no
+//*                    EDI/portal submissions.
+//*
+//* STEP010 FINALEX  - edits every PARTSUPP record (PARTEDIT/
+//*                    ADDREDIT/SUPPEDIT/POEDIT) and writes
+//*                    GOODDATA, ERRORFILE, WARNINGFILE, BADDATA (full
+//*                    records behind every ERRORFILE/WARNINGFILE
+//*                    entry, for RESUBMIT to correct), the three
+//*                    break-out files and their CSV mirrors, and
+//*                    SUPPHIST (supplier-performance trend history,
+//*                    accumulated across every run).
+//* STEP020 FINALRPT - reads FINALEX's GOODDATA and produces the
+//*                    control-break report. FINALRPT sorts
+//*                    GOODDATA itself with the COBOL SORT verb
+//*                    (SRTWK01/GDSORTED), so no separate sort
+//*                    step is needed ahead of it.
+//*
+//* STEP020 is skipped unless STEP010 came back clean - FINALEX
+//* sets RETURN-CODE 16 from 2000-ABEND-RTN on any real I/O
+//* failure, so RC 16 (or an abend) here means bad or missing
+//* output and a report run against it would be meaningless.
+//*
+//* RECONRPT is FINALEX's input/good/error/warning/duplicate count
+//* summary, routed via the OPSDIST OUTPUT statement below to the
+//* operations distribution so a bad supplier feed is seen the
+//* morning it lands instead of whenever someone next opens
+//* ERRORFILE/WARNINGFILE by hand. FINALEX also sets RETURN-CODE 4
+//* (see 950-CheckRunHealth) and issues a console alert when the
+//* run's total errors plus warnings is unusually high.
+//*
+//* PARTS/ADDR/PURCHASE/ERRFILE/WARNING are GDG bases (defined once
+//* by GDGDEFN.jcl) instead of flat DSNs, so each run catalogs a new
+//* generation alongside the prior ones rather than overwriting
+//* them - (+1) here means "the new generation this run creates".
+//* A job comparing today's output against a prior run reads that
+//* generation's DSN directly, e.g. PRTSUPP.PROD.PARTSFILE(0) for
+//* the latest or (-1) for the one before it.
+//*****************************************************************
+//OPSDIST  OUTPUT DEST=OPS,JOBATTR=(ALIGN)
+//STEP005  EXEC PGM=EDIXLATE
+//STEPLIB  DD   DISP=SHR,DSN=PRTSUPP.PROD.LOADLIB
+//EDIIN    DD   DISP=SHR,DSN=PRTSUPP.PROD.EDIIN
+//EDIOUT   DD   DISP=MOD,DSN=PRTSUPP.PROD.PARTSUPP.INPUT
+//PRTLINE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=FINALEX
+//STEPLIB  DD   DISP=SHR,DSN=PRTSUPP.PROD.LOADLIB
+//PARTSUPP DD   DISP=SHR,DSN=PRTSUPP.PROD.PARTSUPP.INPUT
+//STATEZIP DD   DISP=SHR,DSN=PRTSUPP.PROD.STATEZIP
+//YEARLIM  DD   DISP=SHR,DSN=PRTSUPP.PROD.YEARLIM
+//VEHMAKE  DD   DISP=SHR,DSN=PRTSUPP.PROD.VEHMAKE
+//VEHMODEL DD   DISP=SHR,DSN=PRTSUPP.PROD.VEHMODEL
+//POHIST   DD   DISP=SHR,DSN=PRTSUPP.PROD.POHIST
+//ERRTHRSH DD   DISP=SHR,DSN=PRTSUPP.PROD.ERRTHRSH
+//ERRFILE  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.ERRORFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=500,BLKSIZE=0)
+//WARNING  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.WARNFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=971,BLKSIZE=0)
+//PARTS    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.PARTSFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=102,BLKSIZE=0)
+//GOVTPRTS DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.GOVTPARTSFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=102,BLKSIZE=0)
+//ADDR     DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.ADDRFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//PURCHASE DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.PURCFILE(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//GOODDATA DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.GOODDATA,
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=971,BLKSIZE=0)
+//RECONRPT DD   SYSOUT=*,OUTPUT=*.OPSDIST
+//CHKPOINT DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PRTSUPP.PROD.CHECKPOINT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//PARTSCSV DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.PARTSCSV,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//ADDRCSV  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.ADDRCSV,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//PURCCSV  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.PURCCSV,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//DUPFILE  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.DUPFILE,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=971,BLKSIZE=0)
+//BADDATA  DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PRTSUPP.PROD.BADDATA,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=971,BLKSIZE=0)
+//SUPPHIST DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PRTSUPP.PROD.SUPPHIST,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=21,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//IFRC010  IF (STEP010.RC < 8) THEN
+//STEP020  EXEC PGM=FINALRPT,PARM='DP'
+//STEPLIB  DD   DISP=SHR,DSN=PRTSUPP.PROD.LOADLIB
+//GOODDATA DD   DISP=SHR,DSN=PRTSUPP.PROD.GOODDATA
+//VEHMAKE  DD   DISP=SHR,DSN=PRTSUPP.PROD.VEHMAKE
+//ERRFILE  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRTSUPP.PROD.FINALRPT.ERRORFILE,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=500,BLKSIZE=0)
+//PRTLINE  DD   SYSOUT=*
+//RPTFILE  DD   SYSOUT=*
+//SRTWK01  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//GDSORTED DD   DISP=(NEW,PASS,DELETE),
+//             DSN=&&GDSORTED,
+//             UNIT=SYSDA,
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=971,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//ENDIF010 ENDIF
+//
