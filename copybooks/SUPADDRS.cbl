@@ -0,0 +1,21 @@
+       01  SUPP-ADDRESS.
+           05 ADDRESS-TYPE      PIC X(01) VALUE SPACES.
+              88 ORDER-ADDRESS           VALUE '1'.
+              88 SCHED-ADDRESS           VALUE '2'.
+              88 REMIT-ADDRESS           VALUE '3'.
+           05 ADDRESS-1         PIC X(15) VALUE SPACES.
+           05 ADDRESS-2         PIC X(15) VALUE SPACES.
+           05 ADDRESS-3         PIC X(15) VALUE SPACES.
+           05 CITY              PIC X(15) VALUE SPACES.
+           05 ADDR-STATE        PIC X(02) VALUE SPACES.
+           05 ZIP-CODE          PIC 9(10) VALUE ZERO.
+      *10/16 Alphanumeric view of ZIP-CODE for Canadian postal codes
+      * (e.g. K1A0B9), which don't fit the numeric US zip picture.
+           05 ZIP-CODE-ALPHA    REDEFINES ZIP-CODE PIC X(10).
+      *10/17 Base 5-digit zip / optional +4 suffix view of ZIP-CODE,
+      * so the two halves can be validated independently instead of
+      * treating all 10 digits as one zip value.
+           05 ZIP-CODE-SPLIT    REDEFINES ZIP-CODE.
+              10 ZIP-CODE-BASE      PIC 9(05).
+              10 ZIP-CODE-PLUS4     PIC 9(04).
+              10 FILLER             PIC 9(01).
