@@ -13,9 +13,21 @@
       *           END-IF
       *
        01  DATA-ERRORS.
-           05 ERROR-MESSAGES OCCURS 3 TIMES INDEXED BY ERRORS-IDX.
+      *10/19 OCCURS raised from 3 to 20 so ERROR-MESSAGES can hold as
+      * many warnings as ERROR-THRESHOLD below allows a record to carry
+      * before it's rejected - 20 is comfortably above any threshold a
+      * control record is expected to carry.
+           05 ERROR-MESSAGES OCCURS 20 TIMES INDEXED BY ERRORS-IDX.
               08 ERROR-MESSAGE  PIC X(80)      VALUE SPACES.
+      *10/26 Numeric code identifying which edit raised this message,
+      * set alongside ERROR-MESSAGE at every call site, so ERRORFILE
+      * can carry a machine-parsable reason code and not just text.
+              08 ERROR-REASON-CODE PIC 9(03)   VALUE ZERO.
            05 ERRORCOUNTER      PIC 9(02)      VALUE ZEROES.
-              88 WARNING                       VALUE 1 THROUGH 3.
+              88 WARNING                       VALUE 1 THROUGH 20.
            05 DATA-ERROR-FLAG   PIC X          VALUE 'N'.
               88 WRONG-DATA                    VALUE 'Y'.
+      *10/19 Parameter-driven error-count reject cutoff, loaded once by
+      * FINALEX from the ERRTHRESH control file and read (not set) by
+      * every edit subprogram through this same shared DATA-ERRORS copy.
+           05 ERROR-THRESHOLD   PIC 9(02)      VALUE 03.
