@@ -0,0 +1,18 @@
+      *11/21 Per-part order-history statistics, loaded once by
+      * FINALEX/RESUBMIT the same way MAKE-TABLE/MODEL-TABLE are (see
+      * MAKETAB, MODELTAB) - one row per part with enough history on
+      * file to judge a new purchase order against, searched linearly
+      * off PART-NUMBER-PO so a quantity or extended price far outside
+      * that part's normal range can be flagged even though it still
+      * falls inside POEDIT's flat absolute bounds.
+       01  PART-HIST-TABLE.
+           05  PART-HIST-LIST OCCURS 2000 TIMES
+               INDEXED BY PART-HIST-IDX.
+              08  PH-PART-NUMBER      PIC X(23) VALUE SPACES.
+              08  FILLER              PIC X(01) VALUE SPACES.
+              08  PH-AVG-QUANTITY     PIC 9(07) VALUE ZERO.
+              08  PH-QTY-STDDEV       PIC 9(07) VALUE ZERO.
+              08  PH-AVG-EXT-PRICE    PIC 9(09)V99 VALUE ZERO.
+              08  PH-EXTPRICE-STDDEV  PIC 9(09)V99 VALUE ZERO.
+
+       01  PART-HIST-MAX             PIC 9(4) VALUE ZERO.
