@@ -11,3 +11,5 @@
               08  STATEZIP-END     PIC X(5) VALUE SPACES.
 
        01  STATEZIP-INDEX       PIC 9(4) VALUE 1.
+
+       01  STATEZIP-MAX         PIC 9(4) VALUE ZERO.
