@@ -0,0 +1,16 @@
+      *10/31 MIN-LEAD-WEEKS/MAX-LEAD-WEEKS added so PARTEDIT can check
+      * WEEKS-LEAD-TIME-PO against a plausible range for this specific
+      * make (imports like JAG/PEU/BMW routinely run longer than
+      * domestic GM/FOR) instead of one flat 1-4 week range for every
+      * make. Zero in either field means no make-specific range is on
+      * file, so PARTEDIT falls back to the flat range for that make.
+       01  MAKE-TABLE.
+           05  MAKE-LIST OCCURS 50 TIMES
+               INDEXED BY MAKE-IDX.
+              08  MAKE-CODE        PIC X(3) VALUE SPACES.
+              08  FILLER           PIC X(1) VALUE SPACES.
+              08  MAKE-NAME        PIC X(10) VALUE SPACES.
+              08  MIN-LEAD-WEEKS   PIC 9(3) VALUE ZERO.
+              08  MAX-LEAD-WEEKS   PIC 9(3) VALUE ZERO.
+
+       01  MAKE-MAX              PIC 9(4) VALUE ZERO.
