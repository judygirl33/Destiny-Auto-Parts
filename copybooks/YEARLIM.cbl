@@ -0,0 +1,3 @@
+       01  YEAR-LIMITS.
+           05  YEAR-LIMIT-MIN       PIC 9(4) VALUE 1990.
+           05  YEAR-LIMIT-MAX       PIC 9(4) VALUE 2019.
