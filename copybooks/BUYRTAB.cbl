@@ -0,0 +1,12 @@
+      *10/31 Buyer-code to AP-vendor-ID crosswalk, loaded once by
+      * APEXTRCT the same way FINALEX loads MAKE-TABLE/YEAR-LIMITS -
+      * lets the AP vendor ID assigned to a buyer change without a
+      * recompile.
+       01  BUYER-VENDOR-TABLE.
+           05  BUYER-VENDOR-LIST OCCURS 50 TIMES
+               INDEXED BY BUYER-IDX.
+              08  BUYER-CODE-BV       PIC X(3) VALUE SPACES.
+              08  FILLER              PIC X(1) VALUE SPACES.
+              08  AP-VENDOR-ID-BV     PIC X(10) VALUE SPACES.
+
+       01  BUYER-VENDOR-MAX         PIC 9(4) VALUE ZERO.
