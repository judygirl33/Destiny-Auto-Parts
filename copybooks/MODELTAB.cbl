@@ -0,0 +1,13 @@
+      *11/21 Make/model cross-reference, loaded once by FINALEX/
+      * RESUBMIT/PRTVALID the same way MAKE-TABLE is (see MAKETAB) -
+      * one row per valid make/model combination, searched linearly by
+      * PARTEDIT to confirm a claimed VEHICLE-MODEL-PO actually belongs
+      * to the claimed VEHICLE-MAKE-PO instead of trusting free text.
+       01  MODEL-TABLE.
+           05  MODEL-LIST OCCURS 200 TIMES
+               INDEXED BY MODEL-IDX.
+              08  MODEL-MAKE-CODE  PIC X(3) VALUE SPACES.
+              08  FILLER           PIC X(1) VALUE SPACES.
+              08  MODEL-NAME       PIC X(10) VALUE SPACES.
+
+       01  MODEL-MAX              PIC 9(4) VALUE ZERO.
