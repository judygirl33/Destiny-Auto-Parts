@@ -4,8 +4,15 @@
                10  PART-NAME-PO         PIC X(14) VALUE SPACES.
                10  SPEC-NUMBER-PO       PIC X(07) VALUE SPACES.
                10  GOVT-COMML-CODE-PO   PIC X(01) VALUE SPACES.
+                    88 GOVT-PART-PO      VALUE 'G'.
+                    88 COMML-PART-PO     VALUE 'C'.
                10  BLUEPRINT-NUMBER-PO  PIC X(10) VALUE SPACES.
                10  UNIT-OF-MEASURE-PO   PIC X(03) VALUE SPACES.
+                    88 EACH-PO           VALUE 'EA '.
+                    88 BOX-PO            VALUE 'BX '.
+                    88 CASE-PO           VALUE 'CS '.
+                    88 POUND-PO          VALUE 'LB '.
+                    88 FEET-PO           VALUE 'FT '.
                10  WEEKS-LEAD-TIME-PO   PIC 9(03) VALUE ZERO.
                10  VEHICLE-MAKE-PO      PIC X(03) VALUE SPACES.
                     88 CHRYSLER-PO       VALUE 'CHR'.
@@ -18,7 +25,10 @@
                     88 BMW-PO            VALUE 'BMW'.
                10  VEHICLE-MODEL-PO     PIC X(10) VALUE SPACES.
                10  VEHICLE-YEAR-PO      PIC X(04) VALUE '0000'.
-               10  FILLER            PIC X(14) VALUE SPACES.
+      *10/31 Free-text special-handling note for the part itself, e.g.
+      * 'HAZMAT' or 'FRAGILE - GLASS COMPONENT' - see PO-COMMENTS-PO
+      * below for a note tied to one purchase order instead.
+               10  COMMENTS-PO          PIC X(30) VALUE SPACES.
            05 SUPPLIERS-PO.
                10  SUPPLIER-CODE-PO     PIC X(10) VALUE SPACES.
                10  SUPPLIER-TYPE-PO     PIC X(01) VALUE SPACES.
@@ -37,7 +47,22 @@
                     88 GOVT-ONLY-PO       VALUE '2'.
                     88 COMMERCIAL-ONLY-PO VALUE '3'.
                10  SUPPLIER-ACT-DATE-PO PIC 9(08) VALUE ZERO.
-           05 SUPP-ADDRESS-PO OCCURS 3 TIMES INDEXED BY ADDR-IDX.
+      *11/21 A part can be sourced from, or shipped/billed to, more
+      * than three addresses - SUPP-ADDR-COUNT-PO says how many of
+      * the (up to 6) SUPP-ADDRESS-PO occurrences below actually carry
+      * data; everything past it is unused filler, not a real address.
+      *11/21 SUPP-ADDRESS-PO is declared OCCURS 6 TIMES rather than
+      * DEPENDING ON SUPP-ADDR-COUNT-PO - PURCHASE-ORDER-PO below needs
+      * the same variable-count treatment and isn't the last item in
+      * the record, and this compiler only resolves OCCURS DEPENDING ON
+      * addressing correctly for a table that IS the last item. Every
+      * record on PARTSUPPIN/GOODDATA/BADDATA reserves all 6 address
+      * slots regardless of how many are real, so the fixed OCCURS
+      * costs no extra space; SUPP-ADDR-COUNT-PO remains the only thing
+      * that says which subscripts hold real data.
+           05 SUPP-ADDR-COUNT-PO     PIC 9(01) VALUE 3.
+           05 SUPP-ADDRESS-PO OCCURS 6 TIMES
+                 INDEXED BY ADDR-IDX.
                10 ADDRESS-TYPE-PO      PIC X(01) VALUE SPACES.
                   88 ORDER-ADDRESS-PO           VALUE '1'.
                   88 SCHED-ADDRESS-PO           VALUE '2'.
@@ -48,10 +73,36 @@
                10 CITY-PO              PIC X(15) VALUE SPACES.
                10 ADDR-STATE-PO        PIC X(02) VALUE SPACES.
                10 ZIP-CODE-PO          PIC 9(10) VALUE ZERO.
-           05 PURCHASE-ORDER-PO OCCURS 3 TIMES INDEXED BY PO-IDX.
+      *10/16 Alphanumeric view for Canadian postal codes - see SUPADDRS.
+               10 ZIP-CODE-ALPHA-PO    REDEFINES ZIP-CODE-PO PIC X(10).
+      *10/17 Base 5-digit zip / optional +4 suffix view - see SUPADDRS.
+               10 ZIP-CODE-SPLIT-PO    REDEFINES ZIP-CODE-PO.
+                  15 ZIP-CODE-BASE-PO      PIC 9(05).
+                  15 ZIP-CODE-PLUS4-PO     PIC 9(04).
+                  15 FILLER                PIC 9(01).
+      *11/21 Same idea as SUPP-ADDR-COUNT-PO above - a part can now be
+      * dual (or triple-plus) sourced across more than three active
+      * purchase orders at once.
+      *11/21 Fixed OCCURS 6 TIMES for the same reason as SUPP-ADDRESS-PO
+      * above - see the note there. PURCHASE-ORDER-COUNT-PO says which
+      * of the 6 PURCHASE-ORDER-PO occurrences actually carry data.
+           05 PURCHASE-ORDER-COUNT-PO PIC 9(01) VALUE 3.
+           05 PURCHASE-ORDER-PO OCCURS 6 TIMES
+                 INDEXED BY PO-IDX.
                10  PO-NUMBER-PO         PIC X(06) VALUE SPACES.
                10  BUYER-CODE-PO        PIC X(03) VALUE SPACES.
                10  QUANTITY-PO          PIC S9(7) VALUE ZERO.
                10  UNIT-PRICE-PO        PIC S9(7)V99 VALUE ZERO.
                10  ORDER-DATE-PO        PIC 9(08) VALUE ZERO.
                10  DELIVERY-DATE-PO     PIC 9(08) VALUE ZERO.
+      *10/27 ISO 4217 currency the order is priced in - defaults to
+      * USD so orders already on file without this field still edit
+      * the same as before.
+               10  CURRENCY-CODE-PO     PIC X(03) VALUE 'USD'.
+                    88 US-DOLLARS-PO      VALUE 'USD'.
+                    88 MEXICAN-PESOS-PO   VALUE 'MXN'.
+                    88 CANADIAN-DOLLARS-PO VALUE 'CAD'.
+      *10/31 Free-text special-handling note for this purchase order,
+      * e.g. 'REQUIRES SIGNATURE ON DELIVERY' - see COMMENTS-PO above
+      * for a note tied to the part itself instead.
+               10  PO-COMMENTS-PO       PIC X(20) VALUE SPACES.
