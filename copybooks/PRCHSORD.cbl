@@ -0,0 +1,16 @@
+       01  PURCHASE-ORDERS.
+           05  PO-NUMBER         PIC X(06) VALUE SPACES.
+           05  BUYER-CODE        PIC X(03) VALUE SPACES.
+           05  QUANTITY          PIC S9(7) VALUE ZERO.
+           05  UNIT-PRICE        PIC S9(7)V99 VALUE ZERO.
+           05  ORDER-DATE        PIC 9(08) VALUE ZERO.
+           05  DELIVERY-DATE     PIC 9(08) VALUE ZERO.
+      *10/27 ISO 4217 currency the order is priced in - see PARTSUB.
+           05  CURRENCY-CODE     PIC X(03) VALUE 'USD'.
+                88 US-DOLLARS      VALUE 'USD'.
+                88 MEXICAN-PESOS   VALUE 'MXN'.
+                88 CANADIAN-DOLLARS VALUE 'CAD'.
+      *10/31 Free-text special-handling note - see PARTSUB's
+      * PO-COMMENTS-PO, moved straight through with the rest of the
+      * purchase order group.
+           05  PO-COMMENTS       PIC X(20) VALUE SPACES.
